@@ -0,0 +1,23 @@
+      *> Reference list of recognized universities/colleges, shared by
+      *> any program that validates a student's school against a known
+      *> list instead of accepting free text (USER-PROFILE today).
+       01  WS-VALID-UNIVERSITIES.
+           05 FILLER PIC X(20) VALUE "MIT".
+           05 FILLER PIC X(20) VALUE "Stanford University".
+           05 FILLER PIC X(20) VALUE "Harvard University".
+           05 FILLER PIC X(20) VALUE "Yale University".
+           05 FILLER PIC X(20) VALUE "Princeton Univ.".
+           05 FILLER PIC X(20) VALUE "Cornell University".
+           05 FILLER PIC X(20) VALUE "Duke University".
+           05 FILLER PIC X(20) VALUE "Columbia University".
+           05 FILLER PIC X(20) VALUE "UCLA".
+           05 FILLER PIC X(20) VALUE "UC Berkeley".
+           05 FILLER PIC X(20) VALUE "NYU".
+           05 FILLER PIC X(20) VALUE "Boston University".
+           05 FILLER PIC X(20) VALUE "Purdue University".
+           05 FILLER PIC X(20) VALUE "Georgia Tech".
+           05 FILLER PIC X(20) VALUE "Northwestern Univ.".
+       01  WS-VALID-UNIVERSITY-TABLE REDEFINES WS-VALID-UNIVERSITIES.
+           05 WS-VALID-UNIV-ENTRY PIC X(20) OCCURS 15 TIMES.
+
+       77  WS-UNIV-LIST-COUNT PIC 99 VALUE 15.

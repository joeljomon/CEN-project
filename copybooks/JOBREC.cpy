@@ -0,0 +1,15 @@
+      *> Canonical jobs.dat record layout, shared by every program that
+      *> reads or writes a job posting (JOB-MGMT, POST-JOB,
+      *> BROWSE-APPLY-JOBS) so a posting made through one menu path is
+      *> read back correctly through any other.
+       01  JOBS-RECORD.
+           05 JOB-ID                 PIC 9(05).
+           05 JOB-POSTER             PIC X(20).
+           05 JOB-TITLE              PIC X(50).
+           05 JOB-DESCRIPTION        PIC X(200).
+           05 JOB-EMPLOYER           PIC X(50).
+           05 JOB-LOCATION           PIC X(50).
+           05 JOB-SALARY             PIC X(20).
+           05 JOB-STATUS             PIC X(10).
+              88 JOB-OPEN                VALUE "Open".
+              88 JOB-CLOSED              VALUE "Closed".

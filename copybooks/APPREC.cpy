@@ -0,0 +1,16 @@
+      *> Canonical applications.dat record layout, shared by every
+      *> program that reads or writes a job application (JOB-MGMT,
+      *> BROWSE-APPLY-JOBS, VIEW-MY-APPLICATIONS).
+       01  APP-RECORD.
+           05 JOB-APPLIER            PIC X(20).
+           05 APP-JOB-ID             PIC 9(05).
+           05 APP-JOB-TITLE          PIC X(50).
+           05 APP-EMPLOYER           PIC X(50).
+           05 APP-LOCATION           PIC X(50).
+           05 APP-STATUS             PIC X(15).
+              88 APP-STATUS-APPLIED      VALUE "Applied".
+              88 APP-STATUS-UNDER-REVIEW VALUE "Under Review".
+              88 APP-STATUS-INTERVIEW    VALUE "Interview".
+              88 APP-STATUS-REJECTED     VALUE "Rejected".
+              88 APP-STATUS-HIRED        VALUE "Hired".
+           05 APP-RESUME-REF         PIC X(50).

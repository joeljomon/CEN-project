@@ -0,0 +1,27 @@
+      *> Reference list of recognized majors, shared by any program
+      *> that validates a student's major against a known list instead
+      *> of accepting free text (USER-PROFILE today).
+       01  WS-VALID-MAJORS.
+           05 FILLER PIC X(20) VALUE "Computer Science".
+           05 FILLER PIC X(20) VALUE "Business Admin".
+           05 FILLER PIC X(20) VALUE "Mechanical Eng.".
+           05 FILLER PIC X(20) VALUE "Electrical Eng.".
+           05 FILLER PIC X(20) VALUE "Civil Engineering".
+           05 FILLER PIC X(20) VALUE "Biology".
+           05 FILLER PIC X(20) VALUE "Chemistry".
+           05 FILLER PIC X(20) VALUE "Physics".
+           05 FILLER PIC X(20) VALUE "Mathematics".
+           05 FILLER PIC X(20) VALUE "Economics".
+           05 FILLER PIC X(20) VALUE "Psychology".
+           05 FILLER PIC X(20) VALUE "Political Science".
+           05 FILLER PIC X(20) VALUE "English".
+           05 FILLER PIC X(20) VALUE "Nursing".
+           05 FILLER PIC X(20) VALUE "Marketing".
+           05 FILLER PIC X(20) VALUE "Finance".
+           05 FILLER PIC X(20) VALUE "Accounting".
+           05 FILLER PIC X(20) VALUE "Sociology".
+           05 FILLER PIC X(20) VALUE "History".
+       01  WS-VALID-MAJOR-TABLE REDEFINES WS-VALID-MAJORS.
+           05 WS-VALID-MAJOR-ENTRY PIC X(20) OCCURS 19 TIMES.
+
+       77  WS-MAJOR-LIST-COUNT PIC 99 VALUE 19.

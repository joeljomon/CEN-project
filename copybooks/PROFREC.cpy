@@ -0,0 +1,24 @@
+      *> Canonical profiles.dat record layout, shared by every program
+      *> that reads or writes a student's public profile (USER-PROFILE,
+      *> SEARCH-USER, VIEW-PROFILE) so a profile saved through "Create
+      *> Profile" is found correctly by Search for a User and View
+      *> Profile.
+       01  PROFILE-REC.
+           05 PROF-USERNAME        PIC X(20).
+           05 PROF-FIRST-NAME      PIC X(20).
+           05 PROF-LAST-NAME       PIC X(20).
+           05 PROF-HEADLINE        PIC X(60).
+           05 PROF-UNIVERSITY      PIC X(50).
+           05 PROF-MAJOR           PIC X(50).
+           05 PROF-GRAD-YEAR       PIC 9(4).
+           05 PROF-ABOUT           PIC X(200).
+           05 PROF-EXPERIENCE      OCCURS 10 TIMES.
+              10 PROF-EXP-TITLE    PIC X(30).
+              10 PROF-EXP-COMPANY  PIC X(30).
+              10 PROF-EXP-DATES    PIC X(30).
+              10 PROF-EXP-DESC     PIC X(100).
+           05 PROF-EDUCATION       OCCURS 10 TIMES.
+              10 PROF-EDU-DEGREE   PIC X(30).
+              10 PROF-EDU-SCHOOL   PIC X(50).
+              10 PROF-EDU-YEARS    PIC X(20).
+           05 PROF-RESUME-REF      PIC X(50).

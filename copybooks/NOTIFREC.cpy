@@ -0,0 +1,12 @@
+      *> Canonical data/notifications.dat record layout, shared by
+      *> every program that can raise a notification for a user
+      *> (currently JOB-MGMT and BROWSE-APPLY-JOBS, both notifying a
+      *> job poster that someone applied) and by whatever reads them
+      *> back at login time.
+       01  NOTIFICATION-REC.
+           05 NOTIF-RECIPIENT        PIC X(20).
+           05 NOTIF-TEXT             PIC X(100).
+           05 NOTIF-DATE             PIC X(19).
+           05 NOTIF-READ-FLAG        PIC X.
+              88 NOTIF-READ              VALUE "R".
+              88 NOTIF-UNREAD            VALUE "U".

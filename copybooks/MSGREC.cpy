@@ -0,0 +1,12 @@
+      *> Canonical messages.dat record layout, shared by every program
+      *> that reads or writes a direct message (SEND-MESSAGE,
+      *> VIEW-MESSAGES) so a message written by one program is read
+      *> back correctly by the other.
+       01  MESSAGE-RECORD.
+           05 MSG-SENDER             PIC X(20).
+           05 MSG-RECIPIENT          PIC X(20).
+           05 MSG-TEXT               PIC X(480).
+           05 MSG-SENT-DATE          PIC X(19).
+           05 MSG-READ-FLAG          PIC X(01).
+              88 MSG-READ                VALUE "Y".
+              88 MSG-UNREAD               VALUE "N".

@@ -0,0 +1,11 @@
+      *> Canonical employers.dat record layout, shared by every program
+      *> that reads or writes a company profile (EMPLOYER-PROFILE today;
+      *> JOB-MGMT/BROWSE-APPLY-JOBS can join on EMP-USERNAME against
+      *> JOB-POSTER to show richer employer information than a bare
+      *> username).
+       01  EMPLOYER-REC.
+           05 EMP-USERNAME          PIC X(20).
+           05 EMP-COMPANY-NAME      PIC X(50).
+           05 EMP-INDUSTRY          PIC X(30).
+           05 EMP-WEBSITE           PIC X(50).
+           05 EMP-SIZE              PIC X(20).

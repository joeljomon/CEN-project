@@ -0,0 +1,227 @@
+      *> Standalone maintenance batch job. Not reachable from any menu
+      *> in InCollege.cob - an operator compiles and runs this program
+      *> by itself, the same way IntegrityCheck.cob/AccountRoster.cob/
+      *> ActivitySummary.cob are run, to export accounts/jobs/
+      *> applications to plain CSV files a spreadsheet can open
+      *> directly. ACC-PASSWORD (a salted hash, never plaintext, but
+      *> still a credential) is deliberately left out of the accounts
+      *> export - usernames only - since a roster for spreadsheet
+      *> analysis has no legitimate need for it. Read-only: it makes
+      *> no changes to the source data files.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+           SELECT APPLICATION-FILE ASSIGN TO "data/applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT ACCOUNTS-CSV ASSIGN TO "data/accounts-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBS-CSV ASSIGN TO "data/jobs-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT APPLICATIONS-CSV ASSIGN TO "data/applications-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-REC.
+          05 ACC-USERNAME PIC X(20).
+          05 ACC-PASSWORD PIC X(20).
+
+       FD JOBS-FILE.
+           COPY "JOBREC.cpy".
+
+       FD APPLICATION-FILE.
+           COPY "APPREC.cpy".
+
+       FD ACCOUNTS-CSV.
+       01 ACCOUNTS-CSV-REC PIC X(250).
+
+       FD JOBS-CSV.
+       01 JOBS-CSV-REC PIC X(250).
+
+       FD APPLICATIONS-CSV.
+       01 APPLICATIONS-CSV-REC PIC X(250).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACCOUNT-STATUS  PIC XX.
+       77 WS-JOBS-STATUS     PIC XX.
+       77 WS-APP-STATUS      PIC XX.
+       77 WS-EOF             PIC X VALUE "N".
+       77 WS-CSV-LINE        PIC X(250).
+       77 WS-JOB-ID-DISP     PIC 9(05).
+       77 WS-APP-JOB-ID-DISP PIC 9(05).
+
+      *> CSV quoting for free-text fields (job titles, employer/poster
+      *> names) that may themselves contain a comma. WS-QUOTE-IN is
+      *> quoted into WS-QUOTE-OUT(1:WS-QUOTE-OUT-LEN) per RFC 4180:
+      *> the whole field wrapped in double quotes, with any embedded
+      *> double quote doubled.
+       77 WS-QUOTE-IN        PIC X(50).
+       77 WS-QUOTE-OUT       PIC X(120).
+       77 WS-QUOTE-OUT-LEN   PIC 9(03).
+       77 WS-QUOTE-SRC-LEN   PIC 9(03).
+       77 WS-QUOTE-IDX       PIC 9(03).
+       77 WS-QUOTE-CHAR      PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM EXPORT-ACCOUNTS
+           PERFORM EXPORT-JOBS
+           PERFORM EXPORT-APPLICATIONS
+
+           DISPLAY "Export complete:"
+           DISPLAY "  data/accounts-export.csv"
+           DISPLAY "  data/jobs-export.csv"
+           DISPLAY "  data/applications-export.csv"
+           GOBACK.
+
+       EXPORT-ACCOUNTS.
+           OPEN OUTPUT ACCOUNTS-CSV
+           MOVE "username" TO WS-CSV-LINE
+           PERFORM WRITE-ACCOUNTS-CSV-LINE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ ACCOUNT-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE FUNCTION TRIM(ACC-USERNAME) TO WS-CSV-LINE
+                         PERFORM WRITE-ACCOUNTS-CSV-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF
+           CLOSE ACCOUNTS-CSV.
+
+       WRITE-ACCOUNTS-CSV-LINE.
+           MOVE WS-CSV-LINE TO ACCOUNTS-CSV-REC
+           WRITE ACCOUNTS-CSV-REC.
+
+       EXPORT-JOBS.
+           OPEN OUTPUT JOBS-CSV
+           MOVE "job_id,title,poster,status" TO WS-CSV-LINE
+           PERFORM WRITE-JOBS-CSV-LINE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ JOBS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE JOB-ID TO WS-JOB-ID-DISP
+                         MOVE SPACES TO WS-CSV-LINE
+                         MOVE JOB-TITLE TO WS-QUOTE-IN
+                         PERFORM QUOTE-CSV-FIELD
+                         STRING WS-JOB-ID-DISP DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-QUOTE-OUT(1:WS-QUOTE-OUT-LEN)
+                                DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                INTO WS-CSV-LINE
+                         END-STRING
+                         MOVE JOB-POSTER TO WS-QUOTE-IN
+                         PERFORM QUOTE-CSV-FIELD
+                         STRING FUNCTION TRIM(WS-CSV-LINE)
+                                DELIMITED BY SIZE
+                                WS-QUOTE-OUT(1:WS-QUOTE-OUT-LEN)
+                                DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                INTO WS-CSV-LINE
+                         END-STRING
+                         IF JOB-CLOSED
+                            STRING FUNCTION TRIM(WS-CSV-LINE)
+                                   DELIMITED BY SIZE
+                                   "CLOSED" DELIMITED BY SIZE
+                                   INTO WS-CSV-LINE
+                            END-STRING
+                         ELSE
+                            STRING FUNCTION TRIM(WS-CSV-LINE)
+                                   DELIMITED BY SIZE
+                                   "OPEN" DELIMITED BY SIZE
+                                   INTO WS-CSV-LINE
+                            END-STRING
+                         END-IF
+                         PERFORM WRITE-JOBS-CSV-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF
+           CLOSE JOBS-CSV.
+
+       WRITE-JOBS-CSV-LINE.
+           MOVE WS-CSV-LINE TO JOBS-CSV-REC
+           WRITE JOBS-CSV-REC.
+
+       EXPORT-APPLICATIONS.
+           OPEN OUTPUT APPLICATIONS-CSV
+           MOVE "job_id,applier,status" TO WS-CSV-LINE
+           PERFORM WRITE-APPLICATIONS-CSV-LINE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ APPLICATION-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE APP-JOB-ID TO WS-APP-JOB-ID-DISP
+                         MOVE SPACES TO WS-CSV-LINE
+                         MOVE JOB-APPLIER TO WS-QUOTE-IN
+                         PERFORM QUOTE-CSV-FIELD
+                         STRING WS-APP-JOB-ID-DISP DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                WS-QUOTE-OUT(1:WS-QUOTE-OUT-LEN)
+                                DELIMITED BY SIZE
+                                "," DELIMITED BY SIZE
+                                FUNCTION TRIM(APP-STATUS)
+                                DELIMITED BY SIZE
+                                INTO WS-CSV-LINE
+                         END-STRING
+                         PERFORM WRITE-APPLICATIONS-CSV-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATION-FILE
+           END-IF
+           CLOSE APPLICATIONS-CSV.
+
+       WRITE-APPLICATIONS-CSV-LINE.
+           MOVE WS-CSV-LINE TO APPLICATIONS-CSV-REC
+           WRITE APPLICATIONS-CSV-REC.
+
+      *> Wraps FUNCTION TRIM(WS-QUOTE-IN) in double quotes, doubling
+      *> any embedded double quote, so a comma (or quote) inside a
+      *> job title or poster/applier name does not shift later CSV
+      *> columns. Result lands in WS-QUOTE-OUT(1:WS-QUOTE-OUT-LEN).
+       QUOTE-CSV-FIELD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-QUOTE-IN))
+               TO WS-QUOTE-SRC-LEN
+           MOVE SPACES TO WS-QUOTE-OUT
+           MOVE '"' TO WS-QUOTE-OUT(1:1)
+           MOVE 1 TO WS-QUOTE-OUT-LEN
+           PERFORM VARYING WS-QUOTE-IDX FROM 1 BY 1
+                   UNTIL WS-QUOTE-IDX > WS-QUOTE-SRC-LEN
+              MOVE WS-QUOTE-IN(WS-QUOTE-IDX:1) TO WS-QUOTE-CHAR
+              IF WS-QUOTE-CHAR = '"'
+                 ADD 1 TO WS-QUOTE-OUT-LEN
+                 MOVE '"' TO WS-QUOTE-OUT(WS-QUOTE-OUT-LEN:1)
+              END-IF
+              ADD 1 TO WS-QUOTE-OUT-LEN
+              MOVE WS-QUOTE-CHAR TO WS-QUOTE-OUT(WS-QUOTE-OUT-LEN:1)
+           END-PERFORM
+           ADD 1 TO WS-QUOTE-OUT-LEN
+           MOVE '"' TO WS-QUOTE-OUT(WS-QUOTE-OUT-LEN:1).
+
+       END PROGRAM DATA-EXPORT.

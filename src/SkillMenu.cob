@@ -1,17 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SKILL-MENU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SKILLS-FILE ASSIGN TO "data/skills.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *> data/skills.dat: one row per skill a student starts learning,
+      *> appended the moment they pick it from the menu below.
+       FD SKILLS-FILE.
+       01 SKILLS-RECORD.
+           05 SKILL-USERNAME      PIC X(20).
+           05 SKILL-NAME          PIC X(30).
+           05 SKILL-DATE-STARTED  PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 WS-CHOICE      PIC 9 VALUE 0.
        01 WS-OUTPUT-LINE PIC X(80).
        01 WS-COMMAND     PIC X(20).
        01 WS-LINE        PIC X(80).
+       01 WS-SKILL-STATUS PIC XX.
+       01 WS-CURR-DATE    PIC X(21).
+       01 WS-TODAY        PIC X(10).
+       01 WS-END-FILE     PIC X VALUE "N".
+       01 WS-SKILL-COUNT  PIC 99 VALUE 0.
+
+       01 WS-SKILL-NAMES.
+           05 FILLER PIC X(30) VALUE "Python Programming".
+           05 FILLER PIC X(30) VALUE "Data Analysis".
+           05 FILLER PIC X(30) VALUE "Web Development".
+           05 FILLER PIC X(30) VALUE "Digital Marketing".
+           05 FILLER PIC X(30) VALUE "Project Management".
+       01 WS-SKILL-NAME-TABLE REDEFINES WS-SKILL-NAMES.
+           05 WS-SKILL-NAME-ENTRY PIC X(30) OCCURS 5 TIMES.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 SM-USERNAME     PIC X(20).
+
+       PROCEDURE DIVISION USING SM-USERNAME.
        MAIN-PROGRAM.
            MOVE 0 TO WS-CHOICE
-           PERFORM UNTIL WS-CHOICE = 6
+           PERFORM UNTIL WS-CHOICE = 7
                MOVE "===============Choose to learn a New Skill===================" TO WS-OUTPUT-LINE
                PERFORM WRITE-BOTH
                MOVE "1. Python Programming" TO WS-OUTPUT-LINE
@@ -24,7 +57,9 @@
                PERFORM WRITE-BOTH
                MOVE "5. Project Management" TO WS-OUTPUT-LINE
                PERFORM WRITE-BOTH
-               MOVE "6. Go Back" TO WS-OUTPUT-LINE
+               MOVE "6. My Skills" TO WS-OUTPUT-LINE
+               PERFORM WRITE-BOTH
+               MOVE "7. Go Back" TO WS-OUTPUT-LINE
                PERFORM WRITE-BOTH
                MOVE "Enter your choice:" TO WS-OUTPUT-LINE
                PERFORM WRITE-BOTH
@@ -32,18 +67,20 @@
                PERFORM GET-VALID-SKILL-CHOICE
 
                IF WS-CHOICE >= 1 AND WS-CHOICE <= 5
-                   MOVE "This skill is under construction."
-                       TO WS-OUTPUT-LINE
-                   PERFORM WRITE-BOTH
+                   PERFORM SAVE-SKILL
+               ELSE
+                   IF WS-CHOICE = 6
+                       PERFORM SHOW-MY-SKILLS
+                   END-IF
                END-IF
            END-PERFORM
            GOBACK.
 
        GET-VALID-SKILL-CHOICE.
            MOVE 0 TO WS-CHOICE
-           PERFORM UNTIL WS-CHOICE >= 1 AND WS-CHOICE <= 6
+           PERFORM UNTIL WS-CHOICE >= 1 AND WS-CHOICE <= 7
                PERFORM GET-CHOICE
-               IF WS-CHOICE < 1 OR WS-CHOICE > 6
+               IF WS-CHOICE < 1 OR WS-CHOICE > 7
                    MOVE "Invalid choice. Please try again." TO WS-OUTPUT-LINE
                    PERFORM WRITE-BOTH
                END-IF
@@ -53,11 +90,80 @@
            MOVE "READ" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
            IF WS-LINE = HIGH-VALUES
-               MOVE 6 TO WS-CHOICE
+               MOVE 7 TO WS-CHOICE
            ELSE
                MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-CHOICE
            END-IF.
 
+      *> Appends a row to data/skills.dat for the skill the student
+      *> just picked, the same "open extend, write one record" idiom
+      *> SEND-MESSAGE uses to log a message.
+       SAVE-SKILL.
+           PERFORM BUILD-TODAY
+           OPEN EXTEND SKILLS-FILE
+           MOVE SM-USERNAME TO SKILL-USERNAME
+           MOVE WS-SKILL-NAME-ENTRY(WS-CHOICE) TO SKILL-NAME
+           MOVE WS-TODAY TO SKILL-DATE-STARTED
+           WRITE SKILLS-RECORD
+           CLOSE SKILLS-FILE
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Added "
+                  FUNCTION TRIM(SKILL-NAME)
+                  " to My Skills."
+                  DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           PERFORM WRITE-BOTH.
+
+      *> Lists every skill this student has started, in the order
+      *> they were added.
+       SHOW-MY-SKILLS.
+           MOVE "--- My Skills ---" TO WS-OUTPUT-LINE
+           PERFORM WRITE-BOTH
+           MOVE 0 TO WS-SKILL-COUNT
+           MOVE "N" TO WS-END-FILE
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILL-STATUS = "00"
+              PERFORM UNTIL WS-END-FILE = "Y"
+                 READ SKILLS-FILE
+                    AT END MOVE "Y" TO WS-END-FILE
+                    NOT AT END
+                       IF FUNCTION TRIM(SKILL-USERNAME) =
+                          FUNCTION TRIM(SM-USERNAME)
+                          ADD 1 TO WS-SKILL-COUNT
+                          MOVE SPACES TO WS-OUTPUT-LINE
+                          STRING FUNCTION TRIM(SKILL-NAME)
+                                 " - started "
+                                 SKILL-DATE-STARTED
+                                 DELIMITED BY SIZE
+                                 INTO WS-OUTPUT-LINE
+                          END-STRING
+                          PERFORM WRITE-BOTH
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SKILLS-FILE
+           END-IF
+           IF WS-SKILL-COUNT = 0
+              MOVE "You have not started learning any skills yet."
+                  TO WS-OUTPUT-LINE
+              PERFORM WRITE-BOTH
+           END-IF
+           MOVE "------------------" TO WS-OUTPUT-LINE
+           PERFORM WRITE-BOTH.
+
+      *> Builds a YYYY-MM-DD date from the system clock, the date-only
+      *> portion of the ISO timestamp idiom ConnectionRequest.cob uses.
+       BUILD-TODAY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           STRING WS-CURR-DATE(1:4) "-"
+                  WS-CURR-DATE(5:2) "-"
+                  WS-CURR-DATE(7:2)
+                  DELIMITED BY SIZE
+                  INTO WS-TODAY
+           END-STRING.
+
        WRITE-BOTH.
            MOVE WS-OUTPUT-LINE TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND

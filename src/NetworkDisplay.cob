@@ -4,10 +4,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONNECTIONS-FILE ASSIGN TO "connections.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PROFILES-FILE ASSIGN TO "profiles.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+           SELECT PROFILES-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,24 +17,42 @@
        01 CONNECTION-REC.
            05 USERNAME-ONE        PIC X(20).
            05 USERNAME-TWO        PIC X(20).
+           05 CONN-DATE           PIC X(19).
 
        FD PROFILES-FILE.
-       01 PROFILE-REC.
-           05 PROFILE-USERNAME    PIC X(20).
-           05 PROFILE-NAME        PIC X(40).
-           05 PROFILE-UNIVERSITY  PIC X(40).
-           05 PROFILE-MAJOR       PIC X(40).
+           COPY "PROFREC.cpy".
 
        WORKING-STORAGE SECTION.
        77 WS-COMMAND         PIC X(20).
        77 WS-LINE            PIC X(120).
+       77 WS-CONN-STATUS     PIC XX.
+       77 WS-PROF-STATUS     PIC XX.
        77 WS-CURRENT-USER    PIC X(20).
        77 WS-CONNECTED-USER  PIC X(20).
-       77 WS-CONNECTED-NAME  PIC X(40).
-       77 WS-CONNECTED-UNIV  PIC X(40).
-       77 WS-CONNECTED-MAJOR PIC X(40).
+       77 WS-CONNECTED-NAME  PIC X(41).
+       77 WS-CONNECTED-UNIV  PIC X(50).
+       77 WS-CONNECTED-MAJOR PIC X(50).
+       77 WS-CONNECTED-DATE  PIC X(19).
        77 FOUND-FLAG         PIC X VALUE 'N'.
        77 WS-EOF             PIC X VALUE 'N'.
+       77 WS-PROFILE-EOF     PIC X VALUE 'N'.
+       77 WS-SCAN-EOF        PIC X VALUE 'N'.
+
+       77 WS-DIRECT-COUNT    PIC 999 VALUE 0.
+       77 WS-DIRECT-IDX      PIC 999.
+       01 WS-DIRECT-TABLE.
+          05 WS-DIRECT-ENTRY OCCURS 200 TIMES PIC X(20).
+
+       77 WS-SECOND-COUNT    PIC 999 VALUE 0.
+       77 WS-SECOND-IDX      PIC 999.
+       77 WS-CHECK-IDX       PIC 999.
+       01 WS-SECOND-TABLE.
+          05 WS-SECOND-ENTRY OCCURS 200 TIMES PIC X(20).
+
+       77 WS-EXPAND-USER     PIC X(20).
+       77 WS-CANDIDATE       PIC X(20).
+       77 WS-CANDIDATE-DATE  PIC X(19).
+       77 WS-CANDIDATE-OK    PIC X VALUE 'N'.
 
        LINKAGE SECTION.
        01 LS-USERNAME        PIC X(20).
@@ -47,25 +67,31 @@
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
 
-           OPEN INPUT CONNECTIONS-FILE.
            MOVE 'N' TO FOUND-FLAG.
-
-           PERFORM UNTIL WS-EOF = 'Y'
-              READ CONNECTIONS-FILE
-                 AT END
-                    MOVE 'Y' TO WS-EOF
-                 NOT AT END
-                    IF USERNAME-ONE = WS-CURRENT-USER
-                       MOVE USERNAME-TWO TO WS-CONNECTED-USER
-                       PERFORM DISPLAY-CONNECTION
-                    ELSE
-                       IF USERNAME-TWO = WS-CURRENT-USER
-                          MOVE USERNAME-ONE TO WS-CONNECTED-USER
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONN-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ CONNECTIONS-FILE
+                    AT END
+                       MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF USERNAME-ONE = WS-CURRENT-USER
+                          MOVE USERNAME-TWO TO WS-CONNECTED-USER
+                          MOVE CONN-DATE TO WS-CONNECTED-DATE
+                          PERFORM ADD-DIRECT-ENTRY
                           PERFORM DISPLAY-CONNECTION
+                       ELSE
+                          IF USERNAME-TWO = WS-CURRENT-USER
+                             MOVE USERNAME-ONE TO WS-CONNECTED-USER
+                             MOVE CONN-DATE TO WS-CONNECTED-DATE
+                             PERFORM ADD-DIRECT-ENTRY
+                             PERFORM DISPLAY-CONNECTION
+                          END-IF
                        END-IF
-                    END-IF
-              END-READ
-           END-PERFORM.
+                 END-READ
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
 
            IF FOUND-FLAG = 'N'
               MOVE "You have no established connections." TO WS-LINE
@@ -73,7 +99,10 @@
               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
            END-IF.
 
-           CLOSE CONNECTIONS-FILE.
+           IF WS-DIRECT-COUNT > 0
+              PERFORM SHOW-SECOND-DEGREE
+           END-IF.
+
            MOVE "----------------------------------------------------" TO WS-LINE
            CALL "IO-MODULE" USING "WRITE" WS-LINE
 
@@ -85,21 +114,28 @@
        DISPLAY-CONNECTION.
            MOVE 'Y' TO FOUND-FLAG.
            MOVE SPACES TO WS-CONNECTED-NAME WS-CONNECTED-UNIV WS-CONNECTED-MAJOR.
+           MOVE 'N' TO WS-PROFILE-EOF.
            OPEN INPUT PROFILES-FILE.
-           PERFORM UNTIL EOF-PROFILE
-              READ PROFILES-FILE
-                 AT END
-                    EXIT PERFORM
-                 NOT AT END
-                    IF PROFILE-USERNAME = WS-CONNECTED-USER
-                       MOVE PROFILE-NAME       TO WS-CONNECTED-NAME
-                       MOVE PROFILE-UNIVERSITY TO WS-CONNECTED-UNIV
-                       MOVE PROFILE-MAJOR      TO WS-CONNECTED-MAJOR
-                       EXIT PERFORM
-                    END-IF
-              END-READ
-           END-PERFORM.
-           CLOSE PROFILES-FILE.
+           IF WS-PROF-STATUS = "00"
+              PERFORM UNTIL WS-PROFILE-EOF = 'Y'
+                 READ PROFILES-FILE
+                    AT END
+                       MOVE 'Y' TO WS-PROFILE-EOF
+                    NOT AT END
+                       IF PROF-USERNAME = WS-CONNECTED-USER
+                          STRING PROF-FIRST-NAME DELIMITED BY SPACE
+                                 " " DELIMITED BY SIZE
+                                 PROF-LAST-NAME DELIMITED BY SPACE
+                                 INTO WS-CONNECTED-NAME
+                          END-STRING
+                          MOVE PROF-UNIVERSITY TO WS-CONNECTED-UNIV
+                          MOVE PROF-MAJOR      TO WS-CONNECTED-MAJOR
+                          EXIT PERFORM
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILES-FILE
+           END-IF.
 
            STRING
               "Connected with: " DELIMITED BY SIZE
@@ -108,10 +144,116 @@
               WS-CONNECTED-UNIV DELIMITED BY SPACE
               ", Major: " DELIMITED BY SIZE
               WS-CONNECTED-MAJOR DELIMITED BY SPACE
-              ")" DELIMITED BY SIZE
+              ") - Connected since " DELIMITED BY SIZE
+              WS-CONNECTED-DATE DELIMITED BY SIZE
               INTO WS-LINE
            END-STRING
 
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+
+           PERFORM PROMPT-MESSAGE-CONNECTION
+           EXIT.
+
+      *> Offers to message the connection just listed, the same
+      *> "1. Send Connection Request" follow-up pattern SearchUser.cob
+      *> already uses after a profile match.
+       PROMPT-MESSAGE-CONNECTION.
+           MOVE "  1. Send a Message" TO WS-LINE
+           CALL "IO-MODULE" USING "WRITE" WS-LINE
+           MOVE "  2. Continue" TO WS-LINE
+           CALL "IO-MODULE" USING "WRITE" WS-LINE
+
+           MOVE SPACES TO WS-LINE
+           CALL "IO-MODULE" USING "READ" WS-LINE
+
+           IF FUNCTION TRIM(WS-LINE) = "1"
+              CALL "SEND-MESSAGE" USING WS-CURRENT-USER WS-CONNECTED-USER
+           END-IF.
+           EXIT.
+
+       ADD-DIRECT-ENTRY.
+           IF WS-DIRECT-COUNT < 200
+              ADD 1 TO WS-DIRECT-COUNT
+              MOVE WS-CONNECTED-USER TO WS-DIRECT-ENTRY(WS-DIRECT-COUNT)
+           END-IF.
+           EXIT.
+
+      *> Walks each direct connection's own row of connections.dat and
+      *> reports anyone not already the current user or a direct
+      *> connection, under a "People you may know" section - a second
+      *> pass over the same file, one direct connection at a time.
+       SHOW-SECOND-DEGREE.
+           MOVE SPACES TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "People you may know (2nd degree):" TO WS-LINE
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+
+           MOVE 0 TO WS-SECOND-COUNT
+           MOVE 1 TO WS-DIRECT-IDX
+           PERFORM UNTIL WS-DIRECT-IDX > WS-DIRECT-COUNT
+              MOVE WS-DIRECT-ENTRY(WS-DIRECT-IDX) TO WS-EXPAND-USER
+              PERFORM SCAN-SECOND-DEGREE
+              ADD 1 TO WS-DIRECT-IDX
+           END-PERFORM.
+
+           IF WS-SECOND-COUNT = 0
+              MOVE "No second-degree connections found." TO WS-LINE
+              CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           END-IF.
+           EXIT.
+
+       SCAN-SECOND-DEGREE.
+           MOVE 'N' TO WS-SCAN-EOF.
+           OPEN INPUT CONNECTIONS-FILE.
+           IF WS-CONN-STATUS = "00"
+              PERFORM UNTIL WS-SCAN-EOF = 'Y'
+                 READ CONNECTIONS-FILE
+                    AT END
+                       MOVE 'Y' TO WS-SCAN-EOF
+                    NOT AT END
+                       IF USERNAME-ONE = WS-EXPAND-USER
+                          MOVE USERNAME-TWO TO WS-CANDIDATE
+                          MOVE CONN-DATE TO WS-CANDIDATE-DATE
+                          PERFORM CHECK-SECOND-CANDIDATE
+                       ELSE
+                          IF USERNAME-TWO = WS-EXPAND-USER
+                             MOVE USERNAME-ONE TO WS-CANDIDATE
+                             MOVE CONN-DATE TO WS-CANDIDATE-DATE
+                             PERFORM CHECK-SECOND-CANDIDATE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
+           EXIT.
+
+       CHECK-SECOND-CANDIDATE.
+           MOVE 'Y' TO WS-CANDIDATE-OK.
+           IF WS-CANDIDATE = WS-CURRENT-USER
+              MOVE 'N' TO WS-CANDIDATE-OK
+           END-IF.
+           MOVE 1 TO WS-CHECK-IDX
+           PERFORM UNTIL WS-CHECK-IDX > WS-DIRECT-COUNT
+              IF WS-CANDIDATE = WS-DIRECT-ENTRY(WS-CHECK-IDX)
+                 MOVE 'N' TO WS-CANDIDATE-OK
+              END-IF
+              ADD 1 TO WS-CHECK-IDX
+           END-PERFORM.
+           MOVE 1 TO WS-SECOND-IDX
+           PERFORM UNTIL WS-SECOND-IDX > WS-SECOND-COUNT
+              IF WS-CANDIDATE = WS-SECOND-ENTRY(WS-SECOND-IDX)
+                 MOVE 'N' TO WS-CANDIDATE-OK
+              END-IF
+              ADD 1 TO WS-SECOND-IDX
+           END-PERFORM.
+           IF WS-CANDIDATE-OK = 'Y' AND WS-SECOND-COUNT < 200
+              ADD 1 TO WS-SECOND-COUNT
+              MOVE WS-CANDIDATE TO WS-SECOND-ENTRY(WS-SECOND-COUNT)
+              MOVE WS-CANDIDATE TO WS-CONNECTED-USER
+              MOVE WS-CANDIDATE-DATE TO WS-CONNECTED-DATE
+              PERFORM DISPLAY-CONNECTION
+           END-IF.
            EXIT.

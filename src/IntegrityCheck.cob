@@ -0,0 +1,656 @@
+      *> Standalone maintenance batch job. Not reachable from any menu
+      *> in InCollege.cob - an operator compiles and runs this program
+      *> by itself, the same way a shop runs a nightly audit job
+      *> outside the online transaction set, to find rows left behind
+      *> in one data file after the account they belong to disappeared
+      *> from accounts.dat or jobs.dat (a deleted account whose
+      *> cascading cleanup missed a file, data edited by hand, a crash
+      *> between two temp-file-replace steps). It makes no repairs -
+      *> it only reports, to data/integrity-report.txt and to the
+      *> console, so ops can decide what to do with what it finds.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEGRITY-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+           SELECT PENDING-FILE ASSIGN TO "data/pending.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT BLOCKED-FILE ASSIGN TO "data/blocked.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BLOCKED-STATUS.
+           SELECT REJECTED-FILE ASSIGN TO "data/rejected-connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+           SELECT APPLICATION-FILE ASSIGN TO "data/applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT MESSAGE-FILE ASSIGN TO "data/messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-STATUS.
+           SELECT NOTIFICATION-FILE ASSIGN TO "data/notifications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-STATUS.
+           SELECT SKILLS-FILE ASSIGN TO "data/skills.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-STATUS.
+           SELECT EMPLOYER-FILE ASSIGN TO "data/employers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "data/integrity-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-REC.
+          05 ACC-USERNAME PIC X(20).
+          05 ACC-PASSWORD PIC X(20).
+
+       FD PROFILE-FILE.
+           COPY "PROFREC.cpy".
+
+      *> data/connections.dat: hand-mirrored here, the same layout
+      *> ADD-CONNECTION writes.
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-REC.
+          05 CONN-USERNAME-ONE    PIC X(20).
+          05 CONN-USERNAME-TWO    PIC X(20).
+          05 CONN-DATE            PIC X(19).
+
+       FD PENDING-FILE.
+       01 PENDING-REC.
+          05 P-SENDER         PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-RECIP          PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-TS             PIC X(19).
+
+       FD BLOCKED-FILE.
+       01 BLOCKED-RECORD.
+          05 BLOCKED-BY       PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 BLOCKED-USER     PIC X(20).
+
+       FD REJECTED-FILE.
+       01 REJECTED-REC.
+          05 REJ-REJECTOR     PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-SENDER       PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-TS           PIC X(19).
+
+       FD JOBS-FILE.
+           COPY "JOBREC.cpy".
+
+       FD APPLICATION-FILE.
+           COPY "APPREC.cpy".
+
+       FD MESSAGE-FILE.
+           COPY "MSGREC.cpy".
+
+       FD NOTIFICATION-FILE.
+           COPY "NOTIFREC.cpy".
+
+       FD SKILLS-FILE.
+       01 SKILLS-RECORD.
+          05 SKILL-USERNAME        PIC X(20).
+          05 SKILL-NAME            PIC X(30).
+          05 SKILL-DATE-STARTED    PIC X(10).
+
+       FD EMPLOYER-FILE.
+           COPY "EMPLOYERREC.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-REC PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACCOUNT-STATUS  PIC XX.
+       77 WS-PROFILE-STATUS  PIC XX.
+       77 WS-CONN-STATUS     PIC XX.
+       77 WS-PENDING-STATUS  PIC XX.
+       77 WS-BLOCKED-STATUS  PIC XX.
+       77 WS-REJECTED-STATUS PIC XX.
+       77 WS-JOBS-STATUS     PIC XX.
+       77 WS-APP-STATUS      PIC XX.
+       77 WS-MSG-STATUS      PIC XX.
+       77 WS-NOTIF-STATUS    PIC XX.
+       77 WS-SKILLS-STATUS   PIC XX.
+       77 WS-EMP-STATUS      PIC XX.
+       77 WS-EOF             PIC X VALUE "N".
+
+      *> In-memory copy of every known username, built once from
+      *> accounts.dat, the same OCCURS-table-plus-INDEXED-BY shape
+      *> login.cob's USER-TABLE uses to hold accounts for lookup.
+       01 WS-ACCOUNTS.
+          05 WS-ACCOUNT-COUNT    PIC 9(3) VALUE 0.
+          05 WS-ACCOUNT-TABLE.
+             10 WS-ACCOUNT-ENTRY OCCURS 100 TIMES INDEXED BY ACCT-IDX
+                                  PIC X(20).
+
+      *> In-memory copy of every known job ID, built once from
+      *> jobs.dat, so APP-JOB-ID in applications.dat can be checked
+      *> against a posting that still exists.
+       01 WS-JOB-IDS.
+          05 WS-JOB-ID-COUNT     PIC 9(4) VALUE 0.
+          05 WS-JOB-ID-TABLE.
+             10 WS-JOB-ID-ENTRY  OCCURS 2000 TIMES INDEXED BY JOB-IDX
+                                  PIC 9(05).
+
+       77 WS-LOOKUP-USER      PIC X(20).
+       77 WS-USER-FOUND       PIC X VALUE "N".
+       77 WS-LOOKUP-JOB-ID    PIC 9(05).
+       77 WS-JOB-ID-FOUND     PIC X VALUE "N".
+       77 WS-ORPHAN-COUNT     PIC 9(7) VALUE 0.
+       77 WS-REPORT-LINE      PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "InCollege cross-file referential integrity report"
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           PERFORM LOAD-ACCOUNTS
+           PERFORM LOAD-JOB-IDS
+
+           PERFORM CHECK-PROFILES
+           PERFORM CHECK-CONNECTIONS
+           PERFORM CHECK-PENDING
+           PERFORM CHECK-BLOCKED
+           PERFORM CHECK-REJECTED
+           PERFORM CHECK-JOBS
+           PERFORM CHECK-APPLICATIONS
+           PERFORM CHECK-MESSAGES
+           PERFORM CHECK-NOTIFICATIONS
+           PERFORM CHECK-SKILLS
+           PERFORM CHECK-EMPLOYERS
+
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Total orphaned rows found: " DELIMITED BY SIZE
+                  WS-ORPHAN-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE REPORT-FILE
+           GOBACK.
+
+      *> Writes one line to data/integrity-report.txt and echoes it to
+      *> the console, the same two-destination behaviour IO-MODULE's
+      *> WHEN "WRITE" gives the interactive transcript.
+       WRITE-REPORT-LINE.
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE)
+           MOVE WS-REPORT-LINE TO REPORT-REC
+           WRITE REPORT-REC.
+
+       LOAD-ACCOUNTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ ACCOUNT-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         IF WS-ACCOUNT-COUNT < 100
+                            ADD 1 TO WS-ACCOUNT-COUNT
+                            MOVE ACC-USERNAME TO
+                                 WS-ACCOUNT-ENTRY(WS-ACCOUNT-COUNT)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF.
+
+       LOAD-JOB-IDS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ JOBS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         IF WS-JOB-ID-COUNT < 2000
+                            ADD 1 TO WS-JOB-ID-COUNT
+                            MOVE JOB-ID TO
+                                 WS-JOB-ID-ENTRY(WS-JOB-ID-COUNT)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF.
+
+      *> Sets WS-USER-FOUND to "Y" if WS-LOOKUP-USER is a known
+      *> username, "N" otherwise. Blank/FILLER usernames (an unused
+      *> occurrence, or a field that was never populated) never match.
+       LOOKUP-USERNAME.
+           MOVE "N" TO WS-USER-FOUND
+           IF FUNCTION TRIM(WS-LOOKUP-USER) NOT = SPACES
+              PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                      UNTIL ACCT-IDX > WS-ACCOUNT-COUNT
+                 IF FUNCTION TRIM(WS-ACCOUNT-ENTRY(ACCT-IDX)) =
+                    FUNCTION TRIM(WS-LOOKUP-USER)
+                    MOVE "Y" TO WS-USER-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       LOOKUP-JOB-ID.
+           MOVE "N" TO WS-JOB-ID-FOUND
+           PERFORM VARYING JOB-IDX FROM 1 BY 1
+                   UNTIL JOB-IDX > WS-JOB-ID-COUNT
+              IF WS-JOB-ID-ENTRY(JOB-IDX) = WS-LOOKUP-JOB-ID
+                 MOVE "Y" TO WS-JOB-ID-FOUND
+              END-IF
+           END-PERFORM.
+
+      *> Builds and writes one "ORPHAN: ..." line and bumps the tally.
+      *> WS-REPORT-LINE is reused as scratch space by the caller right
+      *> before this is performed.
+       REPORT-ORPHAN.
+           ADD 1 TO WS-ORPHAN-COUNT
+           PERFORM WRITE-REPORT-LINE.
+
+       CHECK-PROFILES.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ PROFILE-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE PROF-USERNAME TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: profiles.dat row for '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(PROF-USERNAME)
+                                   DELIMITED BY SIZE
+                                   "' has no matching accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       CHECK-CONNECTIONS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ CONNECTIONS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE CONN-USERNAME-ONE TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: connections.dat row names '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(CONN-USERNAME-ONE)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE CONN-USERNAME-TWO TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: connections.dat row names '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(CONN-USERNAME-TWO)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       CHECK-PENDING.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PENDING-FILE
+           IF WS-PENDING-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ PENDING-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE P-SENDER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: pending.dat row sent by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-SENDER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE P-RECIP TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: pending.dat row addressed to '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(P-RECIP)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PENDING-FILE
+           END-IF.
+
+       CHECK-BLOCKED.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT BLOCKED-FILE
+           IF WS-BLOCKED-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ BLOCKED-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE BLOCKED-BY TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: blocked.dat row blocked by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(BLOCKED-BY)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE BLOCKED-USER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: blocked.dat row names blocked user '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(BLOCKED-USER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE BLOCKED-FILE
+           END-IF.
+
+       CHECK-REJECTED.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT REJECTED-FILE
+           IF WS-REJECTED-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ REJECTED-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE REJ-REJECTOR TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: rejected-connections.dat row rejected by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(REJ-REJECTOR)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE REJ-SENDER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: rejected-connections.dat row sent by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(REJ-SENDER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE REJECTED-FILE
+           END-IF.
+
+       CHECK-JOBS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ JOBS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE JOB-POSTER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: jobs.dat posting "
+                                   DELIMITED BY SIZE
+                                   JOB-ID DELIMITED BY SIZE
+                                   " was posted by '" DELIMITED BY SIZE
+                                   FUNCTION TRIM(JOB-POSTER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF.
+
+       CHECK-APPLICATIONS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ APPLICATION-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE JOB-APPLIER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: applications.dat row filed by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(JOB-APPLIER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE APP-JOB-ID TO WS-LOOKUP-JOB-ID
+                         PERFORM LOOKUP-JOB-ID
+                         IF WS-JOB-ID-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: applications.dat row for job "
+                                   DELIMITED BY SIZE
+                                   APP-JOB-ID DELIMITED BY SIZE
+                                   " has no matching jobs.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATION-FILE
+           END-IF.
+
+       CHECK-MESSAGES.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSG-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ MESSAGE-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE MSG-SENDER TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: messages.dat row sent by '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(MSG-SENDER)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                         MOVE MSG-RECIPIENT TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: messages.dat row addressed to '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(MSG-RECIPIENT)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE MESSAGE-FILE
+           END-IF.
+
+       CHECK-NOTIFICATIONS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT NOTIFICATION-FILE
+           IF WS-NOTIF-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ NOTIFICATION-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE NOTIF-RECIPIENT TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: notifications.dat row addressed to '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(NOTIF-RECIPIENT)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE NOTIFICATION-FILE
+           END-IF.
+
+       CHECK-SKILLS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ SKILLS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE SKILL-USERNAME TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: skills.dat row for '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(SKILL-USERNAME)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SKILLS-FILE
+           END-IF.
+
+       CHECK-EMPLOYERS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EMPLOYER-FILE
+           IF WS-EMP-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ EMPLOYER-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE EMP-USERNAME TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-USERNAME
+                         IF WS-USER-FOUND = "N"
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING "ORPHAN: employers.dat row for '"
+                                   DELIMITED BY SIZE
+                                   FUNCTION TRIM(EMP-USERNAME)
+                                   DELIMITED BY SIZE
+                                   "' which has no accounts.dat row"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                            PERFORM REPORT-ORPHAN
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYER-FILE
+           END-IF.
+
+       END PROGRAM INTEGRITY-CHECK.

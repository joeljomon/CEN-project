@@ -10,34 +10,72 @@ IDENTIFICATION DIVISION.
            SELECT TEMP-FILE ASSIGN TO "data/pending.tmp"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TEMP-STATUS.
+           SELECT EXPIRY-FILE ASSIGN TO "data/pending-expiry.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-FILE-STATUS.
+           SELECT REJECTED-FILE ASSIGN TO "data/rejected-connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD PENDING-FILE.
-       01 PENDING-REC PIC X(200).
+       01 PENDING-REC.
+          05 P-SENDER         PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-RECIP          PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-TS             PIC X(19).
 
        FD TEMP-FILE.
        01 TEMP-REC PIC X(200).
 
+       FD EXPIRY-FILE.
+       01 EXPIRY-REC PIC 9(05).
+
+      *> data/rejected-connections.dat: one row per rejected request,
+      *> a history log so a sender who was turned down can be held to
+      *> a cooldown before re-sending, checked from ConnectionRequest.cob.
+       FD REJECTED-FILE.
+       01 REJECTED-REC.
+          05 REJ-REJECTOR     PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-SENDER       PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-TS           PIC X(19).
+
        WORKING-STORAGE SECTION.
        77 WS-STATUS       PIC XX.
        77 WS-TEMP-STATUS  PIC XX.
+       77 WS-EXP-FILE-STATUS PIC XX.
+       77 WS-REJ-FILE-STATUS PIC XX.
        77 WS-LINE         PIC X(200).
        77 EOF-FLAG        PIC X VALUE "N".
        77 WS-FOUND        PIC X VALUE "N".
        77 SENDER          PIC X(20).
        77 RECEIVER        PIC X(20).
        77 WS-COMMAND      PIC X(20).
+
+      *> Auto-expiry of stale pending requests
+       77 WS-EXPIRE-DAYS     PIC 9(05) VALUE 30.
+       77 WS-REQ-EXPIRED     PIC X VALUE "N".
+       77 WS-CURR-DATE       PIC X(21).
+       77 WS-TODAY-DATE-NUM  PIC 9(8).
+       77 WS-TS-DATE-STR     PIC X(8).
+       77 WS-TS-DATE-NUM     PIC 9(8).
+       77 WS-TODAY-INT       PIC S9(8) COMP.
+       77 WS-TS-INT          PIC S9(8) COMP.
+       77 WS-AGE-DAYS        PIC S9(8) COMP.
        77 WS-CHOICE       PIC X(80).
        77 WS-CURRENT-REQ  PIC X(200).
-       77 WS-REQUEST-COUNT PIC 99 VALUE 0.
+       77 WS-REQUEST-COUNT PIC 999 VALUE 0.
        77 WS-CONTINUE     PIC X VALUE "Y".
        77 WS-SELECTED-USER PIC X(20).
-       77 WS-LOOP-COUNTER PIC 99 VALUE 0.
-       77 WS-SELECTED-NUM PIC 99 VALUE 0.
+       77 WS-LOOP-COUNTER PIC 999 VALUE 0.
+       77 WS-SELECTED-NUM PIC 999 VALUE 0.
 
        01 WS-REQUEST-TABLE.
-          05 WS-REQUEST-ENTRY OCCURS 20 TIMES.
+          05 WS-REQUEST-ENTRY OCCURS 200 TIMES.
              10 WS-REQ-SENDER    PIC X(20).
              10 WS-REQ-FULL-LINE PIC X(200).
 
@@ -48,7 +86,9 @@ IDENTIFICATION DIVISION.
        MAIN-PROGRAM.
            MOVE 0 TO WS-REQUEST-COUNT
            MOVE "N" TO WS-FOUND
-           
+
+           PERFORM LOAD-EXPIRY-THRESHOLD
+           PERFORM EXPIRE-STALE-REQUESTS
            PERFORM LOAD-PENDING-REQUESTS
            
            IF WS-REQUEST-COUNT = 0
@@ -69,19 +109,14 @@ IDENTIFICATION DIVISION.
            OPEN INPUT PENDING-FILE
            IF WS-STATUS = "00"
               MOVE "N" TO EOF-FLAG
-              PERFORM UNTIL EOF-FLAG = "Y" OR WS-REQUEST-COUNT >= 20
-                 READ PENDING-FILE INTO WS-LINE
+              PERFORM UNTIL EOF-FLAG = "Y" OR WS-REQUEST-COUNT >= 200
+                 READ PENDING-FILE
                     AT END MOVE "Y" TO EOF-FLAG
                     NOT AT END
-                       MOVE SPACES TO SENDER
-                       MOVE SPACES TO RECEIVER
-                       UNSTRING WS-LINE DELIMITED BY "->"
-                          INTO SENDER RECEIVER
-                       END-UNSTRING
-                       
-                       IF FUNCTION TRIM(RECEIVER) = FUNCTION TRIM(L-USERNAME)
+                       MOVE PENDING-REC TO WS-LINE
+                       IF FUNCTION TRIM(P-RECIP) = FUNCTION TRIM(L-USERNAME)
                           ADD 1 TO WS-REQUEST-COUNT
-                          MOVE SENDER TO WS-REQ-SENDER(WS-REQUEST-COUNT)
+                          MOVE P-SENDER TO WS-REQ-SENDER(WS-REQUEST-COUNT)
                           MOVE WS-LINE TO WS-REQ-FULL-LINE(WS-REQUEST-COUNT)
                           MOVE "Y" TO WS-FOUND
                        END-IF
@@ -90,6 +125,81 @@ IDENTIFICATION DIVISION.
            END-IF
            CLOSE PENDING-FILE.
 
+      *> Reads the configurable stale-request threshold (days); falls
+      *> back to the built-in WS-EXPIRE-DAYS default when the control
+      *> file is absent, the same pattern LOAD-CAPACITY uses in
+      *> AccountManagement.cob.
+       LOAD-EXPIRY-THRESHOLD.
+           OPEN INPUT EXPIRY-FILE
+           IF WS-EXP-FILE-STATUS = "00"
+              READ EXPIRY-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF EXPIRY-REC > 0
+                       MOVE EXPIRY-REC TO WS-EXPIRE-DAYS
+                    END-IF
+              END-READ
+              CLOSE EXPIRY-FILE
+           END-IF.
+
+      *> Drops any PENDING-REC older than WS-EXPIRE-DAYS, rewriting
+      *> pending.dat via pending.tmp the same way REMOVE-FROM-PENDING
+      *> already does for a single accepted/rejected request.
+       EXPIRE-STALE-REQUESTS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE(1:8) TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+
+           OPEN INPUT PENDING-FILE
+           OPEN OUTPUT TEMP-FILE
+           IF WS-STATUS = "00"
+              MOVE "N" TO EOF-FLAG
+              PERFORM UNTIL EOF-FLAG = "Y"
+                 READ PENDING-FILE
+                    AT END MOVE "Y" TO EOF-FLAG
+                    NOT AT END
+                       PERFORM CHECK-REQUEST-EXPIRED
+                       IF WS-REQ-EXPIRED NOT = "Y"
+                          WRITE TEMP-REC FROM PENDING-REC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PENDING-FILE
+           END-IF
+           CLOSE TEMP-FILE
+
+           OPEN OUTPUT PENDING-FILE
+           OPEN INPUT TEMP-FILE
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ TEMP-FILE INTO WS-LINE
+                 AT END MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    WRITE PENDING-REC FROM WS-LINE
+              END-READ
+           END-PERFORM
+           CLOSE TEMP-FILE
+           CLOSE PENDING-FILE.
+
+      *> P-TS is "YYYY-MM-DDTHH:MM:SS"; pull the date portion and
+      *> compare day counts via FUNCTION INTEGER-OF-DATE. Records with
+      *> a blank/malformed timestamp (written before real timestamps
+      *> were tracked) are left alone rather than guessed at.
+       CHECK-REQUEST-EXPIRED.
+           MOVE "N" TO WS-REQ-EXPIRED
+           IF P-TS(1:1) NOT = SPACE
+              STRING P-TS(1:4) P-TS(6:2) P-TS(9:2)
+                     DELIMITED BY SIZE
+                     INTO WS-TS-DATE-STR
+              END-STRING
+              MOVE WS-TS-DATE-STR TO WS-TS-DATE-NUM
+              COMPUTE WS-TS-INT = FUNCTION INTEGER-OF-DATE(WS-TS-DATE-NUM)
+              COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-TS-INT
+              IF WS-AGE-DAYS > WS-EXPIRE-DAYS
+                 MOVE "Y" TO WS-REQ-EXPIRED
+              END-IF
+           END-IF.
+
        DISPLAY-ALL-REQUESTS.
            PERFORM VARYING WS-LOOP-COUNTER FROM 1 BY 1 
                    UNTIL WS-LOOP-COUNTER > WS-REQUEST-COUNT
@@ -175,9 +285,10 @@ IDENTIFICATION DIVISION.
 
        REJECT-REQUEST.
            PERFORM REMOVE-FROM-PENDING
-           
+           PERFORM LOG-REJECTION
+
            MOVE SPACES TO WS-LINE
-           STRING "Connection request from " 
+           STRING "Connection request from "
                   FUNCTION TRIM(WS-SELECTED-USER)
                   " rejected."
                   DELIMITED BY SIZE
@@ -185,6 +296,26 @@ IDENTIFICATION DIVISION.
            END-STRING
            PERFORM OUT.
 
+      *> Appends a row to data/rejected-connections.dat so
+      *> ConnectionRequest.cob can hold the sender to a cooldown
+      *> before letting them try the same recipient again.
+       LOG-REJECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           OPEN EXTEND REJECTED-FILE
+           MOVE WS-SELECTED-USER TO REJ-SENDER
+           MOVE L-USERNAME TO REJ-REJECTOR
+           STRING WS-CURR-DATE(1:4)  "-"
+                  WS-CURR-DATE(5:2)  "-"
+                  WS-CURR-DATE(7:2)  "T"
+                  WS-CURR-DATE(9:2)  ":"
+                  WS-CURR-DATE(11:2) ":"
+                  WS-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO REJ-TS
+           END-STRING
+           WRITE REJECTED-REC
+           CLOSE REJECTED-FILE.
+
        REMOVE-FROM-PENDING.
            OPEN INPUT PENDING-FILE
            OPEN OUTPUT TEMP-FILE
@@ -202,11 +333,22 @@ IDENTIFICATION DIVISION.
            
            CLOSE PENDING-FILE
            CLOSE TEMP-FILE
-           
-           CALL "SYSTEM" USING "mv data/pending.tmp data/pending.dat".
+
+           OPEN OUTPUT PENDING-FILE
+           OPEN INPUT TEMP-FILE
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ TEMP-FILE INTO WS-LINE
+                 AT END MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    WRITE PENDING-REC FROM WS-LINE
+              END-READ
+           END-PERFORM
+           CLOSE TEMP-FILE
+           CLOSE PENDING-FILE.
 
        OUT.
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE.
 
-       END PROGRAM VIEW-PENDING-REQUESTS.
\ No newline at end of file
+       END PROGRAM VIEW-PENDING-REQUESTS.

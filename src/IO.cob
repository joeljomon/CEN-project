@@ -7,7 +7,11 @@
            SELECT INPUT-FILE ASSIGN TO "data/InCollege-Input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "data/InCollege-Output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-OUTPUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/io-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,11 +19,62 @@
     01  INPUT-REC PIC X(500).
     FD  OUTPUT-FILE.
     01  OUTPUT-REC PIC X(500).
+    FD  CHECKPOINT-FILE.
+    01  CHECKPOINT-REC PIC 9(07).
 
        WORKING-STORAGE SECTION.
        77 IO-INPUT-OPENED   PIC X VALUE "N".
        77 IO-OUTPUT-OPENED  PIC X VALUE "N".
 
+      *> Idle-session tracking. IO-LAST-ACTIVITY-EPOCH is stamped every
+      *> time a line is actually read from the student, the same
+      *> whole-days-since-epoch-times-86400-plus-seconds-of-day idiom
+      *> login.cob's lockout check uses, so elapsed real time between
+      *> prompts can be compared with a plain subtraction. A caller
+      *> asks "has it been too long?" via the CHECK-IDLE command below
+      *> instead of every READ site having to do this math itself.
+       77 IO-LAST-ACTIVITY-EPOCH PIC 9(11) VALUE 0.
+       77 IO-IDLE-LIMIT-SECONDS  PIC 9(11) VALUE 300.
+       77 IO-NOW-EPOCH           PIC 9(11).
+       77 IO-IDLE-SECONDS        PIC S9(11).
+       01 IO-CURR-DATE           PIC X(21).
+       01 IO-DATE-NUM            PIC 9(08).
+       01 IO-DATE-INT            PIC 9(07).
+       01 IO-HH                  PIC 9(02).
+       01 IO-MM                  PIC 9(02).
+       01 IO-SS                  PIC 9(02).
+       01 IO-SECS-OF-DAY         PIC 9(05).
+
+      *> Restart support for the transcript harness. IO-LINE-NUMBER
+      *> counts real lines consumed from INPUT-FILE this run; every
+      *> time it advances it is written straight back out to
+      *> data/io-checkpoint.dat, so a crash mid-session (no clean
+      *> "CLOSE") still leaves the last completed line number on disk.
+      *> The next "OPEN" reads that count back and skips that many
+      *> lines before control returns to the caller, so replay resumes
+      *> where it left off instead of from the top. Reaching true EOF
+      *> resets the checkpoint to zero so the following run (a fresh
+      *> transcript) does not wrongly skip everything.
+       77 IO-CHECKPOINT-STATUS  PIC XX.
+       77 IO-LINE-NUMBER        PIC 9(07) VALUE 0.
+       77 IO-RESUME-LINE        PIC 9(07) VALUE 0.
+       77 IO-SKIP-COUNT         PIC 9(07).
+
+      *> Transcript archiving. Each new session's "OPEN" renames
+      *> whatever InCollege-Output.txt was left behind by the previous
+      *> run aside to a timestamped file under data/ before this run's
+      *> OPEN OUTPUT truncates it for a fresh transcript. COBOL has no
+      *> file-control verb for renaming a file in place, so this calls
+      *> the GnuCOBOL runtime's CBL_RENAME_FILE library routine
+      *> directly - a quiet failure (old file never existed, e.g. the
+      *> very first run) is not an error, there is simply nothing to
+      *> archive.
+       77 IO-OUTPUT-STATUS      PIC XX.
+       01 IO-ARCHIVE-OLD-NAME   PIC X(30)
+          VALUE "data/InCollege-Output.txt".
+       01 IO-ARCHIVE-NEW-NAME   PIC X(60).
+       01 IO-ARCHIVE-RC         PIC 9(9) COMP-5.
+
     LINKAGE SECTION.
     01 IO-COMMAND PIC X(20).
     01 IO-LINE    PIC X(500).
@@ -31,11 +86,17 @@
                    IF IO-INPUT-OPENED = "N"
                        OPEN INPUT INPUT-FILE
                        MOVE "Y" TO IO-INPUT-OPENED
+                       PERFORM LOAD-CHECKPOINT
+                       PERFORM SKIP-TO-CHECKPOINT
                    END-IF
                    IF IO-OUTPUT-OPENED = "N"
+                       PERFORM BUILD-NOW-EPOCH
+                       PERFORM ARCHIVE-PRIOR-OUTPUT
                        OPEN OUTPUT OUTPUT-FILE
                        MOVE "Y" TO IO-OUTPUT-OPENED
                    END-IF
+                   PERFORM BUILD-NOW-EPOCH
+                   MOVE IO-NOW-EPOCH TO IO-LAST-ACTIVITY-EPOCH
 
               WHEN "CLOSE"
                    IF IO-INPUT-OPENED = "Y"
@@ -52,10 +113,17 @@
                        READ INPUT-FILE INTO IO-LINE
                            AT END
                                MOVE HIGH-VALUES TO IO-LINE
+                               MOVE 0 TO IO-LINE-NUMBER
+                               PERFORM SAVE-CHECKPOINT
+                           NOT AT END
+                               ADD 1 TO IO-LINE-NUMBER
+                               PERFORM SAVE-CHECKPOINT
                        END-READ
                    ELSE
                        MOVE HIGH-VALUES TO IO-LINE
                    END-IF
+                   PERFORM BUILD-NOW-EPOCH
+                   MOVE IO-NOW-EPOCH TO IO-LAST-ACTIVITY-EPOCH
 
               WHEN "WRITE"
                    DISPLAY FUNCTION TRIM(IO-LINE)
@@ -63,8 +131,91 @@
                        MOVE IO-LINE TO OUTPUT-REC
                        WRITE OUTPUT-REC
                    END-IF
+
+              WHEN "CHECK-IDLE"
+                   PERFORM BUILD-NOW-EPOCH
+                   COMPUTE IO-IDLE-SECONDS =
+                           IO-NOW-EPOCH - IO-LAST-ACTIVITY-EPOCH
+                   IF IO-IDLE-SECONDS > IO-IDLE-LIMIT-SECONDS
+                       MOVE "Y" TO IO-LINE
+                   ELSE
+                       MOVE "N" TO IO-LINE
+                   END-IF
            END-EVALUATE
 
            GOBACK.
+
+      *> Builds the current moment as a single ever-increasing integer
+      *> so elapsed idle time can be compared with a plain subtraction -
+      *> the same construction login.cob's 2050-BUILD-NOW-EPOCH uses
+      *> for its lockout cooldown.
+       BUILD-NOW-EPOCH.
+           MOVE FUNCTION CURRENT-DATE TO IO-CURR-DATE
+           MOVE IO-CURR-DATE(1:8) TO IO-DATE-NUM
+           COMPUTE IO-DATE-INT = FUNCTION INTEGER-OF-DATE(IO-DATE-NUM)
+           MOVE IO-CURR-DATE(9:2) TO IO-HH
+           MOVE IO-CURR-DATE(11:2) TO IO-MM
+           MOVE IO-CURR-DATE(13:2) TO IO-SS
+           COMPUTE IO-SECS-OF-DAY = IO-HH * 3600 + IO-MM * 60 + IO-SS
+           COMPUTE IO-NOW-EPOCH =
+                   IO-DATE-INT * 86400 + IO-SECS-OF-DAY.
+
+      *> Reads the line count left behind by a prior run, if any.
+      *> No checkpoint file yet (first run ever) leaves IO-RESUME-LINE
+      *> at zero, the same as a clean start.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO IO-RESUME-LINE
+           OPEN INPUT CHECKPOINT-FILE
+           IF IO-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO IO-RESUME-LINE
+                  AT END MOVE 0 TO IO-RESUME-LINE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Discards IO-RESUME-LINE lines already processed by an earlier
+      *> run before handing control back to the caller, so the next
+      *> "READ" this run returns the first line that was never seen.
+       SKIP-TO-CHECKPOINT.
+           MOVE 0 TO IO-LINE-NUMBER
+           IF IO-RESUME-LINE > 0
+              PERFORM SKIP-ONE-LINE
+                 VARYING IO-SKIP-COUNT FROM 1 BY 1
+                 UNTIL IO-SKIP-COUNT > IO-RESUME-LINE
+           END-IF.
+
+       SKIP-ONE-LINE.
+           READ INPUT-FILE INTO INPUT-REC
+               AT END CONTINUE
+               NOT AT END ADD 1 TO IO-LINE-NUMBER
+           END-READ.
+
+      *> Persists IO-LINE-NUMBER so a crash before the next clean
+      *> "CLOSE" still leaves an accurate resume point on disk.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE IO-LINE-NUMBER TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      *> Renames any InCollege-Output.txt left behind by a prior run to
+      *> data/InCollege-Output-<timestamp>.txt before it is truncated
+      *> by this run's OPEN OUTPUT. If no prior file exists (first run
+      *> ever) CBL_RENAME_FILE returns a non-zero code, which is simply
+      *> ignored - there was nothing to archive.
+       ARCHIVE-PRIOR-OUTPUT.
+           MOVE SPACES TO IO-ARCHIVE-NEW-NAME
+           STRING "data/InCollege-Output-" DELIMITED BY SIZE
+                  IO-CURR-DATE(1:8) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  IO-CURR-DATE(9:6) DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO IO-ARCHIVE-NEW-NAME
+           END-STRING
+
+           CALL "CBL_RENAME_FILE" USING IO-ARCHIVE-OLD-NAME
+                                         IO-ARCHIVE-NEW-NAME
+              RETURNING IO-ARCHIVE-RC
+           END-CALL.
        END PROGRAM IO-MODULE.
        

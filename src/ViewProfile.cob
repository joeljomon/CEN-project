@@ -11,23 +11,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD PROFILE-FILE.
-       01 PROFILE-REC.
-          05 PROF-USERNAME        PIC X(20).
-          05 PROF-FIRST-NAME      PIC X(20).
-          05 PROF-LAST-NAME       PIC X(20).
-          05 PROF-UNIVERSITY      PIC X(50).
-          05 PROF-MAJOR           PIC X(50).
-          05 PROF-GRAD-YEAR       PIC 9(4).
-          05 PROF-ABOUT           PIC X(200).
-          05 PROF-EXPERIENCE      OCCURS 3 TIMES.
-             10 PROF-EXP-TITLE    PIC X(30).
-             10 PROF-EXP-COMPANY  PIC X(30).
-             10 PROF-EXP-DATES    PIC X(30).
-             10 PROF-EXP-DESC     PIC X(100).
-          05 PROF-EDUCATION       OCCURS 3 TIMES.
-             10 PROF-EDU-DEGREE   PIC X(30).
-             10 PROF-EDU-SCHOOL   PIC X(50).
-             10 PROF-EDU-YEARS    PIC X(20).
+           COPY PROFREC.
 
        WORKING-STORAGE SECTION.
        77 WS-COMMAND        PIC X(20).
@@ -35,14 +19,16 @@
        77 WS-PROFILE-STATUS PIC XX.
        77 WS-END-FILE       PIC X VALUE "N".
        77 WS-FOUND          PIC X VALUE "N".
-       77 WS-IDX            PIC 9 VALUE 0.
+       77 WS-IDX            PIC 99 VALUE 0.
 
        77 WS-TMP-FIRST-NAME      PIC X(20).
        77 WS-TMP-LAST-NAME       PIC X(20).
+       77 WS-TMP-HEADLINE        PIC X(60).
        77 WS-TMP-UNIVERSITY      PIC X(50).
        77 WS-TMP-MAJOR           PIC X(50).
        77 WS-TMP-GRAD-YEAR       PIC 9(4).
        77 WS-TMP-ABOUT           PIC X(200).
+       77 WS-TMP-RESUME-REF      PIC X(50).
        77 WS-TMP-EXP-TITLE       PIC X(30).
        77 WS-TMP-EXP-COMPANY     PIC X(30).
        77 WS-TMP-EXP-DATES       PIC X(30).
@@ -81,10 +67,12 @@
 
                               MOVE PROF-FIRST-NAME TO WS-TMP-FIRST-NAME
                               MOVE PROF-LAST-NAME TO WS-TMP-LAST-NAME
+                              MOVE PROF-HEADLINE TO WS-TMP-HEADLINE
                               MOVE PROF-UNIVERSITY TO WS-TMP-UNIVERSITY
                               MOVE PROF-MAJOR TO WS-TMP-MAJOR
                               MOVE PROF-GRAD-YEAR TO WS-TMP-GRAD-YEAR
                               MOVE PROF-ABOUT TO WS-TMP-ABOUT
+                              MOVE PROF-RESUME-REF TO WS-TMP-RESUME-REF
 
                               MOVE SPACES TO WS-LINE
                               STRING "> Name: " DELIMITED BY SIZE
@@ -95,6 +83,17 @@
                               END-STRING
                               PERFORM WRITE-LINE
 
+                              IF FUNCTION LENGTH(
+                                    FUNCTION TRIM(WS-TMP-HEADLINE)) > 0
+                                 MOVE SPACES TO WS-LINE
+                                 STRING "> " DELIMITED BY SIZE
+                                        FUNCTION TRIM(WS-TMP-HEADLINE)
+                                        DELIMITED BY SIZE
+                                        INTO WS-LINE
+                                 END-STRING
+                                 PERFORM WRITE-LINE
+                              END-IF
+
                               MOVE SPACES TO WS-LINE
                               STRING "> University: " DELIMITED BY SIZE
                                      FUNCTION TRIM(WS-TMP-UNIVERSITY) DELIMITED BY SIZE
@@ -123,9 +122,20 @@
                               MOVE WS-TMP-ABOUT TO WS-LINE
                               PERFORM WRITE-LINE
 
+                              IF FUNCTION LENGTH(
+                                    FUNCTION TRIM(WS-TMP-RESUME-REF)) > 0
+                                 MOVE SPACES TO WS-LINE
+                                 STRING "> Resume: " DELIMITED BY SIZE
+                                        FUNCTION TRIM(WS-TMP-RESUME-REF)
+                                        DELIMITED BY SIZE
+                                        INTO WS-LINE
+                                 END-STRING
+                                 PERFORM WRITE-LINE
+                              END-IF
+
                               MOVE "> Experience:" TO WS-LINE
                               PERFORM WRITE-LINE
-                              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+                              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
                                   MOVE PROF-EXP-TITLE(WS-IDX) TO WS-TMP-EXP-TITLE
                                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-TMP-EXP-TITLE)) > 0
                                      MOVE PROF-EXP-COMPANY(WS-IDX) TO WS-TMP-EXP-COMPANY
@@ -164,7 +174,7 @@
 
                               MOVE "> Education:" TO WS-LINE
                               PERFORM WRITE-LINE
-                              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+                              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
                                   MOVE PROF-EDU-DEGREE(WS-IDX) TO WS-TMP-EDU-DEGREE
                                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-TMP-EDU-DEGREE)) > 0
                                      MOVE PROF-EDU-SCHOOL(WS-IDX) TO WS-TMP-EDU-SCHOOL

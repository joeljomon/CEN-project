@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYER-PROFILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYER-FILE ASSIGN TO "data/employers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EMPLOYER-TEMP-FILE ASSIGN TO "data/emptemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> employers.dat is the structured record BROWSE-APPLY-JOBS/
+      *> JOB-MGMT can join against JOB-POSTER to show a company's
+      *> profile alongside a posting, the same role PROFREC.cpy plays
+      *> for student profiles.
+       FD  EMPLOYER-FILE.
+           COPY "EMPLOYERREC.cpy".
+
+       FD  EMPLOYER-TEMP-FILE.
+       01  EMPLOYER-TEMP-REC        PIC X(170).
+
+       WORKING-STORAGE SECTION.
+       77  WS-EMP-STATUS            PIC XX.
+       77  WS-COMMAND               PIC X(20).
+       77  WS-LINE                  PIC X(200).
+       77  WS-IS-VALID              PIC X VALUE 'N'.
+       77  WS-EOF                   PIC X VALUE 'N'.
+       77  WS-EMP-FOUND             PIC X VALUE 'N'.
+
+       01  WS-NEW-EMPLOYER-REC.
+           05 WS-NEW-COMPANY-NAME   PIC X(50).
+           05 WS-NEW-INDUSTRY       PIC X(30).
+           05 WS-NEW-WEBSITE        PIC X(50).
+           05 WS-NEW-SIZE           PIC X(20).
+
+       LINKAGE SECTION.
+       01  EP-USERNAME              PIC X(20).
+
+       PROCEDURE DIVISION USING EP-USERNAME.
+       MAIN-LOGIC.
+           PERFORM GET-EMPLOYER-DETAILS.
+           PERFORM SAVE-EMPLOYER-DETAILS.
+           GOBACK.
+
+       GET-EMPLOYER-DETAILS.
+      *> Company Name validation
+           MOVE "N" TO WS-IS-VALID.
+           PERFORM UNTIL WS-IS-VALID = "Y"
+               MOVE "Enter Company Name: " TO WS-LINE
+               PERFORM WRITE-LINE
+               PERFORM READ-LINE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) > 0
+                   MOVE WS-LINE TO WS-NEW-COMPANY-NAME
+                   MOVE "Y" TO WS-IS-VALID
+               ELSE
+                   MOVE "Company Name cannot be blank." TO WS-LINE
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM.
+
+      *> Industry validation
+           MOVE "N" TO WS-IS-VALID.
+           PERFORM UNTIL WS-IS-VALID = "Y"
+               MOVE "Enter Industry: " TO WS-LINE
+               PERFORM WRITE-LINE
+               PERFORM READ-LINE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) > 0
+                   MOVE WS-LINE TO WS-NEW-INDUSTRY
+                   MOVE "Y" TO WS-IS-VALID
+               ELSE
+                   MOVE "Industry cannot be blank." TO WS-LINE
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM.
+
+      *> Website, optional.
+           MOVE "Enter Company Website (optional): " TO WS-LINE
+           PERFORM WRITE-LINE
+           PERFORM READ-LINE
+           MOVE WS-LINE TO WS-NEW-WEBSITE.
+
+      *> Company Size validation
+           MOVE "N" TO WS-IS-VALID.
+           PERFORM UNTIL WS-IS-VALID = "Y"
+               MOVE "Enter Company Size (e.g., 1-10, 11-50, 500+): "
+                   TO WS-LINE
+               PERFORM WRITE-LINE
+               PERFORM READ-LINE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) > 0
+                   MOVE WS-LINE TO WS-NEW-SIZE
+                   MOVE "Y" TO WS-IS-VALID
+               ELSE
+                   MOVE "Company Size cannot be blank." TO WS-LINE
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM.
+
+      *> Writes (or rewrites) the employers.dat record for this
+      *> recruiter, using the same temp-file replace pattern
+      *> USER-PROFILE's SAVE-PROFILE uses for profiles.dat, so a
+      *> profile created here is found correctly the next time a
+      *> posting under this username is browsed.
+       SAVE-EMPLOYER-DETAILS.
+           MOVE "N" TO WS-EMP-FOUND
+           MOVE "N" TO WS-EOF
+
+           OPEN OUTPUT EMPLOYER-TEMP-FILE
+           OPEN INPUT EMPLOYER-FILE
+           IF WS-EMP-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ EMPLOYER-FILE
+                    AT END MOVE "Y" TO WS-EOF
+                    NOT AT END
+                       IF FUNCTION TRIM(EMP-USERNAME) =
+                          FUNCTION TRIM(EP-USERNAME)
+                          MOVE "Y" TO WS-EMP-FOUND
+                          PERFORM BUILD-EMPLOYER-REC
+                       END-IF
+                       WRITE EMPLOYER-TEMP-REC FROM EMPLOYER-REC
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYER-FILE
+           END-IF
+
+           IF WS-EMP-FOUND = "N"
+              PERFORM BUILD-EMPLOYER-REC
+              WRITE EMPLOYER-TEMP-REC FROM EMPLOYER-REC
+           END-IF
+           CLOSE EMPLOYER-TEMP-FILE
+
+           OPEN OUTPUT EMPLOYER-FILE
+           OPEN INPUT EMPLOYER-TEMP-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+              READ EMPLOYER-TEMP-FILE INTO EMPLOYER-REC
+                 AT END MOVE "Y" TO WS-EOF
+                 NOT AT END WRITE EMPLOYER-REC
+              END-READ
+           END-PERFORM
+           CLOSE EMPLOYER-FILE
+           CLOSE EMPLOYER-TEMP-FILE
+
+           MOVE "Your company profile has been saved." TO WS-LINE
+           PERFORM WRITE-LINE.
+
+       BUILD-EMPLOYER-REC.
+           MOVE EP-USERNAME        TO EMP-USERNAME
+           MOVE WS-NEW-COMPANY-NAME TO EMP-COMPANY-NAME
+           MOVE WS-NEW-INDUSTRY    TO EMP-INDUSTRY
+           MOVE WS-NEW-WEBSITE     TO EMP-WEBSITE
+           MOVE WS-NEW-SIZE        TO EMP-SIZE.
+
+       READ-LINE.
+           MOVE "READ" TO WS-COMMAND.
+           CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.
+
+       WRITE-LINE.
+           MOVE "WRITE" TO WS-COMMAND.
+           CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.
+
+       END PROGRAM EMPLOYER-PROFILE.

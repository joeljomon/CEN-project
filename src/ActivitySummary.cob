@@ -0,0 +1,277 @@
+      *> Standalone maintenance batch job. Not reachable from any menu
+      *> in InCollege.cob - an operator compiles and runs this program
+      *> by itself, the same way IntegrityCheck.cob and
+      *> AccountRoster.cob are run, to summarize system activity for
+      *> the day (or week, by eyeballing up to seven date lines) from
+      *> data/login-audit.dat, plus a point-in-time row-count snapshot
+      *> of the other data files. Read-only.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACTIVITY-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "data/login-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+           SELECT APPLICATION-FILE ASSIGN TO "data/applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT MESSAGE-FILE ASSIGN TO "data/messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "data/activity-summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-REC.
+          05 AUDIT-USERNAME     PIC X(20).
+          05 AUDIT-TIMESTAMP    PIC X(19).
+          05 AUDIT-RESULT       PIC X(7).
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-REC          PIC X(40).
+
+       FD PROFILE-FILE.
+           COPY "PROFREC.cpy".
+
+       FD JOBS-FILE.
+           COPY "JOBREC.cpy".
+
+       FD APPLICATION-FILE.
+           COPY "APPREC.cpy".
+
+       FD MESSAGE-FILE.
+           COPY "MSGREC.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-REC PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-AUDIT-STATUS    PIC XX.
+       77 WS-ACCOUNT-STATUS  PIC XX.
+       77 WS-PROFILE-STATUS  PIC XX.
+       77 WS-JOBS-STATUS     PIC XX.
+       77 WS-APP-STATUS      PIC XX.
+       77 WS-MSG-STATUS      PIC XX.
+       77 WS-EOF             PIC X VALUE "N".
+
+      *> One entry per distinct login date seen in login-audit.dat,
+      *> up to a week-plus-margin of daily buckets, in first-seen
+      *> order (oldest first) - the same OCCURS-table-plus-INDEXED-BY
+      *> shape IntegrityCheck.cob uses for its lookup tables, used
+      *> here as a tally rather than a membership test.
+       01 WS-DAYS.
+          05 WS-DAY-COUNT        PIC 9(3) VALUE 0.
+          05 WS-DAY-ENTRY OCCURS 31 TIMES INDEXED BY DAY-IDX.
+             10 WS-DAY-DATE      PIC X(10).
+             10 WS-DAY-SUCCESS   PIC 9(5) VALUE 0.
+             10 WS-DAY-FAILURE   PIC 9(5) VALUE 0.
+
+       77 WS-LOOKUP-DATE      PIC X(10).
+       77 WS-DAY-FOUND        PIC X VALUE "N".
+       77 WS-ROW-COUNT        PIC 9(7).
+       77 WS-REPORT-LINE      PIC X(132).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "InCollege daily/weekly activity summary"
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           PERFORM SUMMARIZE-LOGIN-ACTIVITY
+
+           MOVE SPACES TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "System snapshot (current row counts):" TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "data/accounts.dat" TO WS-REPORT-LINE
+           PERFORM COUNT-ACCOUNT-ROWS
+           PERFORM WRITE-ROW-COUNT-LINE
+
+           MOVE "data/profiles.dat" TO WS-REPORT-LINE
+           PERFORM COUNT-PROFILE-ROWS
+           PERFORM WRITE-ROW-COUNT-LINE
+
+           MOVE "data/jobs.dat" TO WS-REPORT-LINE
+           PERFORM COUNT-JOBS-ROWS
+           PERFORM WRITE-ROW-COUNT-LINE
+
+           MOVE "data/applications.dat" TO WS-REPORT-LINE
+           PERFORM COUNT-APP-ROWS
+           PERFORM WRITE-ROW-COUNT-LINE
+
+           MOVE "data/messages.dat" TO WS-REPORT-LINE
+           PERFORM COUNT-MSG-ROWS
+           PERFORM WRITE-ROW-COUNT-LINE
+
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE REPORT-FILE
+           GOBACK.
+
+      *> Writes one line to data/activity-summary.txt and echoes it to
+      *> the console, the same two-destination behaviour
+      *> IntegrityCheck.cob's WRITE-REPORT-LINE uses.
+       WRITE-REPORT-LINE.
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE)
+           MOVE WS-REPORT-LINE TO REPORT-REC
+           WRITE REPORT-REC.
+
+      *> WS-REPORT-LINE carries the file label on entry; WS-ROW-COUNT
+      *> is pre-loaded by the matching COUNT-*-ROWS paragraph.
+       WRITE-ROW-COUNT-LINE.
+           STRING FUNCTION TRIM(WS-REPORT-LINE) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-ROW-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE.
+
+       SUMMARIZE-LOGIN-ACTIVITY.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ AUDIT-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         MOVE AUDIT-TIMESTAMP(1:10) TO WS-LOOKUP-DATE
+                         PERFORM FIND-OR-ADD-DAY
+                         IF FUNCTION TRIM(AUDIT-RESULT) = "SUCCESS"
+                            ADD 1 TO WS-DAY-SUCCESS(DAY-IDX)
+                         ELSE
+                            ADD 1 TO WS-DAY-FAILURE(DAY-IDX)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE AUDIT-FILE
+           END-IF
+
+           IF WS-DAY-COUNT = 0
+              MOVE "No login activity recorded yet." TO WS-REPORT-LINE
+              PERFORM WRITE-REPORT-LINE
+           ELSE
+              PERFORM VARYING DAY-IDX FROM 1 BY 1
+                      UNTIL DAY-IDX > WS-DAY-COUNT
+                 MOVE SPACES TO WS-REPORT-LINE
+                 STRING WS-DAY-DATE(DAY-IDX) DELIMITED BY SIZE
+                        " - successful logins: " DELIMITED BY SIZE
+                        WS-DAY-SUCCESS(DAY-IDX) DELIMITED BY SIZE
+                        ", failed logins: " DELIMITED BY SIZE
+                        WS-DAY-FAILURE(DAY-IDX) DELIMITED BY SIZE
+                        INTO WS-REPORT-LINE
+                 END-STRING
+                 PERFORM WRITE-REPORT-LINE
+              END-PERFORM
+           END-IF.
+
+      *> Positions DAY-IDX on the entry for WS-LOOKUP-DATE, adding a
+      *> new zero-tally entry (up to 31, a week-plus-margin of daily
+      *> buckets) if this date hasn't been seen yet this run.
+       FIND-OR-ADD-DAY.
+           MOVE "N" TO WS-DAY-FOUND
+           PERFORM VARYING DAY-IDX FROM 1 BY 1
+                   UNTIL DAY-IDX > WS-DAY-COUNT
+              IF WS-DAY-DATE(DAY-IDX) = WS-LOOKUP-DATE
+                 MOVE "Y" TO WS-DAY-FOUND
+              END-IF
+           END-PERFORM
+           IF WS-DAY-FOUND = "N" AND WS-DAY-COUNT < 31
+              ADD 1 TO WS-DAY-COUNT
+              MOVE WS-DAY-COUNT TO DAY-IDX
+              MOVE WS-LOOKUP-DATE TO WS-DAY-DATE(DAY-IDX)
+              MOVE 0 TO WS-DAY-SUCCESS(DAY-IDX)
+              MOVE 0 TO WS-DAY-FAILURE(DAY-IDX)
+           END-IF.
+
+       COUNT-ACCOUNT-ROWS.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ ACCOUNT-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END ADD 1 TO WS-ROW-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF.
+
+       COUNT-PROFILE-ROWS.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ PROFILE-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END ADD 1 TO WS-ROW-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       COUNT-JOBS-ROWS.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ JOBS-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END ADD 1 TO WS-ROW-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF.
+
+       COUNT-APP-ROWS.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ APPLICATION-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END ADD 1 TO WS-ROW-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATION-FILE
+           END-IF.
+
+       COUNT-MSG-ROWS.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSG-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ MESSAGE-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END ADD 1 TO WS-ROW-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE MESSAGE-FILE
+           END-IF.
+
+       END PROGRAM ACTIVITY-SUMMARY.

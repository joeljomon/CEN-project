@@ -6,28 +6,219 @@
        FILE-CONTROL.
            SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-TEMP-FILE ASSIGN TO "data/accounttemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAPACITY-FILE ASSIGN TO "data/account-capacity.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAP-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT PROFILE-TEMP-FILE ASSIGN TO "data/proftemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+           SELECT CONN-TEMP-FILE ASSIGN TO "data/conntemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PENDING-FILE ASSIGN TO "data/pending.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-STATUS.
+           SELECT PENDING-TEMP-FILE ASSIGN TO "data/pendingtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BLOCKED-FILE ASSIGN TO "data/blocked.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BLOCKED-STATUS.
+           SELECT BLOCKED-TEMP-FILE ASSIGN TO "data/blockedtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-FILE ASSIGN TO "data/rejected-connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECTED-STATUS.
+           SELECT REJECTED-TEMP-FILE ASSIGN TO "data/rejectedtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT APPLICATION-FILE ASSIGN TO "data/applications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT APP-TEMP-FILE ASSIGN TO "data/apptemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MESSAGE-FILE ASSIGN TO "data/messages.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-STATUS.
+           SELECT MESSAGE-TEMP-FILE ASSIGN TO "data/msgtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOTIFICATION-FILE ASSIGN TO "data/notifications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-STATUS.
+           SELECT NOTIF-TEMP-FILE ASSIGN TO "data/notiftemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SKILLS-FILE ASSIGN TO "data/skills.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-STATUS.
+           SELECT SKILLS-TEMP-FILE ASSIGN TO "data/skillstemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYER-FILE ASSIGN TO "data/employers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EMPLOYER-TEMP-FILE ASSIGN TO "data/emptemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-STATUS.
+           SELECT JOB-TEMP-FILE ASSIGN TO "data/jobtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      *> ACC-OTHER-INFO carries whatever UserProfile.cob appended past
+      *> the username/password columns (UserProfile.cob:18-23) - kept
+      *> here too, trailing and unreferenced by this program's own
+      *> paragraphs, so a temp-file replace copies each surviving row
+      *> through verbatim instead of truncating it back to 40 bytes.
        FD ACCOUNT-FILE.
        01 ACCOUNT-REC.
           05 ACC-USERNAME PIC X(20).
           05 ACC-PASSWORD PIC X(20).
+          05 ACC-OTHER-INFO PIC X(5000).
+
+       FD ACCOUNT-TEMP-FILE.
+       01 ACCOUNT-TEMP-REC PIC X(5040).
+
+       FD CAPACITY-FILE.
+       01 CAPACITY-REC PIC 9(05).
+
+       FD PROFILE-FILE.
+           COPY "PROFREC.cpy".
+
+       FD PROFILE-TEMP-FILE.
+       01 PROFILE-TEMP-REC PIC X(3374).
+
+      *> data/connections.dat: one row per accepted connection, the
+      *> same layout ADD-CONNECTION writes.
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-REC.
+          05 CONN-USERNAME-ONE    PIC X(20).
+          05 CONN-USERNAME-TWO    PIC X(20).
+          05 CONN-DATE            PIC X(19).
+
+       FD CONN-TEMP-FILE.
+       01 CONN-TEMP-REC PIC X(59).
+
+      *> data/pending.dat: one row per outstanding connection request,
+      *> the same pipe-delimited layout PendingRequests.cob uses.
+       FD PENDING-FILE.
+       01 PENDING-REC.
+          05 P-SENDER         PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-RECIP          PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 P-TS             PIC X(19).
+
+       FD PENDING-TEMP-FILE.
+       01 PENDING-TEMP-REC PIC X(61).
+
+      *> data/blocked.dat: one row per block, the same layout
+      *> SendMessage.cob uses.
+       FD BLOCKED-FILE.
+       01 BLOCKED-RECORD.
+          05 BLOCKED-BY       PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 BLOCKED-USER     PIC X(20).
+
+       FD BLOCKED-TEMP-FILE.
+       01 BLOCKED-TEMP-REC PIC X(41).
+
+      *> data/rejected-connections.dat: one row per declined request,
+      *> the same layout PendingRequests.cob uses.
+       FD REJECTED-FILE.
+       01 REJECTED-REC.
+          05 REJ-REJECTOR     PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-SENDER       PIC X(20).
+          05 FILLER           PIC X VALUE '|'.
+          05 REJ-TS           PIC X(19).
+
+       FD REJECTED-TEMP-FILE.
+       01 REJECTED-TEMP-REC PIC X(61).
+
+       FD APPLICATION-FILE.
+           COPY "APPREC.cpy".
+
+       FD APP-TEMP-FILE.
+       01 APP-TEMP-REC PIC X(240).
+
+       FD MESSAGE-FILE.
+           COPY "MSGREC.cpy".
+
+       FD MESSAGE-TEMP-FILE.
+       01 MESSAGE-TEMP-REC PIC X(540).
+
+       FD NOTIFICATION-FILE.
+           COPY "NOTIFREC.cpy".
+
+       FD NOTIF-TEMP-FILE.
+       01 NOTIF-TEMP-REC PIC X(140).
+
+      *> data/skills.dat: one row per skill a student is learning, the
+      *> same layout SkillMenu.cob uses.
+       FD SKILLS-FILE.
+       01 SKILLS-RECORD.
+          05 SKILL-USERNAME        PIC X(20).
+          05 SKILL-NAME            PIC X(30).
+          05 SKILL-DATE-STARTED    PIC X(10).
+
+       FD SKILLS-TEMP-FILE.
+       01 SKILLS-TEMP-REC PIC X(60).
+
+       FD EMPLOYER-FILE.
+           COPY "EMPLOYERREC.cpy".
+
+       FD EMPLOYER-TEMP-FILE.
+       01 EMPLOYER-TEMP-REC PIC X(170).
+
+       FD JOBS-FILE.
+           COPY "JOBREC.cpy".
+
+       FD JOB-TEMP-FILE.
+       01 JOB-TEMP-REC PIC X(405).
 
        WORKING-STORAGE SECTION.
        77 WS-VALID-FLAG     PIC X.
        77 WS-DUPLICATE-FLAG PIC X VALUE "N".
        77 WS-END-OF-FILE    PIC X VALUE "N".
-       77 WS-COUNT          PIC 9(01) VALUE 0.
-       77 WS-LIMIT          PIC 9(01) VALUE 5.
+       77 WS-COUNT          PIC 9(05) VALUE 0.
+       77 WS-LIMIT          PIC 9(05) VALUE 00100.
+       77 WS-CAP-STATUS     PIC XX.
+       77 WS-HASHED-PASSWORD PIC X(20).
+       77 WS-PROFILE-STATUS  PIC XX.
+       77 WS-RESET-FOUND     PIC X VALUE "N".
+       77 WS-VERIFIED        PIC X VALUE "N".
+       77 WS-GRADYEAR-FOUND  PIC X VALUE "N".
+       77 WS-STORED-GRADYEAR PIC 9(4) VALUE 0.
+       77 WS-ENTERED-GRADYEAR PIC 9(4) VALUE 0.
+       77 WS-ADMIN-OVERRIDE  PIC X(20) VALUE "INCOLLEGE-ADMIN".
+
+       77 WS-CONN-STATUS      PIC XX.
+       77 WS-PENDING-STATUS   PIC XX.
+       77 WS-BLOCKED-STATUS   PIC XX.
+       77 WS-REJECTED-STATUS  PIC XX.
+       77 WS-APP-STATUS       PIC XX.
+       77 WS-MSG-STATUS       PIC XX.
+       77 WS-NOTIF-STATUS     PIC XX.
+       77 WS-SKILLS-STATUS    PIC XX.
+       77 WS-EMP-STATUS       PIC XX.
+       77 WS-JOBS-STATUS      PIC XX.
+       77 WS-DELETE-FOUND     PIC X VALUE "N".
+       77 WS-DELETE-AUTH      PIC X VALUE "N".
 
        LINKAGE SECTION.
        01 AM-COMMAND  PIC X(20).
        01 AM-USERNAME PIC X(20).
        01 AM-PASSWORD PIC X(20).
+       01 AM-SECRET   PIC X(20).
        01 AM-MESSAGE  PIC X(80).
 
-       PROCEDURE DIVISION USING AM-COMMAND AM-USERNAME AM-PASSWORD AM-MESSAGE.
+       PROCEDURE DIVISION USING AM-COMMAND AM-USERNAME AM-PASSWORD
+                                AM-SECRET AM-MESSAGE.
            EVALUATE AM-COMMAND
               WHEN "CREATE"
                    *> Reset flags
@@ -35,6 +226,8 @@
                    MOVE "N" TO WS-END-OF-FILE
                    MOVE 0   TO WS-COUNT
 
+                   PERFORM LOAD-CAPACITY
+
                    *> Count how many accounts exist already
                    OPEN INPUT ACCOUNT-FILE
                    PERFORM UNTIL WS-END-OF-FILE = "Y"
@@ -79,10 +272,14 @@
                       GOBACK
                    END-IF
 
-                   *> Create the account
+                   *> Create the account - store a salted hash, never
+                   *> the plaintext password, in accounts.dat
+                   CALL "PWD-HASH" USING AM-PASSWORD AM-USERNAME
+                        WS-HASHED-PASSWORD
                    OPEN EXTEND ACCOUNT-FILE
                    MOVE AM-USERNAME TO ACC-USERNAME
-                   MOVE AM-PASSWORD TO ACC-PASSWORD
+                   MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+                   MOVE SPACES TO ACC-OTHER-INFO
                    WRITE ACCOUNT-REC
                    CLOSE ACCOUNT-FILE
 
@@ -90,6 +287,608 @@
 
               WHEN "LOGIN"
                    CALL "LOGIN" USING AM-USERNAME AM-PASSWORD AM-MESSAGE
+
+              WHEN "RESET"
+                   *> Verify identity via the graduation year on file in
+                   *> profiles.dat, or the ops-only override code, before
+                   *> a new password is accepted - nobody edits
+                   *> accounts.dat by hand for this anymore.
+                   MOVE "N" TO WS-VERIFIED
+                   IF FUNCTION TRIM(AM-SECRET) =
+                      FUNCTION TRIM(WS-ADMIN-OVERRIDE)
+                      MOVE "Y" TO WS-VERIFIED
+                   ELSE
+                      PERFORM LOOKUP-GRAD-YEAR
+                      IF WS-GRADYEAR-FOUND = "Y" AND
+                         AM-SECRET(1:4) IS NUMERIC
+                         MOVE AM-SECRET(1:4) TO WS-ENTERED-GRADYEAR
+                         IF WS-ENTERED-GRADYEAR = WS-STORED-GRADYEAR
+                            MOVE "Y" TO WS-VERIFIED
+                         END-IF
+                      END-IF
+                   END-IF
+
+                   IF WS-VERIFIED = "N"
+                      MOVE "Identity verification failed. Password not changed."
+                         TO AM-MESSAGE
+                      GOBACK
+                   END-IF
+
+                   *> Validate the new password the same way CREATE does
+                   CALL "UTILITIES" USING AM-PASSWORD WS-VALID-FLAG
+                   IF WS-VALID-FLAG NOT = "Y"
+                      MOVE "Invalid password. Must be 8-12 chars, 1 uppercase, 1 digit, 1 special."
+                         TO AM-MESSAGE
+                      GOBACK
+                   END-IF
+
+                   PERFORM REPLACE-PASSWORD
+
+                   IF WS-RESET-FOUND = "N"
+                      MOVE "Username not found." TO AM-MESSAGE
+                   ELSE
+                      MOVE "Password has been reset successfully."
+                         TO AM-MESSAGE
+                   END-IF
+
+              WHEN "DELETE"
+                   *> AM-SECRET carries the literal keyword "DELETE"
+                   *> that InCollege.cob's confirmation prompt requires
+                   *> the student to retype - a second check on top of
+                   *> the password, the same belt-and-suspenders RESET
+                   *> uses for its secret/grad-year verification above.
+                   IF FUNCTION TRIM(AM-SECRET) NOT = "DELETE"
+                      MOVE "Account deletion not confirmed. No changes made."
+                         TO AM-MESSAGE
+                      GOBACK
+                   END-IF
+
+                   PERFORM VERIFY-DELETE-CREDENTIALS
+
+                   IF WS-DELETE-FOUND = "N"
+                      MOVE "Username not found." TO AM-MESSAGE
+                      GOBACK
+                   END-IF
+
+                   IF WS-DELETE-AUTH NOT = "Y"
+                      MOVE "Incorrect password. Account not deleted."
+                         TO AM-MESSAGE
+                      GOBACK
+                   END-IF
+
+                   PERFORM REMOVE-ACCOUNT-ROW
+                   PERFORM REMOVE-PROFILE-ROW
+                   PERFORM REMOVE-CONNECTION-ROWS
+                   PERFORM REMOVE-PENDING-ROWS
+                   PERFORM REMOVE-BLOCKED-ROWS
+                   PERFORM REMOVE-REJECTED-ROWS
+                   PERFORM REMOVE-APPLICATION-ROWS
+                   PERFORM REMOVE-MESSAGE-ROWS
+                   PERFORM REMOVE-NOTIFICATION-ROWS
+                   PERFORM REMOVE-SKILLS-ROWS
+                   PERFORM REMOVE-EMPLOYER-ROW
+                   PERFORM CLOSE-POSTED-JOBS
+
+                   MOVE "Account and all associated data have been deleted."
+                      TO AM-MESSAGE
            END-EVALUATE
            GOBACK.
+
+       *> Looks up the graduation year on file for AM-USERNAME in
+       *> profiles.dat, the secondary fact a student can use to prove
+       *> their identity when they no longer remember their password.
+       LOOKUP-GRAD-YEAR.
+           MOVE "N" TO WS-GRADYEAR-FOUND
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ PROFILE-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(PROF-USERNAME) =
+                            FUNCTION TRIM(AM-USERNAME)
+                            MOVE "Y" TO WS-GRADYEAR-FOUND
+                            MOVE PROF-GRAD-YEAR TO WS-STORED-GRADYEAR
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+       *> Rewrites ACC-PASSWORD for AM-USERNAME's row in accounts.dat,
+       *> using the same open-input/open-output temp-file replace
+       *> pattern UserProfile.cob's SAVE-PROFILE uses for profiles.dat.
+       REPLACE-PASSWORD.
+           MOVE "N" TO WS-RESET-FOUND
+           MOVE "N" TO WS-END-OF-FILE
+           CALL "PWD-HASH" USING AM-PASSWORD AM-USERNAME
+                WS-HASHED-PASSWORD
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCOUNT-TEMP-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ ACCOUNT-FILE
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END
+                      IF FUNCTION TRIM(ACC-USERNAME) =
+                         FUNCTION TRIM(AM-USERNAME)
+                         MOVE "Y" TO WS-RESET-FOUND
+                         MOVE WS-HASHED-PASSWORD TO ACC-PASSWORD
+                      END-IF
+                      WRITE ACCOUNT-TEMP-REC FROM ACCOUNT-REC
+              END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCOUNT-TEMP-FILE
+
+           IF WS-RESET-FOUND = "Y"
+              OPEN OUTPUT ACCOUNT-FILE
+              OPEN INPUT ACCOUNT-TEMP-FILE
+              MOVE "N" TO WS-END-OF-FILE
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ ACCOUNT-TEMP-FILE INTO ACCOUNT-REC
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END WRITE ACCOUNT-REC
+                 END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+              CLOSE ACCOUNT-TEMP-FILE
+           END-IF.
+
+       *> Confirms AM-PASSWORD hashes to the stored ACC-PASSWORD for
+       *> AM-USERNAME before DELETE is allowed to touch anything -
+       *> the same hash-and-compare step REPLACE-PASSWORD uses, just
+       *> read-only here since nothing is being changed yet.
+       VERIFY-DELETE-CREDENTIALS.
+           MOVE "N" TO WS-DELETE-FOUND
+           MOVE "N" TO WS-DELETE-AUTH
+           MOVE "N" TO WS-END-OF-FILE
+           CALL "PWD-HASH" USING AM-PASSWORD AM-USERNAME
+                WS-HASHED-PASSWORD
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ ACCOUNT-FILE
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END
+                      IF FUNCTION TRIM(ACC-USERNAME) =
+                         FUNCTION TRIM(AM-USERNAME)
+                         MOVE "Y" TO WS-DELETE-FOUND
+                         IF ACC-PASSWORD = WS-HASHED-PASSWORD
+                            MOVE "Y" TO WS-DELETE-AUTH
+                         END-IF
+                      END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       *> Drops AM-USERNAME's row from accounts.dat using the same
+       *> open-input/open-output temp-file replace pattern
+       *> REPLACE-PASSWORD uses, simply skipping the WRITE for the
+       *> matching row instead of rewriting it.
+       REMOVE-ACCOUNT-ROW.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT ACCOUNT-TEMP-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ ACCOUNT-FILE
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END
+                      IF FUNCTION TRIM(ACC-USERNAME) NOT =
+                         FUNCTION TRIM(AM-USERNAME)
+                         WRITE ACCOUNT-TEMP-REC FROM ACCOUNT-REC
+                      END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCOUNT-TEMP-FILE
+
+           OPEN OUTPUT ACCOUNT-FILE
+           OPEN INPUT ACCOUNT-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ ACCOUNT-TEMP-FILE INTO ACCOUNT-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE ACCOUNT-REC
+              END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE
+           CLOSE ACCOUNT-TEMP-FILE.
+
+      *> Drops AM-USERNAME's row from profiles.dat, the same record
+      *> UserProfile.cob's SAVE-PROFILE upserts into.
+       REMOVE-PROFILE-ROW.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT PROFILE-FILE
+           OPEN OUTPUT PROFILE-TEMP-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ PROFILE-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(PROF-USERNAME) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE PROFILE-TEMP-REC FROM PROFILE-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+           CLOSE PROFILE-TEMP-FILE
+
+           OPEN OUTPUT PROFILE-FILE
+           OPEN INPUT PROFILE-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ PROFILE-TEMP-FILE INTO PROFILE-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE PROFILE-REC
+              END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+           CLOSE PROFILE-TEMP-FILE.
+
+      *> Drops every connections.dat row naming AM-USERNAME on either
+      *> side - the same layout ADD-CONNECTION writes.
+       REMOVE-CONNECTION-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT CONNECTIONS-FILE
+           OPEN OUTPUT CONN-TEMP-FILE
+           IF WS-CONN-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ CONNECTIONS-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(CONN-USERNAME-ONE) NOT =
+                            FUNCTION TRIM(AM-USERNAME) AND
+                            FUNCTION TRIM(CONN-USERNAME-TWO) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE CONN-TEMP-REC FROM CONNECTION-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CONNECTIONS-FILE
+           END-IF
+           CLOSE CONN-TEMP-FILE
+
+           OPEN OUTPUT CONNECTIONS-FILE
+           OPEN INPUT CONN-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ CONN-TEMP-FILE INTO CONNECTION-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE CONNECTION-REC
+              END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           CLOSE CONN-TEMP-FILE.
+
+      *> Drops every pending.dat row where AM-USERNAME is the sender
+      *> or recipient - the same layout PendingRequests.cob uses.
+       REMOVE-PENDING-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT PENDING-FILE
+           OPEN OUTPUT PENDING-TEMP-FILE
+           IF WS-PENDING-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ PENDING-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(P-SENDER) NOT =
+                            FUNCTION TRIM(AM-USERNAME) AND
+                            FUNCTION TRIM(P-RECIP) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE PENDING-TEMP-REC FROM PENDING-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PENDING-FILE
+           END-IF
+           CLOSE PENDING-TEMP-FILE
+
+           OPEN OUTPUT PENDING-FILE
+           OPEN INPUT PENDING-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ PENDING-TEMP-FILE INTO PENDING-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE PENDING-REC
+              END-READ
+           END-PERFORM
+           CLOSE PENDING-FILE
+           CLOSE PENDING-TEMP-FILE.
+
+      *> Drops every blocked.dat row where AM-USERNAME is either party
+      *> - the same layout SendMessage.cob's CHECK-NOT-BLOCKED reads.
+       REMOVE-BLOCKED-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT BLOCKED-FILE
+           OPEN OUTPUT BLOCKED-TEMP-FILE
+           IF WS-BLOCKED-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ BLOCKED-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(BLOCKED-BY) NOT =
+                            FUNCTION TRIM(AM-USERNAME) AND
+                            FUNCTION TRIM(BLOCKED-USER) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE BLOCKED-TEMP-REC FROM BLOCKED-RECORD
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE BLOCKED-FILE
+           END-IF
+           CLOSE BLOCKED-TEMP-FILE
+
+           OPEN OUTPUT BLOCKED-FILE
+           OPEN INPUT BLOCKED-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ BLOCKED-TEMP-FILE INTO BLOCKED-RECORD
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE BLOCKED-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE BLOCKED-FILE
+           CLOSE BLOCKED-TEMP-FILE.
+
+      *> Drops every rejected-connections.dat row where AM-USERNAME is
+      *> either party - the same layout PendingRequests.cob uses.
+       REMOVE-REJECTED-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT REJECTED-FILE
+           OPEN OUTPUT REJECTED-TEMP-FILE
+           IF WS-REJECTED-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ REJECTED-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(REJ-REJECTOR) NOT =
+                            FUNCTION TRIM(AM-USERNAME) AND
+                            FUNCTION TRIM(REJ-SENDER) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE REJECTED-TEMP-REC FROM REJECTED-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE REJECTED-FILE
+           END-IF
+           CLOSE REJECTED-TEMP-FILE
+
+           OPEN OUTPUT REJECTED-FILE
+           OPEN INPUT REJECTED-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ REJECTED-TEMP-FILE INTO REJECTED-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE REJECTED-REC
+              END-READ
+           END-PERFORM
+           CLOSE REJECTED-FILE
+           CLOSE REJECTED-TEMP-FILE.
+
+      *> Drops every applications.dat row AM-USERNAME filed as the
+      *> applicant. Applications other students filed against a job
+      *> AM-USERNAME posted are left alone here; CLOSE-POSTED-JOBS
+      *> below closes the posting instead of deleting it so those
+      *> applicants keep their own application history intact.
+       REMOVE-APPLICATION-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT APPLICATION-FILE
+           OPEN OUTPUT APP-TEMP-FILE
+           IF WS-APP-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ APPLICATION-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(JOB-APPLIER) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE APP-TEMP-REC FROM APP-RECORD
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATION-FILE
+           END-IF
+           CLOSE APP-TEMP-FILE
+
+           OPEN OUTPUT APPLICATION-FILE
+           OPEN INPUT APP-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ APP-TEMP-FILE INTO APP-RECORD
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE APP-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE APPLICATION-FILE
+           CLOSE APP-TEMP-FILE.
+
+      *> Drops every messages.dat row where AM-USERNAME sent or
+      *> received the message - the same layout SendMessage.cob and
+      *> ViewMessage.cob share via MSGREC.cpy.
+       REMOVE-MESSAGE-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT MESSAGE-FILE
+           OPEN OUTPUT MESSAGE-TEMP-FILE
+           IF WS-MSG-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ MESSAGE-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(MSG-SENDER) NOT =
+                            FUNCTION TRIM(AM-USERNAME) AND
+                            FUNCTION TRIM(MSG-RECIPIENT) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE MESSAGE-TEMP-REC FROM MESSAGE-RECORD
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE MESSAGE-FILE
+           END-IF
+           CLOSE MESSAGE-TEMP-FILE
+
+           OPEN OUTPUT MESSAGE-FILE
+           OPEN INPUT MESSAGE-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ MESSAGE-TEMP-FILE INTO MESSAGE-RECORD
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE MESSAGE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE MESSAGE-FILE
+           CLOSE MESSAGE-TEMP-FILE.
+
+      *> Drops every notifications.dat row addressed to AM-USERNAME -
+      *> the same layout NOTIFREC.cpy defines.
+       REMOVE-NOTIFICATION-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT NOTIFICATION-FILE
+           OPEN OUTPUT NOTIF-TEMP-FILE
+           IF WS-NOTIF-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ NOTIFICATION-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(NOTIF-RECIPIENT) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE NOTIF-TEMP-REC FROM NOTIFICATION-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE NOTIFICATION-FILE
+           END-IF
+           CLOSE NOTIF-TEMP-FILE
+
+           OPEN OUTPUT NOTIFICATION-FILE
+           OPEN INPUT NOTIF-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ NOTIF-TEMP-FILE INTO NOTIFICATION-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE NOTIFICATION-REC
+              END-READ
+           END-PERFORM
+           CLOSE NOTIFICATION-FILE
+           CLOSE NOTIF-TEMP-FILE.
+
+      *> Drops every skills.dat row AM-USERNAME logged - the same
+      *> layout SkillMenu.cob uses.
+       REMOVE-SKILLS-ROWS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT SKILLS-FILE
+           OPEN OUTPUT SKILLS-TEMP-FILE
+           IF WS-SKILLS-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ SKILLS-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(SKILL-USERNAME) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE SKILLS-TEMP-REC FROM SKILLS-RECORD
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SKILLS-FILE
+           END-IF
+           CLOSE SKILLS-TEMP-FILE
+
+           OPEN OUTPUT SKILLS-FILE
+           OPEN INPUT SKILLS-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ SKILLS-TEMP-FILE INTO SKILLS-RECORD
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE SKILLS-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE SKILLS-FILE
+           CLOSE SKILLS-TEMP-FILE.
+
+      *> Drops AM-USERNAME's row from employers.dat, the same record
+      *> EmployerProfile.cob upserts into.
+       REMOVE-EMPLOYER-ROW.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT EMPLOYER-FILE
+           OPEN OUTPUT EMPLOYER-TEMP-FILE
+           IF WS-EMP-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ EMPLOYER-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(EMP-USERNAME) NOT =
+                            FUNCTION TRIM(AM-USERNAME)
+                            WRITE EMPLOYER-TEMP-REC FROM EMPLOYER-REC
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYER-FILE
+           END-IF
+           CLOSE EMPLOYER-TEMP-FILE
+
+           OPEN OUTPUT EMPLOYER-FILE
+           OPEN INPUT EMPLOYER-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ EMPLOYER-TEMP-FILE INTO EMPLOYER-REC
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE EMPLOYER-REC
+              END-READ
+           END-PERFORM
+           CLOSE EMPLOYER-FILE
+           CLOSE EMPLOYER-TEMP-FILE.
+
+      *> Closes rather than deletes every jobs.dat posting AM-USERNAME
+      *> made, so applications other students already filed against
+      *> those postings keep a job row to join against instead of
+      *> going orphaned - the same JOB-CLOSED condition JOB-MGMT sets
+      *> when a poster closes a listing manually.
+       CLOSE-POSTED-JOBS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT JOBS-FILE
+           OPEN OUTPUT JOB-TEMP-FILE
+           IF WS-JOBS-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ JOBS-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(JOB-POSTER) =
+                            FUNCTION TRIM(AM-USERNAME)
+                            SET JOB-CLOSED TO TRUE
+                         END-IF
+                         WRITE JOB-TEMP-REC FROM JOBS-RECORD
+                 END-READ
+              END-PERFORM
+              CLOSE JOBS-FILE
+           END-IF
+           CLOSE JOB-TEMP-FILE
+
+           OPEN OUTPUT JOBS-FILE
+           OPEN INPUT JOB-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ JOB-TEMP-FILE INTO JOBS-RECORD
+                  AT END MOVE "Y" TO WS-END-OF-FILE
+                  NOT AT END WRITE JOBS-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           CLOSE JOB-TEMP-FILE.
+
+       *> Pulls the account cap from data/account-capacity.dat so ops can
+       *> raise it for a new semester without recompiling. Keeps the
+       *> built-in WS-LIMIT default when the control file is absent.
+       LOAD-CAPACITY.
+           OPEN INPUT CAPACITY-FILE
+           IF WS-CAP-STATUS = "00"
+              READ CAPACITY-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      IF CAPACITY-REC > 0
+                         MOVE CAPACITY-REC TO WS-LIMIT
+                      END-IF
+              END-READ
+              CLOSE CAPACITY-FILE
+           END-IF.
        END PROGRAM ACCOUNT-MGMT.

@@ -0,0 +1,188 @@
+      *> Standalone maintenance batch job. Not reachable from any menu
+      *> in InCollege.cob - an operator compiles and runs this program
+      *> by itself, the same way IntegrityCheck.cob is run, to produce
+      *> an administrative roster of every account on file with the
+      *> profile details (name, university, major, grad year) filled
+      *> in where the student has created one. Read-only: it makes no
+      *> changes to accounts.dat or profiles.dat.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-ROSTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "data/accounts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+           SELECT PROFILE-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "data/account-roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-REC.
+          05 ACC-USERNAME PIC X(20).
+          05 ACC-PASSWORD PIC X(20).
+
+       FD PROFILE-FILE.
+           COPY "PROFREC.cpy".
+
+       FD REPORT-FILE.
+       01 REPORT-REC PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-ACCOUNT-STATUS  PIC XX.
+       77 WS-PROFILE-STATUS  PIC XX.
+       77 WS-EOF             PIC X VALUE "N".
+
+      *> In-memory copy of every known profile, built once from
+      *> profiles.dat, the same OCCURS-table-plus-INDEXED-BY shape
+      *> IntegrityCheck.cob's WS-ACCOUNT-TABLE uses, so each account
+      *> row can be enriched without re-reading profiles.dat per
+      *> account.
+       01 WS-PROFILES.
+          05 WS-PROFILE-COUNT    PIC 9(3) VALUE 0.
+          05 WS-PROFILE-ENTRY OCCURS 100 TIMES INDEXED BY PROF-IDX.
+             10 WS-P-USERNAME    PIC X(20).
+             10 WS-P-FIRST-NAME  PIC X(20).
+             10 WS-P-LAST-NAME   PIC X(20).
+             10 WS-P-UNIVERSITY  PIC X(50).
+             10 WS-P-MAJOR       PIC X(50).
+             10 WS-P-GRAD-YEAR   PIC 9(4).
+
+       77 WS-LOOKUP-USER      PIC X(20).
+       77 WS-PROFILE-FOUND    PIC X VALUE "N".
+       77 WS-ACCOUNT-COUNT    PIC 9(7) VALUE 0.
+       77 WS-REPORT-LINE      PIC X(132).
+       01 WS-GRAD-YEAR-DISP   PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "InCollege administrative account roster"
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           PERFORM LOAD-PROFILES
+           PERFORM LIST-ACCOUNTS
+
+           MOVE "===================================================="
+              TO WS-REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Total accounts on file: " DELIMITED BY SIZE
+                  WS-ACCOUNT-COUNT DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           PERFORM WRITE-REPORT-LINE
+
+           CLOSE REPORT-FILE
+           GOBACK.
+
+      *> Writes one line to data/account-roster.txt and echoes it to
+      *> the console, the same two-destination behaviour
+      *> IntegrityCheck.cob's WRITE-REPORT-LINE uses.
+       WRITE-REPORT-LINE.
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE)
+           MOVE WS-REPORT-LINE TO REPORT-REC
+           WRITE REPORT-REC.
+
+       LOAD-PROFILES.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ PROFILE-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         IF WS-PROFILE-COUNT < 100
+                            ADD 1 TO WS-PROFILE-COUNT
+                            MOVE PROF-USERNAME TO
+                                 WS-P-USERNAME(WS-PROFILE-COUNT)
+                            MOVE PROF-FIRST-NAME TO
+                                 WS-P-FIRST-NAME(WS-PROFILE-COUNT)
+                            MOVE PROF-LAST-NAME TO
+                                 WS-P-LAST-NAME(WS-PROFILE-COUNT)
+                            MOVE PROF-UNIVERSITY TO
+                                 WS-P-UNIVERSITY(WS-PROFILE-COUNT)
+                            MOVE PROF-MAJOR TO
+                                 WS-P-MAJOR(WS-PROFILE-COUNT)
+                            MOVE PROF-GRAD-YEAR TO
+                                 WS-P-GRAD-YEAR(WS-PROFILE-COUNT)
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF.
+
+      *> Sets WS-PROFILE-FOUND to "Y" and positions PROF-IDX on a
+      *> matching profile entry for WS-LOOKUP-USER, "N" otherwise.
+       LOOKUP-PROFILE.
+           MOVE "N" TO WS-PROFILE-FOUND
+           PERFORM VARYING PROF-IDX FROM 1 BY 1
+                   UNTIL PROF-IDX > WS-PROFILE-COUNT
+              IF FUNCTION TRIM(WS-P-USERNAME(PROF-IDX)) =
+                 FUNCTION TRIM(WS-LOOKUP-USER)
+                 MOVE "Y" TO WS-PROFILE-FOUND
+              END-IF
+           END-PERFORM.
+
+       LIST-ACCOUNTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = "Y"
+                 READ ACCOUNT-FILE
+                     AT END MOVE "Y" TO WS-EOF
+                     NOT AT END
+                         ADD 1 TO WS-ACCOUNT-COUNT
+                         MOVE ACC-USERNAME TO WS-LOOKUP-USER
+                         PERFORM LOOKUP-PROFILE
+                         IF WS-PROFILE-FOUND = "Y"
+                            MOVE WS-P-GRAD-YEAR(PROF-IDX)
+                               TO WS-GRAD-YEAR-DISP
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING FUNCTION TRIM(ACC-USERNAME)
+                                   DELIMITED BY SIZE
+                                   " | " DELIMITED BY SIZE
+                                   FUNCTION TRIM(
+                                      WS-P-FIRST-NAME(PROF-IDX))
+                                   DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   FUNCTION TRIM(
+                                      WS-P-LAST-NAME(PROF-IDX))
+                                   DELIMITED BY SIZE
+                                   " | " DELIMITED BY SIZE
+                                   FUNCTION TRIM(
+                                      WS-P-UNIVERSITY(PROF-IDX))
+                                   DELIMITED BY SIZE
+                                   " | " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-P-MAJOR(PROF-IDX))
+                                   DELIMITED BY SIZE
+                                   " | " DELIMITED BY SIZE
+                                   WS-GRAD-YEAR-DISP DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                         ELSE
+                            MOVE SPACES TO WS-REPORT-LINE
+                            STRING FUNCTION TRIM(ACC-USERNAME)
+                                   DELIMITED BY SIZE
+                                   " | (no profile on file)"
+                                   DELIMITED BY SIZE
+                                   INTO WS-REPORT-LINE
+                            END-STRING
+                         END-IF
+                         PERFORM WRITE-REPORT-LINE
+                 END-READ
+              END-PERFORM
+              CLOSE ACCOUNT-FILE
+           END-IF.
+
+       END PROGRAM ACCOUNT-ROSTER.

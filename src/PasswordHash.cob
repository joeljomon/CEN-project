@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PWD-HASH.
+      *> Simple salted checksum used to avoid storing plaintext
+      *> passwords in accounts.dat. Not cryptographic-grade, but the
+      *> stored value is not directly recoverable from the data file.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-I          PIC 9(02).
+       77 WS-LEN-PW     PIC 9(02).
+       77 WS-LEN-SALT   PIC 9(02).
+       77 WS-CHAR-VAL   PIC 9(03).
+       77 WS-SALT-POS   PIC 9(02).
+       77 WS-ACCUM      PIC 9(18) COMP VALUE 0.
+       77 WS-HASH-NUM   PIC 9(18).
+
+       LINKAGE SECTION.
+       01 H-PASSWORD PIC X(20).
+       01 H-SALT     PIC X(20).
+       01 H-HASH     PIC X(20).
+
+       PROCEDURE DIVISION USING H-PASSWORD H-SALT H-HASH.
+       MAIN-PROGRAM.
+           MOVE 0 TO WS-ACCUM
+           MOVE FUNCTION STORED-CHAR-LENGTH(H-PASSWORD) TO WS-LEN-PW
+           MOVE FUNCTION STORED-CHAR-LENGTH(H-SALT) TO WS-LEN-SALT
+           IF WS-LEN-SALT = 0
+              MOVE 1 TO WS-LEN-SALT
+           END-IF
+           IF WS-LEN-PW = 0
+              MOVE 20 TO WS-LEN-PW
+           END-IF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN-PW
+               MOVE FUNCTION ORD(H-PASSWORD(WS-I:1)) TO WS-CHAR-VAL
+               COMPUTE WS-SALT-POS =
+                   FUNCTION MOD(WS-I - 1, WS-LEN-SALT) + 1
+               COMPUTE WS-ACCUM = FUNCTION MOD(
+                   (WS-ACCUM * 131) + WS-CHAR-VAL +
+                   FUNCTION ORD(H-SALT(WS-SALT-POS:1)), 99999999999999)
+           END-PERFORM
+
+           MOVE WS-ACCUM TO WS-HASH-NUM
+           MOVE SPACES TO H-HASH
+           MOVE WS-HASH-NUM TO H-HASH
+           GOBACK.
+       END PROGRAM PWD-HASH.

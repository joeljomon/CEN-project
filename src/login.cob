@@ -8,9 +8,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT USER-ACCOUNTS-FILE ASSIGN TO "accounts.dat"
+           SELECT USER-ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+           SELECT LOCKOUT-FILE ASSIGN TO "data/lockouts.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCKOUT-STATUS.
+           SELECT LOCKOUT-TEMP-FILE ASSIGN TO "data/locktemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "data/login-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,10 +26,35 @@
            LABEL RECORDS ARE STANDARD.
        01  USER-ACCOUNT-RECORD.
            05 USERNAME-F            PIC X(20).
-           05 PASSWORD-F            PIC X(12).
+           05 PASSWORD-F            PIC X(20).
+
+      *> One row per username that has ever failed a login, tracking
+      *> consecutive failures and the epoch second (days-since-epoch
+      *> times 86400 plus seconds-of-day, the same INTEGER-OF-DATE
+      *> idiom PendingRequests.cob uses for its expiry math) the
+      *> account's current lockout cooldown runs until.
+       FD  LOCKOUT-FILE.
+       01  LOCKOUT-REC.
+           05 LOCK-USERNAME          PIC X(20).
+           05 LOCK-FAILED-COUNT      PIC 9(3).
+           05 LOCK-UNTIL-EPOCH       PIC 9(11).
+
+       FD  LOCKOUT-TEMP-FILE.
+       01  LOCKOUT-TEMP-REC PIC X(34).
+
+      *> One line per call into 2100-VALIDATE-CREDENTIALS, independent
+      *> of the interactive transcript IO-MODULE writes to
+      *> InCollege-Output.txt, so a reported account compromise can be
+      *> investigated after the fact.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUDIT-USERNAME           PIC X(20).
+           05 AUDIT-TIMESTAMP          PIC X(19).
+           05 AUDIT-RESULT             PIC X(7).
 
        WORKING-STORAGE SECTION.
        01  WS-ACCOUNT-FILE-STATUS   PIC XX.
+       01  WS-AUDIT-STATUS          PIC XX.
        01  WS-DISPLAY-LINE          PIC X(80).
 
        01  WS-IO-COMMUNICATION.
@@ -30,8 +63,10 @@
 
        01  WS-USER-INPUT.
            05 WS-USERNAME           PIC X(20).
-           05 WS-PASSWORD           PIC X(12).
-      
+           05 WS-PASSWORD           PIC X(20).
+
+       01  WS-HASHED-PASSWORD       PIC X(20).
+
       *> Flags to control program flow
        01  WS-FLAGS.
            05 WS-INPUT-EOF-FLAG     PIC A(1) VALUE 'N'.
@@ -39,11 +74,33 @@
            05 WS-LOGIN-SUCCESS      PIC A(1) VALUE 'N'.
 
        01  WS-USER-ACCOUNTS.
-           05 WS-USER-COUNT         PIC 9(1) VALUE 0.
+           05 WS-USER-COUNT         PIC 9(3) VALUE 0.
            05 USER-TABLE.
               10 USER-ACCOUNT OCCURS 100 TIMES INDEXED BY I.
                  15 STORED-USERNAME PIC X(20).
-                 15 STORED-PASSWORD PIC X(12).
+                 15 STORED-PASSWORD PIC X(20).
+
+      *> Account-lockout bookkeeping
+       01  WS-LOCKOUT-STATUS        PIC XX.
+       01  WS-LOCKOUT-EOF           PIC X VALUE 'N'.
+       01  WS-LOCKOUT-FOUND         PIC X VALUE 'N'.
+       01  WS-SAVE-FOUND            PIC X VALUE 'N'.
+       01  WS-LOCKED-OUT            PIC X VALUE 'N'.
+       01  WS-MAX-ATTEMPTS          PIC 9      VALUE 5.
+       01  WS-LOCKOUT-SECONDS       PIC 9(6)   VALUE 900.
+       01  WS-MY-FAILED-COUNT       PIC 9(3)   VALUE 0.
+       01  WS-MY-UNTIL-EPOCH        PIC 9(11)  VALUE 0.
+       01  WS-CURR-DATE             PIC X(21).
+       01  WS-DATE-NUM              PIC 9(8).
+       01  WS-DATE-INT              PIC S9(8) COMP.
+       01  WS-HH                    PIC 9(2).
+       01  WS-MM                    PIC 9(2).
+       01  WS-SS                    PIC 9(2).
+       01  WS-SECS-OF-DAY           PIC 9(5).
+       01  WS-NOW-EPOCH             PIC 9(11).
+       01  WS-REMAINING-SECS        PIC 9(11).
+       01  WS-REMAINING-MINS        PIC 999.
+       01  WS-AUDIT-TIMESTAMP       PIC X(19).
 
        LINKAGE SECTION.
        
@@ -51,17 +108,12 @@
        01 LOGIN-PASSWORD PIC X(20).
        01 LOGIN-MESSAGE  PIC X(80).
 
-       PROCEDURE DIVISION USING LOGIN-USERNAME 
+       PROCEDURE DIVISION USING LOGIN-USERNAME
                                 LOGIN-PASSWORD LOGIN-MESSAGE.
-      
+
            MAIN-PROCEDURE.
-      *     display 'Inside Login Module'
-      *     display 'user' login-username
-      *     display 'pass' login-password
-           
            PERFORM 1000-INITIALIZE.
-           PERFORM 2000-LOGIN-ROUTINE. 
-           
+           PERFORM 2000-LOGIN-ROUTINE.
 
            CALL "IO-MODULE" USING 'CLOSE' WS-IO-LINE.
            GOBACK.
@@ -69,7 +121,7 @@
        1000-INITIALIZE.
            OPEN INPUT USER-ACCOUNTS-FILE.
 
-      *>Check if the file opened successfully
+      *> Check if the file opened successfully
            IF WS-ACCOUNT-FILE-STATUS NOT = "00"
               MOVE "Y" TO WS-USERS-EOF-FLAG
            ELSE
@@ -87,51 +139,206 @@
            END-IF.
 
            CLOSE USER-ACCOUNTS-FILE.
-      *     MOVE 'OPEN' TO WS-IO-COMMAND
-      *     CALL "IO-MODULE" USING WS-IO-COMMAND
-      *                         WS-IO-LINE.
 
-       
       *> Main loop for login attempts
        2000-LOGIN-ROUTINE.
-      *     display 'Inside 2000-LOGIN-ROUTINE'
-      
-              
            MOVE 'N' TO WS-LOGIN-SUCCESS
            MOVE LOGIN-USERNAME TO WS-USERNAME
            MOVE LOGIN-PASSWORD TO WS-PASSWORD
+           PERFORM 2050-BUILD-NOW-EPOCH
+           PERFORM 2060-LOAD-LOCKOUT-RECORD
+           IF WS-LOCKOUT-FOUND = 'Y' AND
+              WS-MY-UNTIL-EPOCH > WS-NOW-EPOCH
+               COMPUTE WS-REMAINING-SECS =
+                       WS-MY-UNTIL-EPOCH - WS-NOW-EPOCH
+               COMPUTE WS-REMAINING-MINS =
+                       WS-REMAINING-SECS / 60 + 1
+               STRING "Account locked due to too many failed "
+                      "attempts. Try again in "
+                      WS-REMAINING-MINS " minute(s)."
+                      DELIMITED BY SIZE
+                      INTO WS-DISPLAY-LINE
+               PERFORM 9000-DISPLAY-AND-WRITE-LINE
+           ELSE
                    PERFORM 2100-VALIDATE-CREDENTIALS
                    IF WS-LOGIN-SUCCESS = 'Y'
+               PERFORM 2070-RESET-LOCKOUT
               MOVE "You have successfully logged in."
                          TO WS-DISPLAY-LINE
                        PERFORM 9000-DISPLAY-AND-WRITE-LINE
                    ELSE
-             MOVE WS-USERNAME "Incorrect username/password, try again" 
+               PERFORM 2080-RECORD-FAILED-ATTEMPT
+               IF WS-LOCKED-OUT = 'Y'
+                   COMPUTE WS-REMAINING-MINS =
+                           WS-LOCKOUT-SECONDS / 60
+                   STRING "Too many failed attempts. Account "
+                          "locked for " WS-REMAINING-MINS
+                          " minute(s)."
+                          DELIMITED BY SIZE
+                          INTO WS-DISPLAY-LINE
+                   PERFORM 9000-DISPLAY-AND-WRITE-LINE
+               ELSE
+             MOVE "Incorrect username/password, try again"
                              TO WS-DISPLAY-LINE
                        PERFORM 9000-DISPLAY-AND-WRITE-LINE
+               END-IF
                    END-IF
+           END-IF
             .
 
-            
+      *> Builds the current moment as a single ever-increasing integer
+      *> (whole days since the COBOL epoch times 86400, plus seconds
+      *> since midnight) so lockout cooldowns can be compared with a
+      *> plain subtraction.
+       2050-BUILD-NOW-EPOCH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE(1:8) TO WS-DATE-NUM
+           COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+           MOVE WS-CURR-DATE(9:2) TO WS-HH
+           MOVE WS-CURR-DATE(11:2) TO WS-MM
+           MOVE WS-CURR-DATE(13:2) TO WS-SS
+           COMPUTE WS-SECS-OF-DAY =
+                   WS-HH * 3600 + WS-MM * 60 + WS-SS
+           COMPUTE WS-NOW-EPOCH =
+                   WS-DATE-INT * 86400 + WS-SECS-OF-DAY.
+
+      *> Looks up this username's row in lockouts.dat, if any.
+       2060-LOAD-LOCKOUT-RECORD.
+           MOVE 'N' TO WS-LOCKOUT-FOUND
+           MOVE 0 TO WS-MY-FAILED-COUNT
+           MOVE 0 TO WS-MY-UNTIL-EPOCH
+           MOVE 'N' TO WS-LOCKOUT-EOF
+           OPEN INPUT LOCKOUT-FILE
+           IF WS-LOCKOUT-STATUS = "00"
+               PERFORM UNTIL WS-LOCKOUT-EOF = 'Y'
+                   READ LOCKOUT-FILE
+                       AT END MOVE 'Y' TO WS-LOCKOUT-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(LOCK-USERNAME) =
+                              FUNCTION TRIM(WS-USERNAME)
+                               MOVE 'Y' TO WS-LOCKOUT-FOUND
+                               MOVE LOCK-FAILED-COUNT
+                                   TO WS-MY-FAILED-COUNT
+                               MOVE LOCK-UNTIL-EPOCH
+                                   TO WS-MY-UNTIL-EPOCH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOCKOUT-FILE
+           END-IF.
+
+      *> A successful login clears any failure history for this user.
+       2070-RESET-LOCKOUT.
+           IF WS-LOCKOUT-FOUND = 'Y'
+               MOVE 0 TO WS-MY-FAILED-COUNT
+               MOVE 0 TO WS-MY-UNTIL-EPOCH
+               PERFORM 2090-SAVE-LOCKOUT-RECORD
+           END-IF.
+
+      *> Bumps the consecutive-failure count for this user; once it
+      *> reaches WS-MAX-ATTEMPTS the account is locked for
+      *> WS-LOCKOUT-SECONDS and the counter resets for the next window.
+       2080-RECORD-FAILED-ATTEMPT.
+           MOVE 'N' TO WS-LOCKED-OUT
+           ADD 1 TO WS-MY-FAILED-COUNT
+           IF WS-MY-FAILED-COUNT >= WS-MAX-ATTEMPTS
+               COMPUTE WS-MY-UNTIL-EPOCH =
+                       WS-NOW-EPOCH + WS-LOCKOUT-SECONDS
+               MOVE 0 TO WS-MY-FAILED-COUNT
+               MOVE 'Y' TO WS-LOCKED-OUT
+           END-IF
+           PERFORM 2090-SAVE-LOCKOUT-RECORD.
+
+      *> Upserts this username's row in lockouts.dat, using the same
+      *> open-input/open-output temp-file replace pattern UserProfile.cob's
+      *> SAVE-PROFILE uses for profiles.dat, with the same
+      *> not-found-so-append fallback.
+       2090-SAVE-LOCKOUT-RECORD.
+           MOVE 'N' TO WS-LOCKOUT-EOF
+           MOVE 'N' TO WS-SAVE-FOUND
+           OPEN OUTPUT LOCKOUT-TEMP-FILE
+           OPEN INPUT LOCKOUT-FILE
+           IF WS-LOCKOUT-STATUS = "00"
+               PERFORM UNTIL WS-LOCKOUT-EOF = 'Y'
+                   READ LOCKOUT-FILE
+                       AT END MOVE 'Y' TO WS-LOCKOUT-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(LOCK-USERNAME) =
+                              FUNCTION TRIM(WS-USERNAME)
+                               MOVE 'Y' TO WS-SAVE-FOUND
+                               MOVE WS-USERNAME TO LOCK-USERNAME
+                               MOVE WS-MY-FAILED-COUNT
+                                   TO LOCK-FAILED-COUNT
+                               MOVE WS-MY-UNTIL-EPOCH
+                                   TO LOCK-UNTIL-EPOCH
+                           END-IF
+                           WRITE LOCKOUT-TEMP-REC FROM LOCKOUT-REC
+                   END-READ
+               END-PERFORM
+               CLOSE LOCKOUT-FILE
+           END-IF
+
+           IF WS-SAVE-FOUND = 'N'
+               MOVE WS-USERNAME TO LOCK-USERNAME
+               MOVE WS-MY-FAILED-COUNT TO LOCK-FAILED-COUNT
+               MOVE WS-MY-UNTIL-EPOCH TO LOCK-UNTIL-EPOCH
+               WRITE LOCKOUT-TEMP-REC FROM LOCKOUT-REC
+           END-IF
+           CLOSE LOCKOUT-TEMP-FILE
+
+           OPEN OUTPUT LOCKOUT-FILE
+           OPEN INPUT LOCKOUT-TEMP-FILE
+           MOVE 'N' TO WS-LOCKOUT-EOF
+           PERFORM UNTIL WS-LOCKOUT-EOF = 'Y'
+               READ LOCKOUT-TEMP-FILE INTO LOCKOUT-REC
+                   AT END MOVE 'Y' TO WS-LOCKOUT-EOF
+                   NOT AT END WRITE LOCKOUT-REC
+               END-READ
+           END-PERFORM
+           CLOSE LOCKOUT-FILE
+           CLOSE LOCKOUT-TEMP-FILE.
+
       *> VALIDATE THE CREDENTIALS
-      *>Searches the stored credentials for a matching username
-      *> and password
+      *> Hashes the submitted password with the username as salt and
+      *> searches the stored credentials for a matching username
+      *> and hash - accounts.dat never holds a plaintext password.
        2100-VALIDATE-CREDENTIALS.
            MOVE 'N' TO WS-LOGIN-SUCCESS.
+           CALL "PWD-HASH" USING WS-PASSWORD WS-USERNAME
+                WS-HASHED-PASSWORD
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-USER-COUNT
                IF STORED-USERNAME(I) = WS-USERNAME AND
-                  STORED-PASSWORD(I) = WS-PASSWORD
+                  STORED-PASSWORD(I) = WS-HASHED-PASSWORD
       *> If a match is found, set the success flag and exit
                    MOVE 'Y' TO WS-LOGIN-SUCCESS
                    EXIT PERFORM
                END-IF
-           END-PERFORM.
-    
+           END-PERFORM
+           PERFORM 2110-WRITE-LOGIN-AUDIT.
+
+      *> Appends one record to data/login-audit.dat for this attempt.
+       2110-WRITE-LOGIN-AUDIT.
+           STRING WS-CURR-DATE(1:4) "-" WS-CURR-DATE(5:2) "-"
+                  WS-CURR-DATE(7:2) " " WS-CURR-DATE(9:2) ":"
+                  WS-CURR-DATE(11:2) ":" WS-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP
+           MOVE WS-USERNAME TO AUDIT-USERNAME
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           IF WS-LOGIN-SUCCESS = 'Y'
+               MOVE "SUCCESS" TO AUDIT-RESULT
+           ELSE
+               MOVE "FAILURE" TO AUDIT-RESULT
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               WRITE AUDIT-REC
+           END-IF
+           CLOSE AUDIT-FILE.
 
       *> Displays the message then sends to the calling program
        9000-DISPLAY-AND-WRITE-LINE.
            MOVE WS-DISPLAY-LINE TO LOGIN-MESSAGE.
-      *     display WS-DISPLAY-LINE.
-      *     CALL "IO-MODULE" USING 'WRITE' WS-DISPLAY-LINE.
 
 

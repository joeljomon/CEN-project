@@ -13,6 +13,9 @@
            SELECT ACCOUNTS-FILE ASSIGN TO "data/accounts.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-ACC-STATUS.
+           SELECT REJECTED-FILE ASSIGN TO "data/rejected-connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,10 +36,30 @@
            05 ACC-USER        PIC X(20).
            05 ACC-PASS        PIC X(20).
 
+       FD  REJECTED-FILE.
+       01  REJECTED-REC.
+           05 REJ-REJECTOR     PIC X(20).
+           05 FILLER           PIC X VALUE '|'.
+           05 REJ-SENDER       PIC X(20).
+           05 FILLER           PIC X VALUE '|'.
+           05 REJ-TS           PIC X(19).
+
        WORKING-STORAGE SECTION.
        77 WS-PEND-STATUS      PIC XX.
        77 WS-CONN-STATUS      PIC XX.
        77 WS-ACC-STATUS       PIC XX.
+       77 WS-REJ-STATUS       PIC XX.
+
+       *> Rejection cooldown: a sender who was turned down can't
+       *> re-send to the same recipient until this many days pass.
+       77 WS-REJ-COOLDOWN-DAYS PIC 9(05) VALUE 14.
+       77 WS-REJ-BLOCKED       PIC X  VALUE "N".
+       77 WS-REJ-TODAY-NUM     PIC 9(8).
+       77 WS-REJ-TODAY-INT     PIC S9(8) COMP.
+       77 WS-REJ-TS-DATE-STR   PIC X(8).
+       77 WS-REJ-TS-NUM        PIC 9(8).
+       77 WS-REJ-TS-INT        PIC S9(8) COMP.
+       77 WS-REJ-AGE-DAYS      PIC S9(8) COMP.
 
        77 WS-LINE             PIC X(200).
        77 WS-CMD              PIC X(20).
@@ -52,8 +75,9 @@
        77 WS-TMP-A            PIC X(20).
        77 WS-TMP-B            PIC X(20).
 
-       *> Simple placeholder timestamp
-       77 WS-TS               PIC X(19) VALUE "2025-01-01T00:00:00".
+       *> Request send time, built from the system clock at write time
+       77 WS-TS               PIC X(19).
+       77 WS-CURR-DATE        PIC X(21).
 
        LINKAGE SECTION.
        01 L-SENDER-USERNAME     PIC X(20).
@@ -100,6 +124,14 @@
                GOBACK
            END-IF
 
+           PERFORM CHECK-REJECTION-COOLDOWN
+           IF WS-REJ-BLOCKED = "Y"
+               MOVE "This user recently declined your request. Please try again later."
+                    TO WS-LINE
+               PERFORM OUT
+               GOBACK
+           END-IF
+
            PERFORM WRITE-PENDING
 
            STRING "Connection request sent to "
@@ -189,7 +221,53 @@
            END-IF
            CLOSE PENDING-FILE.
 
+      *> Scans data/rejected-connections.dat for a row where the
+      *> intended recipient rejected this same sender within the
+      *> cooldown window, the same age-in-days math
+      *> PendingRequests.cob's CHECK-REQUEST-EXPIRED already uses via
+      *> FUNCTION INTEGER-OF-DATE.
+       CHECK-REJECTION-COOLDOWN.
+           MOVE "N" TO WS-REJ-BLOCKED
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           MOVE WS-CURR-DATE(1:8) TO WS-REJ-TODAY-NUM
+           COMPUTE WS-REJ-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-REJ-TODAY-NUM)
+
+           OPEN INPUT REJECTED-FILE
+           IF WS-REJ-STATUS = "00"
+              PERFORM UNTIL WS-REJ-STATUS NOT = "00"
+                 READ REJECTED-FILE
+                    AT END EXIT PERFORM
+                    NOT AT END
+                       IF FUNCTION TRIM(REJ-REJECTOR) =
+                          FUNCTION TRIM(L-RECEIVER-USERNAME)
+                          AND FUNCTION TRIM(REJ-SENDER) =
+                          FUNCTION TRIM(L-SENDER-USERNAME)
+                          PERFORM CHECK-REJECTION-AGE
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE REJECTED-FILE.
+
+       CHECK-REJECTION-AGE.
+           IF REJ-TS(1:1) NOT = SPACE
+              STRING REJ-TS(1:4) REJ-TS(6:2) REJ-TS(9:2)
+                     DELIMITED BY SIZE
+                     INTO WS-REJ-TS-DATE-STR
+              END-STRING
+              MOVE WS-REJ-TS-DATE-STR TO WS-REJ-TS-NUM
+              COMPUTE WS-REJ-TS-INT =
+                  FUNCTION INTEGER-OF-DATE(WS-REJ-TS-NUM)
+              COMPUTE WS-REJ-AGE-DAYS =
+                  WS-REJ-TODAY-INT - WS-REJ-TS-INT
+              IF WS-REJ-AGE-DAYS <= WS-REJ-COOLDOWN-DAYS
+                 MOVE "Y" TO WS-REJ-BLOCKED
+              END-IF
+           END-IF.
+
        WRITE-PENDING.
+           PERFORM BUILD-TIMESTAMP
            OPEN EXTEND PENDING-FILE
            IF WS-PEND-STATUS = "00"
               MOVE FUNCTION TRIM(L-SENDER-USERNAME)   TO P-SENDER
@@ -202,6 +280,21 @@
               PERFORM OUT
            END-IF.
 
+      *> Builds an ISO-8601 "YYYY-MM-DDTHH:MM:SS" send time from the
+      *> system clock, since P-TS must show when a request was actually
+      *> sent instead of a frozen placeholder date.
+       BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           STRING WS-CURR-DATE(1:4)  "-"
+                  WS-CURR-DATE(5:2)  "-"
+                  WS-CURR-DATE(7:2)  "T"
+                  WS-CURR-DATE(9:2)  ":"
+                  WS-CURR-DATE(11:2) ":"
+                  WS-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-TS
+           END-STRING.
+
        OUT.
            MOVE "WRITE" TO WS-CMD
            CALL "IO-MODULE" USING WS-CMD WS-LINE.

@@ -10,43 +10,128 @@
            SELECT APPLICATION-FILE ASSIGN TO "data/applications.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-APP-FILE-STATUS.
+           SELECT APP-TEMP-FILE ASSIGN TO "data/apptemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-TEMP-STATUS.
+           SELECT JOB-TEMP-FILE ASSIGN TO "data/jobtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-TEMP-STATUS.
+           SELECT NOTIFICATION-FILE ASSIGN TO "data/notifications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-FILE-STATUS.
+           SELECT NOTIF-TEMP-FILE ASSIGN TO "data/notiftemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-TEMP-STATUS.
+           SELECT EMPLOYER-FILE ASSIGN TO "data/employers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD JOB-FILE.
-       01 JOB-REC.
-          05 JOB-ID            PIC 9(03).
-          05 JOB-TITLE         PIC X(40).
-          05 JOB-DESCRIPTION   PIC X(100).
-          05 JOB-EMPLOYER      PIC X(40).
-          05 JOB-LOCATION      PIC X(40).
-          05 JOB-SALARY        PIC X(20).
+          COPY "JOBREC.cpy".
+
+       FD EMPLOYER-FILE.
+          COPY "EMPLOYERREC.cpy".
 
        FD APPLICATION-FILE.
-       01 APPLICATION-REC.
-          05 APP-USERNAME      PIC X(20).
-          05 APP-JOB-ID        PIC 9(03).
-          05 APP-JOB-TITLE     PIC X(40).
-          05 APP-EMPLOYER      PIC X(40).
-          05 APP-LOCATION      PIC X(40).
+          COPY "APPREC.cpy".
+
+       FD APP-TEMP-FILE.
+       01 TEMP-APP-REC.
+          05 TEMP-APPLIER      PIC X(20).
+          05 TEMP-JOB-ID       PIC 9(05).
+          05 TEMP-JOB-TITLE    PIC X(50).
+          05 TEMP-EMPLOYER     PIC X(50).
+          05 TEMP-LOCATION     PIC X(50).
+          05 TEMP-STATUS       PIC X(15).
+          05 TEMP-RESUME-REF   PIC X(50).
+
+       FD JOB-TEMP-FILE.
+       01 TEMP-JOB-REC.
+          05 TEMP-JOB-ID          PIC 9(05).
+          05 TEMP-JOB-POSTER      PIC X(20).
+          05 TEMP-JOB-TITLE       PIC X(50).
+          05 TEMP-JOB-DESCRIPTION PIC X(200).
+          05 TEMP-JOB-EMPLOYER    PIC X(50).
+          05 TEMP-JOB-LOCATION    PIC X(50).
+          05 TEMP-JOB-SALARY      PIC X(20).
+          05 TEMP-JOB-STATUS      PIC X(10).
+
+       FD NOTIFICATION-FILE.
+          COPY "NOTIFREC.cpy".
+
+       FD NOTIF-TEMP-FILE.
+       01 TEMP-NOTIF-REC.
+          05 TEMP-NOTIF-RECIPIENT  PIC X(20).
+          05 TEMP-NOTIF-TEXT       PIC X(100).
+          05 TEMP-NOTIF-DATE       PIC X(19).
+          05 TEMP-NOTIF-READ-FLAG  PIC X.
 
        WORKING-STORAGE SECTION.
        77 WS-JOB-FILE-STATUS   PIC XX.
        77 WS-APP-FILE-STATUS   PIC XX.
+       77 WS-APP-TEMP-STATUS   PIC XX.
+       77 WS-JOB-TEMP-STATUS   PIC XX.
+       77 WS-NOTIF-FILE-STATUS PIC XX.
+       77 WS-NOTIF-TEMP-STATUS PIC XX.
+       77 WS-NOTIF-EOF         PIC X VALUE "N".
+       77 WS-NOTIF-TEXT        PIC X(100).
+       77 WS-NOTIF-CURR-DATE   PIC X(21).
+       77 WS-NOTIF-DATE        PIC X(19).
+       77 WS-NOTIF-UNREAD-CNT  PIC 9(03) VALUE 0.
+       77 WS-NOTIF-RECIPIENT   PIC X(20).
+       77 WS-WD-JOB-ID         PIC 9(05).
+       77 WS-WD-FOUND          PIC X VALUE "N".
+       77 WS-EMP-FILE-STATUS   PIC XX.
+       77 WS-EMP-FOUND         PIC X VALUE "N".
+       77 WS-RESUME-REF        PIC X(50).
        77 WS-END-OF-FILE       PIC X VALUE "N".
+       77 WS-NO-APPLICATIONS   PIC X VALUE "N".
        77 WS-JOB-COUNT         PIC 9(03) VALUE 0.
        77 WS-APP-COUNT         PIC 9(03) VALUE 0.
        77 WS-DISPLAY-LINE      PIC X(80).
        77 WS-TEMP-NUM          PIC 9(03).
        77 I                    PIC 9(03).
+       77 WS-UPD-JOB-ID        PIC 9(05).
+       77 WS-UPD-APPLIER       PIC X(20).
+       77 WS-UPD-CHOICE        PIC 9(01).
+       77 WS-UPD-FOUND         PIC X VALUE "N".
+       77 WS-ALREADY-APPLIED   PIC X VALUE "N".
+       77 WS-POSTING-COUNT     PIC 9(03) VALUE 0.
+       77 WS-POSTING-JOB-ID    PIC 9(05) VALUE 0.
+       77 WS-POSTING-JOB-TITLE PIC X(50).
+       77 WS-POSTING-APP-COUNT PIC 9(03) VALUE 0.
+       77 WS-EDIT-JOB-ID       PIC 9(05) VALUE 0.
+       77 WS-EDIT-CHOICE       PIC 9(01).
+       77 WS-EDIT-FOUND        PIC X VALUE "N".
+       77 WS-EDIT-OWNED        PIC X VALUE "N".
+
+      *> Keyword/location browse filters. A job matches when the
+      *> keyword (if any) hits its title or description AND the
+      *> location (if any) hits its location - blank filters always
+      *> match. Listing keeps each job's real WS-JOB-TABLE position as
+      *> its displayed number, so a filtered-out gap in the numbering
+      *> does not disturb "Enter job number" selection.
+       77 WS-FILTER-KEYWORD    PIC X(50).
+       77 WS-FILTER-LOCATION   PIC X(50).
+       77 WS-FILTER-MATCH-CNT  PIC 9(03) VALUE 0.
+       77 WS-SRCH-TEXT         PIC X(200).
+       77 WS-SRCH-PATTERN      PIC X(50).
+       77 WS-SRCH-FOUND        PIC X VALUE "N".
+       77 WS-SRCH-POS          PIC 9(03).
+       77 WS-SRCH-LIMIT        PIC 9(03).
+       77 WS-SRCH-TEXT-LEN     PIC 9(03).
+       77 WS-SRCH-PAT-LEN      PIC 9(03).
 
        01 WS-JOB-TABLE.
-          05 WS-JOB OCCURS 100 TIMES.
-             10 WS-JOB-ID          PIC 9(03).
-             10 WS-JOB-TITLE       PIC X(40).
-             10 WS-JOB-DESCRIPTION PIC X(100).
-             10 WS-JOB-EMPLOYER    PIC X(40).
-             10 WS-JOB-LOCATION    PIC X(40).
+          05 WS-JOB OCCURS 500 TIMES.
+             10 WS-JOB-ID          PIC 9(05).
+             10 WS-JOB-POSTER      PIC X(20).
+             10 WS-JOB-TITLE       PIC X(50).
+             10 WS-JOB-DESCRIPTION PIC X(200).
+             10 WS-JOB-EMPLOYER    PIC X(50).
+             10 WS-JOB-LOCATION    PIC X(50).
              10 WS-JOB-SALARY      PIC X(20).
 
        01 WS-IO-VARS.
@@ -72,6 +157,16 @@
                    PERFORM VIEW-MY-APPLICATIONS
               WHEN "POST-JOB"
                    PERFORM POST-JOB
+              WHEN "UPDATE-STATUS"
+                   PERFORM UPDATE-APP-STATUS
+              WHEN "VIEW-APPLICANTS"
+                   PERFORM VIEW-APPLICANTS-FOR-POSTINGS
+              WHEN "EDIT-POSTING"
+                   PERFORM EDIT-POSTING
+              WHEN "VIEW-NOTIFICATIONS"
+                   PERFORM VIEW-NOTIFICATIONS
+              WHEN "WITHDRAW-APP"
+                   PERFORM WITHDRAW-APPLICATION
            END-EVALUATE
            GOBACK.
 
@@ -88,18 +183,23 @@
               GOBACK
            END-IF
 
-           PERFORM UNTIL WS-END-OF-FILE = "Y"
+           PERFORM UNTIL WS-END-OF-FILE = "Y" OR WS-JOB-COUNT >= 500
               READ JOB-FILE
                   AT END MOVE "Y" TO WS-END-OF-FILE
                   NOT AT END
-                      ADD 1 TO WS-JOB-COUNT
-                      MOVE JOB-ID TO WS-JOB-ID(WS-JOB-COUNT)
-                      MOVE JOB-TITLE TO WS-JOB-TITLE(WS-JOB-COUNT)
-                      MOVE JOB-DESCRIPTION TO 
-                           WS-JOB-DESCRIPTION(WS-JOB-COUNT)
-                      MOVE JOB-EMPLOYER TO WS-JOB-EMPLOYER(WS-JOB-COUNT)
-                      MOVE JOB-LOCATION TO WS-JOB-LOCATION(WS-JOB-COUNT)
-                      MOVE JOB-SALARY TO WS-JOB-SALARY(WS-JOB-COUNT)
+                      IF NOT JOB-CLOSED
+                          ADD 1 TO WS-JOB-COUNT
+                          MOVE JOB-ID TO WS-JOB-ID(WS-JOB-COUNT)
+                          MOVE JOB-POSTER TO WS-JOB-POSTER(WS-JOB-COUNT)
+                          MOVE JOB-TITLE TO WS-JOB-TITLE(WS-JOB-COUNT)
+                          MOVE JOB-DESCRIPTION TO
+                               WS-JOB-DESCRIPTION(WS-JOB-COUNT)
+                          MOVE JOB-EMPLOYER TO
+                               WS-JOB-EMPLOYER(WS-JOB-COUNT)
+                          MOVE JOB-LOCATION TO
+                               WS-JOB-LOCATION(WS-JOB-COUNT)
+                          MOVE JOB-SALARY TO WS-JOB-SALARY(WS-JOB-COUNT)
+                      END-IF
               END-READ
            END-PERFORM
            CLOSE JOB-FILE
@@ -111,24 +211,37 @@
               GOBACK
            END-IF
 
+           PERFORM PROMPT-BROWSE-FILTERS
+
            MOVE "--- Available Job Listings ---" TO WS-DISPLAY-LINE
            MOVE "WRITE" TO WS-IO-COMMAND
            CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
 
+           MOVE 0 TO WS-FILTER-MATCH-CNT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-JOB-COUNT
-              STRING I DELIMITED BY SIZE
-                     ". " DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-JOB-TITLE(I)) DELIMITED BY SIZE
-                     " at " DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-JOB-EMPLOYER(I)) DELIMITED BY SIZE
-                     " (" DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-JOB-LOCATION(I)) DELIMITED BY SIZE
-                     ")" DELIMITED BY SIZE
-                     INTO WS-DISPLAY-LINE
-              END-STRING
+              PERFORM CHECK-FILTER-MATCH
+              IF WS-SRCH-FOUND = "Y"
+                 ADD 1 TO WS-FILTER-MATCH-CNT
+                 STRING I DELIMITED BY SIZE
+                        ". " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-TITLE(I)) DELIMITED BY SIZE
+                        " at " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-EMPLOYER(I)) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-JOB-LOCATION(I)) DELIMITED BY SIZE
+                        ")" DELIMITED BY SIZE
+                        INTO WS-DISPLAY-LINE
+                 END-STRING
+                 MOVE "WRITE" TO WS-IO-COMMAND
+                 CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+              END-IF
+           END-PERFORM
+
+           IF WS-FILTER-MATCH-CNT = 0
+              MOVE "No jobs match your search." TO WS-DISPLAY-LINE
               MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
-           END-PERFORM
+           END-IF
 
            MOVE "-----------------------------" TO WS-DISPLAY-LINE
            MOVE "WRITE" TO WS-IO-COMMAND
@@ -140,6 +253,82 @@
 
            MOVE "SUCCESS" TO JM-MESSAGE.
 
+      *> Keyword/location filters for BROWSE-JOBS, ported from the
+      *> standalone BrowseApplyJobs.cob prototype so the filtering it
+      *> introduced is reachable through the live Job Search menu.
+       PROMPT-BROWSE-FILTERS.
+           MOVE SPACES TO WS-FILTER-KEYWORD
+           MOVE SPACES TO WS-FILTER-LOCATION
+           MOVE "Enter a keyword to search titles/descriptions"
+               TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "(or press Enter to skip): " TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-FILTER-KEYWORD
+
+           MOVE "Enter a location to filter by (or press Enter to skip): "
+               TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-FILTER-LOCATION.
+
+      *> A job at index I matches when the keyword filter (if any)
+      *> hits its title or description AND the location filter (if
+      *> any) hits its location. Blank filters always match.
+       CHECK-FILTER-MATCH.
+           MOVE "Y" TO WS-SRCH-FOUND
+
+           IF FUNCTION TRIM(WS-FILTER-KEYWORD) NOT = SPACES
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-TITLE(I)))
+                  TO WS-SRCH-TEXT
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILTER-KEYWORD))
+                  TO WS-SRCH-PATTERN
+              PERFORM FIND-SUBSTRING
+              IF WS-SRCH-FOUND = "N"
+                 MOVE FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-JOB-DESCRIPTION(I)))
+                     TO WS-SRCH-TEXT
+                 PERFORM FIND-SUBSTRING
+              END-IF
+           END-IF
+
+           IF WS-SRCH-FOUND = "Y" AND
+              FUNCTION TRIM(WS-FILTER-LOCATION) NOT = SPACES
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-JOB-LOCATION(I)))
+                  TO WS-SRCH-TEXT
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILTER-LOCATION))
+                  TO WS-SRCH-PATTERN
+              PERFORM FIND-SUBSTRING
+           END-IF.
+
+      *> Classic reference-modification substring scan: slide a
+      *> window the length of the pattern across the text.
+       FIND-SUBSTRING.
+           MOVE "N" TO WS-SRCH-FOUND
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TEXT))
+               TO WS-SRCH-TEXT-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-PATTERN))
+               TO WS-SRCH-PAT-LEN
+
+           IF WS-SRCH-PAT-LEN = 0
+              MOVE "Y" TO WS-SRCH-FOUND
+           ELSE IF WS-SRCH-PAT-LEN <= WS-SRCH-TEXT-LEN
+              COMPUTE WS-SRCH-LIMIT =
+                  WS-SRCH-TEXT-LEN - WS-SRCH-PAT-LEN + 1
+              PERFORM VARYING WS-SRCH-POS FROM 1 BY 1
+                      UNTIL WS-SRCH-POS > WS-SRCH-LIMIT
+                             OR WS-SRCH-FOUND = "Y"
+                 IF WS-SRCH-TEXT(WS-SRCH-POS:WS-SRCH-PAT-LEN) =
+                    WS-SRCH-PATTERN(1:WS-SRCH-PAT-LEN)
+                    MOVE "Y" TO WS-SRCH-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
        VIEW-JOB-DETAILS.
            MOVE FUNCTION NUMVAL(JM-SELECTION) TO WS-TEMP-NUM
            
@@ -194,6 +383,8 @@
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
            END-IF
 
+           PERFORM DISPLAY-EMPLOYER-INFO
+
            MOVE "-------------------" TO WS-DISPLAY-LINE
            MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
@@ -209,6 +400,49 @@
 
            MOVE "SUCCESS" TO JM-MESSAGE.
 
+      *> Looks up the posting's employer in employers.dat by
+      *> JOB-POSTER and, if a company profile has been created,
+      *> prints the company name/industry/website under the posting
+      *> so a job detail shows more than a bare username.
+       DISPLAY-EMPLOYER-INFO.
+           MOVE "N" TO WS-EMP-FOUND
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT EMPLOYER-FILE
+           IF WS-EMP-FILE-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ EMPLOYER-FILE
+                    AT END MOVE "Y" TO WS-END-OF-FILE
+                    NOT AT END
+                       IF FUNCTION TRIM(EMP-USERNAME) =
+                          FUNCTION TRIM(WS-JOB-POSTER(WS-TEMP-NUM))
+                          MOVE "Y" TO WS-EMP-FOUND
+                          MOVE "Y" TO WS-END-OF-FILE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYER-FILE
+           END-IF
+
+           IF WS-EMP-FOUND = "Y"
+              STRING "Company: " DELIMITED BY SIZE
+                     FUNCTION TRIM(EMP-COMPANY-NAME) DELIMITED BY SIZE
+                     " (" DELIMITED BY SIZE
+                     FUNCTION TRIM(EMP-INDUSTRY) DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                     INTO WS-DISPLAY-LINE
+              END-STRING
+              MOVE "WRITE" TO WS-IO-COMMAND
+              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+              IF FUNCTION TRIM(EMP-WEBSITE) NOT = SPACES
+                 STRING "Website: " DELIMITED BY SIZE
+                        FUNCTION TRIM(EMP-WEBSITE) DELIMITED BY SIZE
+                        INTO WS-DISPLAY-LINE
+                 END-STRING
+                 MOVE "WRITE" TO WS-IO-COMMAND
+                 CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+              END-IF
+           END-IF.
+
        APPLY-TO-JOB.
            MOVE FUNCTION NUMVAL(JM-SELECTION) TO WS-TEMP-NUM
            
@@ -217,20 +451,50 @@
               GOBACK
            END-IF
 
+           PERFORM CHECK-ALREADY-APPLIED
+           IF WS-ALREADY-APPLIED = "Y"
+              MOVE "You already applied to this job." TO WS-DISPLAY-LINE
+              MOVE "WRITE" TO WS-IO-COMMAND
+              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+              MOVE "SUCCESS" TO JM-MESSAGE
+              GOBACK
+           END-IF
+
+           MOVE "Enter a resume/document filename to attach "
+                & "(optional):" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE WS-DISPLAY-LINE TO WS-RESUME-REF
+
            OPEN EXTEND APPLICATION-FILE
-           MOVE JM-USERNAME TO APP-USERNAME
+           MOVE SPACES TO APP-RECORD
+           MOVE JM-USERNAME TO JOB-APPLIER
            MOVE WS-JOB-ID(WS-TEMP-NUM) TO APP-JOB-ID
            MOVE WS-JOB-TITLE(WS-TEMP-NUM) TO APP-JOB-TITLE
            MOVE WS-JOB-EMPLOYER(WS-TEMP-NUM) TO APP-EMPLOYER
            MOVE WS-JOB-LOCATION(WS-TEMP-NUM) TO APP-LOCATION
-           WRITE APPLICATION-REC
+           SET APP-STATUS-APPLIED TO TRUE
+           MOVE WS-RESUME-REF TO APP-RESUME-REF
+           WRITE APP-RECORD
            CLOSE APPLICATION-FILE
 
+           STRING "New applicant for " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-TITLE(WS-TEMP-NUM))
+                  DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  FUNCTION TRIM(JM-USERNAME) DELIMITED BY SIZE
+                  INTO WS-NOTIF-TEXT
+           END-STRING
+           MOVE WS-JOB-POSTER(WS-TEMP-NUM) TO WS-NOTIF-RECIPIENT
+           PERFORM WRITE-NOTIFICATION
+
            STRING "Your application for " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-TITLE(WS-TEMP-NUM)) 
+                  FUNCTION TRIM(WS-JOB-TITLE(WS-TEMP-NUM))
                   DELIMITED BY SIZE
                   " at " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-EMPLOYER(WS-TEMP-NUM)) 
+                  FUNCTION TRIM(WS-JOB-EMPLOYER(WS-TEMP-NUM))
                   DELIMITED BY SIZE
                   " has been submitted." DELIMITED BY SIZE
                   INTO WS-DISPLAY-LINE
@@ -242,6 +506,7 @@
 
        VIEW-MY-APPLICATIONS.
            MOVE "N" TO WS-END-OF-FILE
+           MOVE "N" TO WS-NO-APPLICATIONS
            MOVE 0 TO WS-APP-COUNT
 
            MOVE "--- Your Job Applications ---" TO WS-DISPLAY-LINE
@@ -261,26 +526,32 @@
 
            OPEN INPUT APPLICATION-FILE
            IF WS-APP-FILE-STATUS NOT = "00"
-              MOVE "You have not applied to any jobs yet." 
+              MOVE "You have not applied to any jobs yet."
                    TO WS-DISPLAY-LINE
               MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
               MOVE "------------------------------" TO WS-DISPLAY-LINE
               MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
-              CLOSE APPLICATION-FILE
-              MOVE "SUCCESS" TO JM-MESSAGE
-              GOBACK
+              MOVE "Y" TO WS-NO-APPLICATIONS
            END-IF
 
+           IF WS-NO-APPLICATIONS = "N"
            PERFORM UNTIL WS-END-OF-FILE = "Y"
               READ APPLICATION-FILE
                   AT END MOVE "Y" TO WS-END-OF-FILE
                   NOT AT END
-                      IF APP-USERNAME = JM-USERNAME
+                      IF JOB-APPLIER = JM-USERNAME
                          ADD 1 TO WS-APP-COUNT
+                         STRING "Job ID: " DELIMITED BY SIZE
+                                APP-JOB-ID DELIMITED BY SIZE
+                                INTO WS-DISPLAY-LINE
+                         END-STRING
+                         MOVE "WRITE" TO WS-IO-COMMAND
+              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
                          STRING "Job Title: " DELIMITED BY SIZE
-                                FUNCTION TRIM(APP-JOB-TITLE) 
+                                FUNCTION TRIM(APP-JOB-TITLE)
                                 DELIMITED BY SIZE
                                 INTO WS-DISPLAY-LINE
                          END-STRING
@@ -296,13 +567,31 @@
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
 
                          STRING "Location: " DELIMITED BY SIZE
-                                FUNCTION TRIM(APP-LOCATION) 
+                                FUNCTION TRIM(APP-LOCATION)
+                                DELIMITED BY SIZE
+                                INTO WS-DISPLAY-LINE
+                         END-STRING
+                         MOVE "WRITE" TO WS-IO-COMMAND
+              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+                         STRING "Status: " DELIMITED BY SIZE
+                                FUNCTION TRIM(APP-STATUS)
                                 DELIMITED BY SIZE
                                 INTO WS-DISPLAY-LINE
                          END-STRING
                          MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
 
+                         IF FUNCTION TRIM(APP-RESUME-REF) NOT = SPACES
+                            STRING "Resume: " DELIMITED BY SIZE
+                                   FUNCTION TRIM(APP-RESUME-REF)
+                                   DELIMITED BY SIZE
+                                   INTO WS-DISPLAY-LINE
+                            END-STRING
+                            MOVE "WRITE" TO WS-IO-COMMAND
+              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+                         END-IF
+
                          MOVE "---" TO WS-DISPLAY-LINE
                          MOVE "WRITE" TO WS-IO-COMMAND
               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
@@ -310,6 +599,7 @@
               END-READ
            END-PERFORM
            CLOSE APPLICATION-FILE
+           END-IF
 
            IF WS-APP-COUNT = 0
               MOVE "You have not applied to any jobs yet." 
@@ -335,10 +625,468 @@
 
            MOVE "SUCCESS" TO JM-MESSAGE.
 
+      *> Rewrites applications.dat dropping the caller's own row for
+      *> the given Job ID, the same temp-file-and-replace pattern
+      *> UPDATE-APP-STATUS already uses, but omitting the record
+      *> entirely instead of rewriting its status.
+       WITHDRAW-APPLICATION.
+           PERFORM VIEW-MY-APPLICATIONS
+
+           MOVE "Enter the Job ID of the application to withdraw"
+                TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "(or 0 to cancel):" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE FUNCTION NUMVAL(WS-IO-LINE) TO WS-WD-JOB-ID
+
+           IF WS-WD-JOB-ID = 0
+              MOVE "SUCCESS" TO JM-MESSAGE
+              GOBACK
+           END-IF
+
+           MOVE "N" TO WS-WD-FOUND
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT APPLICATION-FILE
+           OPEN OUTPUT APP-TEMP-FILE
+           IF WS-APP-FILE-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ APPLICATION-FILE
+                       AT END MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF APP-JOB-ID = WS-WD-JOB-ID AND
+                              FUNCTION TRIM(JOB-APPLIER) =
+                              FUNCTION TRIM(JM-USERNAME)
+                               MOVE "Y" TO WS-WD-FOUND
+                           ELSE
+                               WRITE TEMP-APP-REC FROM APP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATION-FILE
+           END-IF
+           CLOSE APP-TEMP-FILE
+
+           OPEN OUTPUT APPLICATION-FILE
+           OPEN INPUT APP-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+               READ APP-TEMP-FILE INTO APP-RECORD
+                   AT END MOVE "Y" TO WS-END-OF-FILE
+                   NOT AT END
+                       WRITE APP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE APP-TEMP-FILE
+           CLOSE APPLICATION-FILE
+
+           IF WS-WD-FOUND = "Y"
+               MOVE "Application withdrawn." TO WS-DISPLAY-LINE
+           ELSE
+               MOVE "No matching application was found."
+                    TO WS-DISPLAY-LINE
+           END-IF
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+           MOVE "SUCCESS" TO JM-MESSAGE.
+
        POST-JOB.
-           MOVE "Job posting is under construction." TO WS-DISPLAY-LINE
+           CALL "POST-JOB" USING JM-USERNAME
+           MOVE "SUCCESS" TO JM-MESSAGE.
+
+      *> Scan applications.dat for an existing row keyed on this
+      *> applicant and this job before a new one is written.
+       CHECK-ALREADY-APPLIED.
+           MOVE "N" TO WS-ALREADY-APPLIED
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-FILE-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ APPLICATION-FILE
+                     AT END MOVE "Y" TO WS-END-OF-FILE
+                     NOT AT END
+                         IF FUNCTION TRIM(JOB-APPLIER) =
+                            FUNCTION TRIM(JM-USERNAME) AND
+                            APP-JOB-ID = WS-JOB-ID(WS-TEMP-NUM)
+                            MOVE "Y" TO WS-ALREADY-APPLIED
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATION-FILE
+           END-IF.
+
+       UPDATE-APP-STATUS.
+           MOVE "Enter the Job ID the applicant applied to:"
+                TO WS-DISPLAY-LINE
            MOVE "WRITE" TO WS-IO-COMMAND
-              CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE FUNCTION NUMVAL(WS-IO-LINE) TO WS-UPD-JOB-ID
+
+           MOVE "Enter the applicant's username:" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE WS-IO-LINE TO WS-UPD-APPLIER
+
+           MOVE "1. Under Review" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "2. Interview" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "3. Rejected" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "4. Hired" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "Enter the new status:" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE FUNCTION NUMVAL(WS-IO-LINE(1:1)) TO WS-UPD-CHOICE
+
+           MOVE "N" TO WS-UPD-FOUND
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT APPLICATION-FILE
+           OPEN OUTPUT APP-TEMP-FILE
+           IF WS-APP-FILE-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ APPLICATION-FILE
+                       AT END MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF APP-JOB-ID = WS-UPD-JOB-ID AND
+                              FUNCTION TRIM(JOB-APPLIER) =
+                              FUNCTION TRIM(WS-UPD-APPLIER)
+                               EVALUATE WS-UPD-CHOICE
+                                   WHEN 1 SET APP-STATUS-UNDER-REVIEW
+                                              TO TRUE
+                                   WHEN 2 SET APP-STATUS-INTERVIEW TO TRUE
+                                   WHEN 3 SET APP-STATUS-REJECTED TO TRUE
+                                   WHEN 4 SET APP-STATUS-HIRED TO TRUE
+                                   WHEN OTHER CONTINUE
+                               END-EVALUATE
+                               MOVE "Y" TO WS-UPD-FOUND
+                           END-IF
+                           WRITE TEMP-APP-REC FROM APP-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATION-FILE
+           END-IF
+           CLOSE APP-TEMP-FILE
+
+           OPEN OUTPUT APPLICATION-FILE
+           OPEN INPUT APP-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+               READ APP-TEMP-FILE INTO APP-RECORD
+                   AT END MOVE "Y" TO WS-END-OF-FILE
+                   NOT AT END
+                       WRITE APP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE APP-TEMP-FILE
+           CLOSE APPLICATION-FILE
+
+           IF WS-UPD-FOUND = "Y"
+               MOVE "Application status updated." TO WS-DISPLAY-LINE
+           ELSE
+               MOVE "No matching application was found."
+                    TO WS-DISPLAY-LINE
+           END-IF
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+           MOVE "SUCCESS" TO JM-MESSAGE.
+
+      *> Lists every job this user posted, and for each one the
+      *> matching rows from applications.dat, so a poster can see
+      *> their applicant pipeline.
+       VIEW-APPLICANTS-FOR-POSTINGS.
+           MOVE 0 TO WS-POSTING-COUNT
+           MOVE "--- Applicants for Your Postings ---" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT JOB-FILE
+           IF WS-JOB-FILE-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ JOB-FILE
+                       AT END MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF FUNCTION TRIM(JOB-POSTER) =
+                              FUNCTION TRIM(JM-USERNAME)
+                               ADD 1 TO WS-POSTING-COUNT
+                               MOVE JOB-ID TO WS-POSTING-JOB-ID
+                               MOVE JOB-TITLE TO WS-POSTING-JOB-TITLE
+                               PERFORM LIST-APPLICANTS-FOR-JOB
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-FILE
+           END-IF
+
+           IF WS-POSTING-COUNT = 0
+               MOVE "You have not posted any jobs yet."
+                    TO WS-DISPLAY-LINE
+               MOVE "WRITE" TO WS-IO-COMMAND
+               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           END-IF
+
+           MOVE "SUCCESS" TO JM-MESSAGE.
+
+       LIST-APPLICANTS-FOR-JOB.
+           STRING "Posting: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-POSTING-JOB-TITLE) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-LINE
+           END-STRING
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+           MOVE 0 TO WS-POSTING-APP-COUNT
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT APPLICATION-FILE
+           IF WS-APP-FILE-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ APPLICATION-FILE
+                       AT END MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF APP-JOB-ID = WS-POSTING-JOB-ID
+                               ADD 1 TO WS-POSTING-APP-COUNT
+                               STRING "  - " DELIMITED BY SIZE
+                                      FUNCTION TRIM(JOB-APPLIER)
+                                      DELIMITED BY SIZE
+                                      " (" DELIMITED BY SIZE
+                                      FUNCTION TRIM(APP-STATUS)
+                                      DELIMITED BY SIZE
+                                      ")" DELIMITED BY SIZE
+                                      INTO WS-DISPLAY-LINE
+                               END-STRING
+                               MOVE "WRITE" TO WS-IO-COMMAND
+                               CALL "IO-MODULE" USING WS-IO-COMMAND
+                                    WS-DISPLAY-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATION-FILE
+           END-IF
+
+           IF WS-POSTING-APP-COUNT = 0
+               MOVE "  (no applicants yet)" TO WS-DISPLAY-LINE
+               MOVE "WRITE" TO WS-IO-COMMAND
+               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           END-IF.
+
+      *> Lets a poster rewrite or close one of their own postings,
+      *> using the same temp-file-and-replace pattern UPDATE-FILE
+      *> already uses in UserProfile.cob.
+       EDIT-POSTING.
+           MOVE "Enter the Job ID of your posting:" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE FUNCTION NUMVAL(WS-IO-LINE) TO WS-EDIT-JOB-ID
+
+           MOVE "1. Edit Title" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "2. Edit Description" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "3. Edit Employer" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "4. Edit Location" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "5. Edit Salary" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "6. Close This Posting" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "7. Reopen This Posting" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "Enter your choice:" TO WS-DISPLAY-LINE
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+           MOVE "READ" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           MOVE FUNCTION NUMVAL(WS-IO-LINE(1:1)) TO WS-EDIT-CHOICE
+
+           IF WS-EDIT-CHOICE >= 1 AND WS-EDIT-CHOICE <= 5
+               MOVE "Enter the new value:" TO WS-DISPLAY-LINE
+               MOVE "WRITE" TO WS-IO-COMMAND
+               CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+               MOVE "READ" TO WS-IO-COMMAND
+               CALL "IO-MODULE" USING WS-IO-COMMAND WS-IO-LINE
+           END-IF
+
+           MOVE "N" TO WS-EDIT-FOUND
+           MOVE "N" TO WS-EDIT-OWNED
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT JOB-FILE
+           OPEN OUTPUT JOB-TEMP-FILE
+           IF WS-JOB-FILE-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ JOB-FILE
+                       AT END MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF JOB-ID = WS-EDIT-JOB-ID AND
+                              FUNCTION TRIM(JOB-POSTER) =
+                              FUNCTION TRIM(JM-USERNAME)
+                               MOVE "Y" TO WS-EDIT-FOUND
+                               MOVE "Y" TO WS-EDIT-OWNED
+                               EVALUATE WS-EDIT-CHOICE
+                                   WHEN 1 MOVE WS-IO-LINE TO JOB-TITLE
+                                   WHEN 2 MOVE WS-IO-LINE
+                                              TO JOB-DESCRIPTION
+                                   WHEN 3 MOVE WS-IO-LINE TO JOB-EMPLOYER
+                                   WHEN 4 MOVE WS-IO-LINE TO JOB-LOCATION
+                                   WHEN 5 MOVE WS-IO-LINE TO JOB-SALARY
+                                   WHEN 6 SET JOB-CLOSED TO TRUE
+                                   WHEN 7 SET JOB-OPEN TO TRUE
+                                   WHEN OTHER CONTINUE
+                               END-EVALUATE
+                           END-IF
+                           IF JOB-ID = WS-EDIT-JOB-ID AND
+                              FUNCTION TRIM(JOB-POSTER) NOT =
+                              FUNCTION TRIM(JM-USERNAME)
+                               MOVE "Y" TO WS-EDIT-FOUND
+                           END-IF
+                           WRITE TEMP-JOB-REC FROM JOBS-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE JOB-FILE
+           END-IF
+           CLOSE JOB-TEMP-FILE
+
+           OPEN OUTPUT JOB-FILE
+           OPEN INPUT JOB-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+               READ JOB-TEMP-FILE INTO JOBS-RECORD
+                   AT END MOVE "Y" TO WS-END-OF-FILE
+                   NOT AT END
+                       WRITE JOBS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE JOB-TEMP-FILE
+           CLOSE JOB-FILE
+
+           IF WS-EDIT-OWNED = "Y"
+               MOVE "Posting updated." TO WS-DISPLAY-LINE
+           ELSE
+               IF WS-EDIT-FOUND = "Y"
+                   MOVE "You did not post that job." TO WS-DISPLAY-LINE
+               ELSE
+                   MOVE "No matching posting was found."
+                        TO WS-DISPLAY-LINE
+               END-IF
+           END-IF
+           MOVE "WRITE" TO WS-IO-COMMAND
+           CALL "IO-MODULE" USING WS-IO-COMMAND WS-DISPLAY-LINE
+
+           MOVE "SUCCESS" TO JM-MESSAGE.
+
+      *> Appends one unread row to data/notifications.dat for
+      *> WS-NOTIF-RECIPIENT/WS-NOTIF-TEXT, stamped with the current
+      *> send time the same ISO "YYYY-MM-DDTHH:MM:SS" way
+      *> ConnectionRequest.cob stamps a pending request.
+       WRITE-NOTIFICATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOTIF-CURR-DATE
+           STRING WS-NOTIF-CURR-DATE(1:4)  "-"
+                  WS-NOTIF-CURR-DATE(5:2)  "-"
+                  WS-NOTIF-CURR-DATE(7:2)  "T"
+                  WS-NOTIF-CURR-DATE(9:2)  ":"
+                  WS-NOTIF-CURR-DATE(11:2) ":"
+                  WS-NOTIF-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-NOTIF-DATE
+           END-STRING
+
+           OPEN EXTEND NOTIFICATION-FILE
+           MOVE WS-NOTIF-RECIPIENT TO NOTIF-RECIPIENT
+           MOVE WS-NOTIF-TEXT TO NOTIF-TEXT
+           MOVE WS-NOTIF-DATE TO NOTIF-DATE
+           SET NOTIF-UNREAD TO TRUE
+           WRITE NOTIFICATION-REC
+           CLOSE NOTIFICATION-FILE.
+           EXIT.
+
+      *> Shows every unread notification addressed to JM-USERNAME (the
+      *> way a job poster learns someone applied), then rewrites
+      *> notifications.dat marking them read, the same temp-file
+      *> replace pattern UPDATE-APP-STATUS already uses for
+      *> applications.dat.
+       VIEW-NOTIFICATIONS.
+           MOVE 0 TO WS-NOTIF-UNREAD-CNT
+           MOVE "N" TO WS-NOTIF-EOF
+
+           OPEN INPUT NOTIFICATION-FILE
+           IF WS-NOTIF-FILE-STATUS NOT = "00"
+              MOVE "SUCCESS" TO JM-MESSAGE
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT NOTIF-TEMP-FILE
+           PERFORM UNTIL WS-NOTIF-EOF = "Y"
+               READ NOTIFICATION-FILE
+                   AT END MOVE "Y" TO WS-NOTIF-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(NOTIF-RECIPIENT) =
+                          FUNCTION TRIM(JM-USERNAME)
+                          AND NOTIF-UNREAD
+                          ADD 1 TO WS-NOTIF-UNREAD-CNT
+                          STRING "[" FUNCTION TRIM(NOTIF-DATE) "] "
+                                 FUNCTION TRIM(NOTIF-TEXT)
+                                 DELIMITED BY SIZE
+                                 INTO WS-DISPLAY-LINE
+                          END-STRING
+                          MOVE "WRITE" TO WS-IO-COMMAND
+                          CALL "IO-MODULE" USING WS-IO-COMMAND
+                               WS-DISPLAY-LINE
+                          SET NOTIF-READ TO TRUE
+                       END-IF
+                       MOVE NOTIF-RECIPIENT TO TEMP-NOTIF-RECIPIENT
+                       MOVE NOTIF-TEXT TO TEMP-NOTIF-TEXT
+                       MOVE NOTIF-DATE TO TEMP-NOTIF-DATE
+                       MOVE NOTIF-READ-FLAG TO TEMP-NOTIF-READ-FLAG
+                       WRITE TEMP-NOTIF-REC
+               END-READ
+           END-PERFORM
+           CLOSE NOTIFICATION-FILE
+           CLOSE NOTIF-TEMP-FILE
+
+           OPEN OUTPUT NOTIFICATION-FILE
+           OPEN INPUT NOTIF-TEMP-FILE
+           MOVE "N" TO WS-NOTIF-EOF
+           PERFORM UNTIL WS-NOTIF-EOF = "Y"
+               READ NOTIF-TEMP-FILE INTO NOTIFICATION-REC
+                   AT END MOVE "Y" TO WS-NOTIF-EOF
+                   NOT AT END
+                       WRITE NOTIFICATION-REC
+               END-READ
+           END-PERFORM
+           CLOSE NOTIF-TEMP-FILE
+           CLOSE NOTIFICATION-FILE
+
+           IF WS-NOTIF-UNREAD-CNT = 0
+              MOVE "SUCCESS" TO JM-MESSAGE
+              GOBACK
+           END-IF
+
            MOVE "SUCCESS" TO JM-MESSAGE.
 
        END PROGRAM JOB-MGMT.

@@ -12,30 +12,27 @@ IDENTIFICATION DIVISION.
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-APPLY-STATUS.
 
+           SELECT NOTIFICATION-FILE ASSIGN TO "data/notifications.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIF-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  JOBS-FILE.
-       01  JOBS-RECORD.
-           05 JOB-POSTER            PIC X(20).
-           05 JOB-TITLE             PIC X(50).
-           05 JOB-DESCRIPTION       PIC X(200).
-           05 JOB-EMPLOYER          PIC X(50).
-           05 JOB-LOCATION          PIC X(50).
-           05 JOB-SALARY            PIC X(20).
+           COPY "JOBREC.cpy".
 
        FD  APPLICATIONS-FILE.
-       01  APP-RECORD.
-           05 JOB-APPLIER          PIC X(20).
-           05 APP-JOB-TITLE         PIC X(50).
-           05 APP-EMPLOYER          PIC X(50).
-           05 APP-LOCATION          PIC X(50).
+           COPY "APPREC.cpy".
+
+       FD  NOTIFICATION-FILE.
+           COPY "NOTIFREC.cpy".
 
        WORKING-STORAGE SECTION.
        77  WS-JOBS-STATUS           PIC XX.
        77  WS-APPLY-STATUS          PIC XX. 
        77  WS-EOF                   PIC X VALUE "N".
        77  WS-JOB-COUNT             PIC 9(3) VALUE 0.
-       77  WS-JOB-NUM-DISPLAY       PIC Z9.
+       77  WS-JOB-NUM-DISPLAY       PIC ZZ9.
        77  WS-COMMAND               PIC X(20).
        77  WS-LINE                  PIC X(200).
        77  WS-LOOP-COUNTER          PIC 9(3).
@@ -44,9 +41,32 @@ IDENTIFICATION DIVISION.
        77  WS-CURR-POS           PIC 9(3).
        77  WS-LINE-LENGTH            PIC 9(2) VALUE 60.
        77  WS-REMAINING-LEN         PIC 9(3).
+       77  WS-ALREADY-APPLIED       PIC X VALUE 'N'.
+       77  WS-APP-EOF                PIC X VALUE 'N'.
+       77  WS-NOTIF-STATUS          PIC XX.
+       77  WS-NOTIF-TEXT            PIC X(100).
+       77  WS-NOTIF-CURR-DATE       PIC X(21).
+       77  WS-NOTIF-DATE            PIC X(19).
+
+       77  WS-FILTER-KEYWORD        PIC X(50).
+       77  WS-FILTER-LOCATION       PIC X(50).
+       77  WS-FILTER-COUNT          PIC 9(3) VALUE 0.
+       77  WS-RAW-SELECTED-NUM      PIC 9(3) VALUE 0.
+       77  WS-SRCH-TEXT             PIC X(200).
+       77  WS-SRCH-PATTERN          PIC X(50).
+       77  WS-SRCH-FOUND            PIC X VALUE 'N'.
+       77  WS-RESUME-REF            PIC X(50).
+       77  WS-SRCH-POS              PIC 9(3).
+       77  WS-SRCH-LIMIT            PIC 9(3).
+       77  WS-SRCH-TEXT-LEN         PIC 9(3).
+       77  WS-SRCH-PAT-LEN          PIC 9(3).
+
+       01  WS-FILTER-TABLE.
+           05 WS-FILTER-INDEX OCCURS 500 TIMES PIC 9(3).
 
        01  WS-JOB-TABLE.
-           05 WS-JOB-ENTRY OCCURS 50 TIMES.
+           05 WS-JOB-ENTRY OCCURS 500 TIMES.
+              10 WS-JOB-ID            PIC 9(05).
               10 WS-JOB-POSTER        PIC X(20).
               10 WS-JOB-TITLE         PIC X(50).
               10 WS-JOB-DESCRIPTION   PIC X(200).
@@ -59,9 +79,11 @@ IDENTIFICATION DIVISION.
 
        PROCEDURE DIVISION USING LS-USERNAME.
        MAIN-PROGRAM.
-           
+
            PERFORM LOAD-JOBS.
            IF WS-JOB-COUNT > 0
+              PERFORM PROMPT-FILTERS
+              PERFORM APPLY-FILTERS
               MOVE 'Y' TO WS-CONTINUE
               PERFORM UNTIL WS-CONTINUE = 'N'
                  MOVE "------------------ Available Jobs/Internships ------------------" TO WS-LINE
@@ -74,6 +96,89 @@ IDENTIFICATION DIVISION.
            END-IF.
            GOBACK.
 
+       PROMPT-FILTERS.
+           MOVE SPACES TO WS-FILTER-KEYWORD.
+           MOVE SPACES TO WS-FILTER-LOCATION.
+           MOVE "Enter a keyword to search titles/descriptions"
+               TO WS-LINE.
+           PERFORM WRITE-LINE.
+           MOVE "(or press Enter to skip): " TO WS-LINE.
+           PERFORM WRITE-LINE.
+           MOVE "READ" TO WS-COMMAND.
+           CALL "IO-MODULE" USING WS-COMMAND WS-FILTER-KEYWORD.
+
+           MOVE "Enter a location to filter by (or press Enter to skip): "
+               TO WS-LINE.
+           PERFORM WRITE-LINE.
+           MOVE "READ" TO WS-COMMAND.
+           CALL "IO-MODULE" USING WS-COMMAND WS-FILTER-LOCATION.
+
+       APPLY-FILTERS.
+           MOVE 0 TO WS-FILTER-COUNT.
+           PERFORM VARYING WS-LOOP-COUNTER FROM 1 BY 1
+                   UNTIL WS-LOOP-COUNTER > WS-JOB-COUNT
+              PERFORM CHECK-FILTER-MATCH
+              IF WS-SRCH-FOUND = 'Y'
+                 ADD 1 TO WS-FILTER-COUNT
+                 MOVE WS-LOOP-COUNTER TO WS-FILTER-INDEX(WS-FILTER-COUNT)
+              END-IF
+           END-PERFORM.
+
+      *> A job matches when the keyword filter (if any) hits the
+      *> title or description, AND the location filter (if any)
+      *> hits the location. Blank filters always match.
+       CHECK-FILTER-MATCH.
+           MOVE 'Y' TO WS-SRCH-FOUND.
+
+           IF FUNCTION TRIM(WS-FILTER-KEYWORD) NOT = SPACES
+              MOVE FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-JOB-TITLE(WS-LOOP-COUNTER)))
+                  TO WS-SRCH-TEXT
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILTER-KEYWORD))
+                  TO WS-SRCH-PATTERN
+              PERFORM FIND-SUBSTRING
+              IF WS-SRCH-FOUND = 'N'
+                 MOVE FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-JOB-DESCRIPTION(WS-LOOP-COUNTER)))
+                     TO WS-SRCH-TEXT
+                 PERFORM FIND-SUBSTRING
+              END-IF
+           END-IF.
+
+           IF WS-SRCH-FOUND = 'Y' AND
+              FUNCTION TRIM(WS-FILTER-LOCATION) NOT = SPACES
+              MOVE FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-JOB-LOCATION(WS-LOOP-COUNTER)))
+                  TO WS-SRCH-TEXT
+              MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FILTER-LOCATION))
+                  TO WS-SRCH-PATTERN
+              PERFORM FIND-SUBSTRING
+           END-IF.
+
+      *> Classic reference-modification substring scan: slide a
+      *> window the length of the pattern across the text.
+       FIND-SUBSTRING.
+           MOVE 'N' TO WS-SRCH-FOUND.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-TEXT))
+               TO WS-SRCH-TEXT-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SRCH-PATTERN))
+               TO WS-SRCH-PAT-LEN.
+
+           IF WS-SRCH-PAT-LEN = 0
+              MOVE 'Y' TO WS-SRCH-FOUND
+           ELSE IF WS-SRCH-PAT-LEN <= WS-SRCH-TEXT-LEN
+              COMPUTE WS-SRCH-LIMIT =
+                  WS-SRCH-TEXT-LEN - WS-SRCH-PAT-LEN + 1
+              PERFORM VARYING WS-SRCH-POS FROM 1 BY 1
+                      UNTIL WS-SRCH-POS > WS-SRCH-LIMIT
+                             OR WS-SRCH-FOUND = 'Y'
+                 IF WS-SRCH-TEXT(WS-SRCH-POS:WS-SRCH-PAT-LEN) =
+                    WS-SRCH-PATTERN(1:WS-SRCH-PAT-LEN)
+                    MOVE 'Y' TO WS-SRCH-FOUND
+                 END-IF
+              END-PERFORM
+           END-IF.
+
        LOAD-JOBS.
            MOVE 0 TO WS-JOB-COUNT.
            MOVE "N" TO WS-EOF.
@@ -84,7 +189,7 @@ IDENTIFICATION DIVISION.
               READ JOBS-FILE
                   AT END MOVE 'Y' TO WS-EOF
               END-READ
-              PERFORM UNTIL WS-EOF = 'Y' OR WS-JOB-COUNT >= 50
+              PERFORM UNTIL WS-EOF = 'Y' OR WS-JOB-COUNT >= 500
                   PERFORM CHECK-JOB
                   READ JOBS-FILE
                       AT END MOVE 'Y' TO WS-EOF
@@ -107,37 +212,47 @@ IDENTIFICATION DIVISION.
            END-IF.
 
        CHECK-JOB.
-           ADD 1 TO WS-JOB-COUNT.
-           MOVE JOBS-RECORD TO WS-JOB-ENTRY(WS-JOB-COUNT).
+           IF NOT JOB-CLOSED
+              ADD 1 TO WS-JOB-COUNT
+              MOVE JOBS-RECORD TO WS-JOB-ENTRY(WS-JOB-COUNT)
+           END-IF.
 
        DISPLAY-ALL-JOBS.
-           PERFORM VARYING WS-LOOP-COUNTER FROM 1 BY 1 
-                   UNTIL WS-LOOP-COUNTER > WS-JOB-COUNT
-
-              MOVE WS-LOOP-COUNTER TO WS-JOB-NUM-DISPLAY
-              MOVE SPACES TO WS-LINE
-              STRING
-                  FUNCTION TRIM(WS-JOB-NUM-DISPLAY) DELIMITED BY SIZE
-                  ". " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-TITLE(WS-LOOP-COUNTER)) 
-                      DELIMITED BY SIZE
-                  " at " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-EMPLOYER(WS-LOOP-COUNTER)) 
-                      DELIMITED BY SIZE
-                  ", (" DELIMITED BY SIZE 
-                  FUNCTION TRIM(WS-JOB-LOCATION(WS-LOOP-COUNTER)) 
-                      DELIMITED BY SIZE
-                  ")" DELIMITED BY SIZE 
-                  INTO WS-LINE
-              END-STRING
+           IF WS-FILTER-COUNT = 0
+              MOVE " " TO WS-LINE
               PERFORM WRITE-LINE
-           END-PERFORM.
+              MOVE "No jobs match your search." TO WS-LINE
+              PERFORM WRITE-LINE
+           ELSE
+              PERFORM VARYING WS-LOOP-COUNTER FROM 1 BY 1
+                      UNTIL WS-LOOP-COUNTER > WS-FILTER-COUNT
+
+                 MOVE WS-FILTER-INDEX(WS-LOOP-COUNTER) TO WS-RAW-SELECTED-NUM
+                 MOVE WS-LOOP-COUNTER TO WS-JOB-NUM-DISPLAY
+                 MOVE SPACES TO WS-LINE
+                 STRING
+                     FUNCTION TRIM(WS-JOB-NUM-DISPLAY) DELIMITED BY SIZE
+                     ". " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOB-TITLE(WS-RAW-SELECTED-NUM))
+                         DELIMITED BY SIZE
+                     " at " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOB-EMPLOYER(WS-RAW-SELECTED-NUM))
+                         DELIMITED BY SIZE
+                     ", (" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOB-LOCATION(WS-RAW-SELECTED-NUM))
+                         DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                     INTO WS-LINE
+                 END-STRING
+                 PERFORM WRITE-LINE
+              END-PERFORM
+           END-IF.
 
        PROCESS-CHOICE.
            MOVE " " TO WS-LINE.
            PERFORM WRITE-LINE.
-           
-           IF WS-JOB-COUNT > 0
+
+           IF WS-FILTER-COUNT > 0
                MOVE "Enter job number to view full details (or 0 to go back):"
                     TO WS-LINE
            END-IF.
@@ -146,11 +261,13 @@ IDENTIFICATION DIVISION.
            MOVE "READ" TO WS-COMMAND.
            CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.
 
-           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SELECTED-NUM.
+           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-RAW-SELECTED-NUM.
 
-           IF WS-SELECTED-NUM = 0
+           IF WS-RAW-SELECTED-NUM = 0
               MOVE 'N' TO WS-CONTINUE
-           ELSE IF WS-SELECTED-NUM >= 1 AND WS-SELECTED-NUM <= WS-JOB-COUNT
+           ELSE IF WS-RAW-SELECTED-NUM >= 1 AND
+                   WS-RAW-SELECTED-NUM <= WS-FILTER-COUNT
+              MOVE WS-FILTER-INDEX(WS-RAW-SELECTED-NUM) TO WS-SELECTED-NUM
               PERFORM DISPLAY-FULL-JOB-DETAILS
            ELSE
               MOVE "Invalid choice." TO WS-LINE
@@ -248,32 +365,102 @@ IDENTIFICATION DIVISION.
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE.
            
            IF WS-LINE(1:1) = 'Y'
-           PERFORM STORE-APPLICATION   
-              MOVE SPACES TO WS-LINE
-              STRING "Your application for " 
-                     FUNCTION TRIM(WS-JOB-TITLE(WS-SELECTED-NUM))
-                     " at "
-                     FUNCTION TRIM(WS-JOB-EMPLOYER(WS-SELECTED-NUM))
-                     " has been submitted successfully!"
-                     DELIMITED BY SIZE
-                     INTO WS-LINE
-              END-STRING
-              PERFORM WRITE-LINE
+              PERFORM CHECK-ALREADY-APPLIED
+              IF WS-ALREADY-APPLIED = 'Y'
+                 MOVE "You already applied to this job." TO WS-LINE
+                 PERFORM WRITE-LINE
+              ELSE
+                 PERFORM STORE-APPLICATION
+                 MOVE SPACES TO WS-LINE
+                 STRING "Your application for "
+                        FUNCTION TRIM(WS-JOB-TITLE(WS-SELECTED-NUM))
+                        " at "
+                        FUNCTION TRIM(WS-JOB-EMPLOYER(WS-SELECTED-NUM))
+                        " has been submitted successfully!"
+                        DELIMITED BY SIZE
+                        INTO WS-LINE
+                 END-STRING
+                 PERFORM WRITE-LINE
+              END-IF
+           END-IF.
+
+      *> Scan applications.dat for an existing row keyed on this
+      *> applicant and this job before a new one is written.
+       CHECK-ALREADY-APPLIED.
+           MOVE 'N' TO WS-ALREADY-APPLIED.
+           MOVE 'N' TO WS-APP-EOF.
+           OPEN INPUT APPLICATIONS-FILE.
+           IF WS-APPLY-STATUS = "00"
+              PERFORM UNTIL WS-APP-EOF = 'Y'
+                 READ APPLICATIONS-FILE
+                     AT END MOVE 'Y' TO WS-APP-EOF
+                     NOT AT END
+                         IF FUNCTION TRIM(JOB-APPLIER) =
+                            FUNCTION TRIM(LS-USERNAME) AND
+                            APP-JOB-ID = WS-JOB-ID(WS-SELECTED-NUM)
+                            MOVE 'Y' TO WS-ALREADY-APPLIED
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE APPLICATIONS-FILE
            END-IF.
 
        STORE-APPLICATION.
+           MOVE "Enter a resume/document filename to attach "
+                & "(optional):" TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.
+           MOVE "READ" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.
+           MOVE WS-LINE TO WS-RESUME-REF.
+
            OPEN EXTEND APPLICATIONS-FILE.
 
-           IF WS-APPLY-STATUS = "00" 
+           IF WS-APPLY-STATUS = "00"
               MOVE SPACES TO APP-RECORD
               MOVE LS-USERNAME TO JOB-APPLIER
+              MOVE WS-JOB-ID(WS-SELECTED-NUM) TO APP-JOB-ID
               MOVE WS-JOB-TITLE(WS-SELECTED-NUM) TO APP-JOB-TITLE
               MOVE WS-JOB-EMPLOYER(WS-SELECTED-NUM) TO APP-EMPLOYER
               MOVE WS-JOB-LOCATION(WS-SELECTED-NUM) TO APP-LOCATION
+              SET APP-STATUS-APPLIED TO TRUE
+              MOVE WS-RESUME-REF TO APP-RESUME-REF
               WRITE APP-RECORD
            END-IF.
            CLOSE APPLICATIONS-FILE.
 
+           STRING "New applicant for " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-TITLE(WS-SELECTED-NUM))
+                  DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  FUNCTION TRIM(LS-USERNAME) DELIMITED BY SIZE
+                  INTO WS-NOTIF-TEXT
+           END-STRING
+           PERFORM WRITE-NOTIFICATION.
+
+      *> Appends one unread row to data/notifications.dat for the
+      *> posting's JOB-POSTER, the same ISO "YYYY-MM-DDTHH:MM:SS"
+      *> timestamp idiom ConnectionRequest.cob uses.
+       WRITE-NOTIFICATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOTIF-CURR-DATE
+           STRING WS-NOTIF-CURR-DATE(1:4)  "-"
+                  WS-NOTIF-CURR-DATE(5:2)  "-"
+                  WS-NOTIF-CURR-DATE(7:2)  "T"
+                  WS-NOTIF-CURR-DATE(9:2)  ":"
+                  WS-NOTIF-CURR-DATE(11:2) ":"
+                  WS-NOTIF-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-NOTIF-DATE
+           END-STRING
+
+           OPEN EXTEND NOTIFICATION-FILE
+           MOVE WS-JOB-POSTER(WS-SELECTED-NUM) TO NOTIF-RECIPIENT
+           MOVE WS-NOTIF-TEXT TO NOTIF-TEXT
+           MOVE WS-NOTIF-DATE TO NOTIF-DATE
+           SET NOTIF-UNREAD TO TRUE
+           WRITE NOTIFICATION-REC
+           CLOSE NOTIFICATION-FILE.
+
        WRITE-LINE.
            MOVE "WRITE" TO WS-COMMAND.
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE.

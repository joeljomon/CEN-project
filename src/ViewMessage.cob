@@ -7,28 +7,50 @@
            SELECT MESSAGE-FILE ASSIGN TO "data/messages.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MSG-STATUS.
+           SELECT MESSAGE-TEMP-FILE ASSIGN TO "data/msgtemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TMP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD MESSAGE-FILE.
-       01 MESSAGE-RECORD.
-           05 MSG-SENDER    PIC X(20).
-           05 MSG-RECIPIENT PIC X(20).
-           05 MSG-TEXT      PIC X(200).
+           COPY MSGREC.
+
+       FD MESSAGE-TEMP-FILE.
+       01 TEMP-MESSAGE-RECORD.
+           05 TEMP-MSG-SENDER      PIC X(20).
+           05 TEMP-MSG-RECIPIENT   PIC X(20).
+           05 TEMP-MSG-TEXT        PIC X(480).
+           05 TEMP-MSG-SENT-DATE   PIC X(19).
+           05 TEMP-MSG-READ-FLAG   PIC X(01).
 
        WORKING-STORAGE SECTION.
        77 WS-MSG-STATUS     PIC XX.
+       77 WS-TMP-STATUS      PIC XX.
        77 WS-EOF             PIC X VALUE "N".
        77 WS-MSG-COUNT       PIC 9(3) VALUE 0.
+       77 WS-UNREAD-COUNT    PIC 9(3) VALUE 0.
        77 WS-COMMAND         PIC X(20).
-       77 WS-LINE            PIC X(200).
+       77 WS-LINE            PIC X(500).
        77 WS-LOOP-IDX        PIC 9(3) VALUE 0.
-       77 WS-COUNT-STR       PIC Z9.
+       77 WS-COUNT-STR       PIC ZZ9.
+       77 WS-UNREAD-STR      PIC ZZ9.
+       77 WS-THREAD-IDX      PIC 9(3) VALUE 0.
+       77 WS-THREAD-COUNT    PIC 9(3) VALUE 0.
+       77 WS-SENDER-SEEN     PIC X VALUE "N".
 
        01 WS-MESSAGE-TABLE.
-           05 WS-MSG-ENTRY OCCURS 50 TIMES.
-              10 WS-MSG-SENDER   PIC X(20).
-              10 WS-MSG-TEXT     PIC X(200).
+           05 WS-MSG-ENTRY OCCURS 500 TIMES.
+              10 WS-MSG-SENDER     PIC X(20).
+              10 WS-MSG-TEXT       PIC X(480).
+              10 WS-MSG-SENT-DATE  PIC X(19).
+              10 WS-MSG-WAS-UNREAD PIC X.
+
+      *> Distinct senders, in order of first appearance, so
+      *> DISPLAY-EACH-MESSAGE can print one sender's thread at a time
+      *> instead of interleaving the whole inbox in file order.
+       01 WS-THREAD-TABLE.
+           05 WS-THREAD-SENDER OCCURS 500 TIMES PIC X(20).
 
        LINKAGE SECTION.
        01 MSG-USERNAME   PIC X(20).
@@ -37,10 +59,14 @@
        MAIN-PROGRAM.
            PERFORM LOAD-MESSAGES
            PERFORM DISPLAY-MESSAGES
+           IF WS-UNREAD-COUNT > 0
+              PERFORM MARK-MESSAGES-READ
+           END-IF
            GOBACK.
 
        LOAD-MESSAGES.
            MOVE 0 TO WS-MSG-COUNT
+           MOVE 0 TO WS-UNREAD-COUNT
            MOVE "N" TO WS-EOF
 
            OPEN INPUT MESSAGE-FILE
@@ -49,14 +75,22 @@
               READ MESSAGE-FILE
                   AT END MOVE 'Y' TO WS-EOF
               END-READ
-              PERFORM UNTIL WS-EOF = 'Y' OR WS-MSG-COUNT >= 50
-                  IF FUNCTION TRIM(MSG-RECIPIENT) = 
+              PERFORM UNTIL WS-EOF = 'Y' OR WS-MSG-COUNT >= 500
+                  IF FUNCTION TRIM(MSG-RECIPIENT) =
                      FUNCTION TRIM(MSG-USERNAME)
                      ADD 1 TO WS-MSG-COUNT
-                     MOVE MSG-SENDER TO 
+                     MOVE MSG-SENDER TO
                           WS-MSG-SENDER(WS-MSG-COUNT)
-                     MOVE MSG-TEXT TO 
+                     MOVE MSG-TEXT TO
                           WS-MSG-TEXT(WS-MSG-COUNT)
+                     MOVE MSG-SENT-DATE TO
+                          WS-MSG-SENT-DATE(WS-MSG-COUNT)
+                     MOVE MSG-READ-FLAG TO
+                          WS-MSG-WAS-UNREAD(WS-MSG-COUNT)
+                     IF MSG-UNREAD
+                        ADD 1 TO WS-UNREAD-COUNT
+                     END-IF
+                     PERFORM ADD-THREAD-SENDER
                   END-IF
                   READ MESSAGE-FILE
                       AT END MOVE 'Y' TO WS-EOF
@@ -68,6 +102,68 @@
               PERFORM WRITE-LINE
            END-IF.
 
+      *> Records MSG-SENDER in WS-THREAD-TABLE the first time it is
+      *> seen, so each distinct sender gets exactly one thread slot
+      *> in the order their first message was loaded.
+       ADD-THREAD-SENDER.
+           MOVE "N" TO WS-SENDER-SEEN
+           PERFORM VARYING WS-THREAD-IDX FROM 1 BY 1
+                   UNTIL WS-THREAD-IDX > WS-THREAD-COUNT
+              IF WS-THREAD-SENDER(WS-THREAD-IDX) = MSG-SENDER
+                 MOVE "Y" TO WS-SENDER-SEEN
+              END-IF
+           END-PERFORM
+           IF WS-SENDER-SEEN = "N" AND WS-THREAD-COUNT < 500
+              ADD 1 TO WS-THREAD-COUNT
+              MOVE MSG-SENDER TO WS-THREAD-SENDER(WS-THREAD-COUNT)
+           END-IF.
+
+      *> Rewrites messages.dat marking every message that was unread
+      *> at the start of this run as read, the same temp-file-replace
+      *> pattern PendingRequests.cob already uses for accept/reject.
+       MARK-MESSAGES-READ.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT MESSAGE-FILE
+           OPEN OUTPUT MESSAGE-TEMP-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ MESSAGE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    MOVE MSG-SENDER      TO TEMP-MSG-SENDER
+                    MOVE MSG-RECIPIENT   TO TEMP-MSG-RECIPIENT
+                    MOVE MSG-TEXT        TO TEMP-MSG-TEXT
+                    MOVE MSG-SENT-DATE   TO TEMP-MSG-SENT-DATE
+                    MOVE MSG-READ-FLAG   TO TEMP-MSG-READ-FLAG
+                    IF FUNCTION TRIM(MSG-RECIPIENT) =
+                       FUNCTION TRIM(MSG-USERNAME)
+                       MOVE "Y" TO TEMP-MSG-READ-FLAG
+                    END-IF
+                    WRITE TEMP-MESSAGE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE MESSAGE-FILE
+           CLOSE MESSAGE-TEMP-FILE
+
+           OPEN OUTPUT MESSAGE-FILE
+           OPEN INPUT MESSAGE-TEMP-FILE
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ MESSAGE-TEMP-FILE
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    MOVE TEMP-MSG-SENDER      TO MSG-SENDER
+                    MOVE TEMP-MSG-RECIPIENT   TO MSG-RECIPIENT
+                    MOVE TEMP-MSG-TEXT        TO MSG-TEXT
+                    MOVE TEMP-MSG-SENT-DATE   TO MSG-SENT-DATE
+                    MOVE TEMP-MSG-READ-FLAG   TO MSG-READ-FLAG
+                    WRITE MESSAGE-RECORD
+              END-READ
+           END-PERFORM
+           CLOSE MESSAGE-FILE
+           CLOSE MESSAGE-TEMP-FILE.
+
        DISPLAY-MESSAGES.
            MOVE "--- Your Messages ---" TO WS-LINE
            PERFORM WRITE-LINE
@@ -83,6 +179,15 @@
            MOVE "------------------------------" TO WS-LINE
            PERFORM WRITE-LINE
 
+           MOVE WS-UNREAD-COUNT TO WS-UNREAD-STR
+           MOVE SPACES TO WS-LINE
+           STRING "Unread messages: "
+                  FUNCTION TRIM(WS-UNREAD-STR)
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           END-STRING
+           PERFORM WRITE-LINE
+
            IF WS-MSG-COUNT = 0
               MOVE " " TO WS-LINE
               PERFORM WRITE-LINE
@@ -99,28 +204,55 @@
            PERFORM WRITE-LINE.
 
        DISPLAY-EACH-MESSAGE.
-           PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1 
-                   UNTIL WS-LOOP-IDX > WS-MSG-COUNT
-              
+           PERFORM VARYING WS-THREAD-IDX FROM 1 BY 1
+                   UNTIL WS-THREAD-IDX > WS-THREAD-COUNT
+
               MOVE SPACES TO WS-LINE
-              STRING "From: " 
-                     FUNCTION TRIM(WS-MSG-SENDER(WS-LOOP-IDX))
-                     DELIMITED BY SIZE
+              STRING "=== Conversation with "
+                     FUNCTION TRIM(WS-THREAD-SENDER(WS-THREAD-IDX))
+                     " ===" DELIMITED BY SIZE
                      INTO WS-LINE
               END-STRING
               PERFORM WRITE-LINE
 
-              MOVE SPACES TO WS-LINE
-              STRING "Message: " 
-                     FUNCTION TRIM(WS-MSG-TEXT(WS-LOOP-IDX))
+              PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                      UNTIL WS-LOOP-IDX > WS-MSG-COUNT
+                 IF WS-MSG-SENDER(WS-LOOP-IDX) =
+                    WS-THREAD-SENDER(WS-THREAD-IDX)
+                    PERFORM DISPLAY-ONE-MESSAGE
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       DISPLAY-ONE-MESSAGE.
+           MOVE SPACES TO WS-LINE
+           IF WS-MSG-WAS-UNREAD(WS-LOOP-IDX) = "N"
+              STRING "From: "
+                     FUNCTION TRIM(WS-MSG-SENDER(WS-LOOP-IDX))
+                     " (NEW) - " WS-MSG-SENT-DATE(WS-LOOP-IDX)
                      DELIMITED BY SIZE
                      INTO WS-LINE
               END-STRING
-              PERFORM WRITE-LINE
-              
-              MOVE "---" TO WS-LINE
-              PERFORM WRITE-LINE
-           END-PERFORM.
+           ELSE
+              STRING "From: "
+                     FUNCTION TRIM(WS-MSG-SENDER(WS-LOOP-IDX))
+                     " - " WS-MSG-SENT-DATE(WS-LOOP-IDX)
+                     DELIMITED BY SIZE
+                     INTO WS-LINE
+              END-STRING
+           END-IF
+           PERFORM WRITE-LINE
+
+           MOVE SPACES TO WS-LINE
+           STRING "Message: "
+                  FUNCTION TRIM(WS-MSG-TEXT(WS-LOOP-IDX))
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           END-STRING
+           PERFORM WRITE-LINE
+
+           MOVE "---" TO WS-LINE
+           PERFORM WRITE-LINE.
 
        DISPLAY-TOTAL-COUNT.
            MOVE WS-MSG-COUNT TO WS-COUNT-STR

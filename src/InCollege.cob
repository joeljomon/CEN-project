@@ -12,6 +12,10 @@
        77 WS-MENU-CHOICE  PIC 9.
        77 WS-JOB-CHOICE   PIC 9.
        77 WS-SELECTION    PIC X(10).
+       77 WS-LOGIN-SUCCESS PIC X VALUE "N".
+       77 WS-LOGIN-ATTEMPTS PIC 9 VALUE 0.
+       77 WS-SECRET        PIC X(20).
+       77 WS-IDLE-FLAG      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -19,8 +23,8 @@
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
 
            PERFORM LOGIN-SCREEN
-           
-           IF WS-CHOICE = 1 AND WS-USERNAME NOT = SPACES
+
+           IF WS-CHOICE = 1 AND WS-LOGIN-SUCCESS = "Y"
               PERFORM MAIN-MENU
            END-IF
 
@@ -41,6 +45,10 @@
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
 
+           MOVE "3. Reset Password" TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+
            MOVE "Enter your choice:" TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
@@ -53,6 +61,8 @@
               PERFORM DO-LOGIN
            ELSE IF WS-CHOICE = 2
               PERFORM CREATE-ACCOUNT
+           ELSE IF WS-CHOICE = 3
+              PERFORM RESET-PASSWORD
            ELSE
               MOVE "Invalid choice" TO WS-LINE
               MOVE "WRITE" TO WS-COMMAND
@@ -60,6 +70,50 @@
            END-IF.
 
        DO-LOGIN.
+           MOVE "N" TO WS-LOGIN-SUCCESS
+           MOVE 0 TO WS-LOGIN-ATTEMPTS
+           PERFORM UNTIL WS-LOGIN-SUCCESS = "Y" OR WS-LOGIN-ATTEMPTS >= 3
+               MOVE "Please enter your username:" TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "READ" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-USERNAME
+
+               MOVE "Please enter your password:" TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "READ" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-PASSWORD
+
+               CALL "ACCOUNT-MGMT" USING "LOGIN" WS-USERNAME
+                                         WS-PASSWORD SPACES WS-MESSAGE
+               ADD 1 TO WS-LOGIN-ATTEMPTS
+
+               IF FUNCTION TRIM(WS-MESSAGE) =
+                  "You have successfully logged in."
+                  MOVE "Y" TO WS-LOGIN-SUCCESS
+                  MOVE "WRITE" TO WS-COMMAND
+                  CALL "IO-MODULE" USING WS-COMMAND WS-MESSAGE
+
+                  MOVE SPACES TO WS-LINE
+                  STRING "Welcome, " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+                         "!" DELIMITED BY SIZE
+                         INTO WS-LINE
+                  END-STRING
+                  MOVE "WRITE" TO WS-COMMAND
+                  CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+
+                  MOVE "VIEW-NOTIFICATIONS" TO WS-COMMAND
+                  CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                        WS-SELECTION WS-MESSAGE
+               ELSE
+                  MOVE "WRITE" TO WS-COMMAND
+                  CALL "IO-MODULE" USING WS-COMMAND WS-MESSAGE
+               END-IF
+           END-PERFORM.
+
+       CREATE-ACCOUNT.
            MOVE "Please enter your username:" TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
@@ -72,41 +126,43 @@
            MOVE "READ" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-PASSWORD
 
-           *> Simplified login - just accept any credentials for now
-           MOVE "You have successfully logged in." TO WS-LINE
+           CALL "ACCOUNT-MGMT" USING "CREATE" WS-USERNAME
+                                     WS-PASSWORD SPACES WS-MESSAGE
            MOVE "WRITE" TO WS-COMMAND
-           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-
-           MOVE SPACES TO WS-LINE
-           STRING "Welcome, " DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
-                  "!" DELIMITED BY SIZE
-                  INTO WS-LINE
-           END-STRING
-           MOVE "WRITE" TO WS-COMMAND
-           CALL "IO-MODULE" USING WS-COMMAND WS-LINE.
+           CALL "IO-MODULE" USING WS-COMMAND WS-MESSAGE.
 
-       CREATE-ACCOUNT.
+       RESET-PASSWORD.
            MOVE "Please enter your username:" TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
            MOVE "READ" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-USERNAME
 
-           MOVE "Please enter your password:" TO WS-LINE
+           MOVE "Enter your graduation year to verify your identity,"
+              TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "or the ops override code if resetting for someone else:"
+              TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "READ" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-SECRET
+
+           MOVE "Please enter your new password:" TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
            MOVE "READ" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-PASSWORD
 
-           CALL "ACCOUNT-MGMT" USING "CREATE" WS-USERNAME 
-                                     WS-PASSWORD WS-MESSAGE
+           CALL "ACCOUNT-MGMT" USING "RESET" WS-USERNAME WS-PASSWORD
+                                     WS-SECRET WS-MESSAGE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-MESSAGE.
 
        MAIN-MENU.
            MOVE 0 TO WS-MENU-CHOICE
-           PERFORM UNTIL WS-MENU-CHOICE = 6
+           PERFORM UNTIL WS-MENU-CHOICE = 9
                MOVE "1. Search for a job" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
@@ -122,95 +178,112 @@
                MOVE "5. View My Network" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "6. Exit" TO WS-LINE
-               MOVE "WRITE" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "Enter your choice:" TO WS-LINE
-               MOVE "WRITE" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-
-               MOVE "READ" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-MENU-CHOICE
-
-               EVALUATE WS-MENU-CHOICE
-                   WHEN 1
-                       PERFORM JOB-SEARCH-MENU
-                   WHEN 2
-                       MOVE "Find someone you know is under construction."
-                            TO WS-LINE
-                       MOVE "WRITE" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                   WHEN 3
-                       PERFORM SKILL-MENU
-                   WHEN 4
-                       MOVE "Pending Connection Requests is under construction."
-                            TO WS-LINE
-                       MOVE "WRITE" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                   WHEN 5
-                       MOVE "View My Network is under construction."
-                            TO WS-LINE
-                       MOVE "WRITE" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                   WHEN 6
-                       CONTINUE
-                   WHEN OTHER
-                       MOVE "Invalid choice. Please try again." TO WS-LINE
-                       MOVE "WRITE" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                       MOVE 0 TO WS-MENU-CHOICE
-               END-EVALUATE
-           END-PERFORM.
-
-       SKILL-MENU.
-           MOVE 0 TO WS-CHOICE
-           PERFORM UNTIL WS-CHOICE = 6
-               MOVE "Learn a New Skill:" TO WS-LINE
-               MOVE "WRITE" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "1. Python Programming" TO WS-LINE
-               MOVE "WRITE" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "2. Data Analysis" TO WS-LINE
+               MOVE "6. Delete My Account" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "3. Web Development" TO WS-LINE
+               MOVE "7. Create/Edit Profile" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "4. Digital Marketing" TO WS-LINE
+               MOVE "8. Messages" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "5. Project Management" TO WS-LINE
-               MOVE "WRITE" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "6. Go Back" TO WS-LINE
+               MOVE "9. Exit" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
                MOVE "Enter your choice:" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
 
-               MOVE "READ" TO WS-COMMAND
+               MOVE "CHECK-IDLE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-CHOICE
+               MOVE WS-LINE(1:1) TO WS-IDLE-FLAG
 
-               IF WS-CHOICE >= 1 AND WS-CHOICE <= 5
-                   MOVE "This skill is under construction." TO WS-LINE
+               IF WS-IDLE-FLAG = "Y"
+                   MOVE "Session timed out due to inactivity. Logging out."
+                      TO WS-LINE
                    MOVE "WRITE" TO WS-COMMAND
                    CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                   MOVE 0 TO WS-CHOICE
-               ELSE IF WS-CHOICE NOT = 6
-                   MOVE "Invalid choice. Please try again." TO WS-LINE
-                   MOVE "WRITE" TO WS-COMMAND
+                   MOVE 9 TO WS-MENU-CHOICE
+               ELSE
+                   MOVE "READ" TO WS-COMMAND
                    CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                   MOVE 0 TO WS-CHOICE
+                   MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-MENU-CHOICE
+
+                   EVALUATE WS-MENU-CHOICE
+                       WHEN 1
+                           PERFORM JOB-SEARCH-MENU
+                       WHEN 2
+                           CALL "SEARCH-USER" USING WS-USERNAME
+                       WHEN 3
+                           CALL "SKILL-MENU" USING WS-USERNAME
+                       WHEN 4
+                           CALL "VIEW-PENDING-REQUESTS" USING WS-USERNAME
+                       WHEN 5
+                           CALL "NETWORKDISPLAY" USING WS-USERNAME
+                       WHEN 6
+                           PERFORM DELETE-MY-ACCOUNT
+                       WHEN 7
+                           CALL "USER-PROFILE" USING WS-USERNAME WS-PASSWORD
+                       WHEN 8
+                           CALL "MESSAGE-MENU" USING WS-USERNAME
+                       WHEN 9
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE "Invalid choice. Please try again." TO WS-LINE
+                           MOVE "WRITE" TO WS-COMMAND
+                           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                           MOVE 0 TO WS-MENU-CHOICE
+                   END-EVALUATE
                END-IF
            END-PERFORM.
 
+      *> Confirms identity (current password) and intent (retyping the
+      *> keyword DELETE) before handing off to ACCOUNT-MGMT's cascading
+      *> DELETE command; if either check fails nothing is removed and
+      *> the student lands back on the Main Menu. A successful delete
+      *> ends the session immediately since there is no longer an
+      *> account to show a menu for.
+       DELETE-MY-ACCOUNT.
+           MOVE "This will permanently delete your account and all"
+              TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "associated profile, connections, messages and job data."
+              TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "Type DELETE to confirm, or anything else to cancel:"
+              TO WS-LINE
+           MOVE "WRITE" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           MOVE "READ" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-SECRET
+
+           IF FUNCTION TRIM(WS-SECRET) NOT = "DELETE"
+              MOVE "Account deletion cancelled." TO WS-LINE
+              MOVE "WRITE" TO WS-COMMAND
+              CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+           ELSE
+              MOVE "Enter your password to confirm:" TO WS-LINE
+              MOVE "WRITE" TO WS-COMMAND
+              CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+              MOVE "READ" TO WS-COMMAND
+              CALL "IO-MODULE" USING WS-COMMAND WS-PASSWORD
+
+              CALL "ACCOUNT-MGMT" USING "DELETE" WS-USERNAME
+                                        WS-PASSWORD WS-SECRET WS-MESSAGE
+              MOVE "WRITE" TO WS-COMMAND
+              CALL "IO-MODULE" USING WS-COMMAND WS-MESSAGE
+
+              IF FUNCTION TRIM(WS-MESSAGE) =
+                 "Account and all associated data have been deleted."
+                 MOVE 9 TO WS-MENU-CHOICE
+              END-IF
+           END-IF.
+
        JOB-SEARCH-MENU.
            MOVE 0 TO WS-JOB-CHOICE
-           PERFORM UNTIL WS-JOB-CHOICE = 4
+           PERFORM UNTIL WS-JOB-CHOICE = 9
                MOVE "--- Job Search/Internship Menu ---" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
@@ -223,36 +296,84 @@
                MOVE "3. View My Applications" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE "4. Back to Main Menu" TO WS-LINE
+               MOVE "4. Update an Applicant's Status (Employer)" TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "5. View Applicants for My Postings (Employer)"
+                    TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "6. Edit/Close My Posting (Employer)" TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "7. Withdraw an Application" TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "8. Create/Edit My Company Profile (Employer)"
+                    TO WS-LINE
+               MOVE "WRITE" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               MOVE "9. Back to Main Menu" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
                MOVE "Enter your choice:" TO WS-LINE
                MOVE "WRITE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
 
-               MOVE "READ" TO WS-COMMAND
+               MOVE "CHECK-IDLE" TO WS-COMMAND
                CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-JOB-CHOICE
-
-               EVALUATE WS-JOB-CHOICE
-                   WHEN 1
-                       MOVE "POST-JOB" TO WS-COMMAND
-                       CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
-                                             WS-SELECTION WS-MESSAGE
-                   WHEN 2
-                       PERFORM BROWSE-JOBS
-                   WHEN 3
-                       MOVE "VIEW-APPS" TO WS-COMMAND
-                       CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
-                                             WS-SELECTION WS-MESSAGE
-                   WHEN 4
-                       CONTINUE
-                   WHEN OTHER
-                       MOVE "Invalid choice. Please try again." TO WS-LINE
-                       MOVE "WRITE" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                       MOVE 0 TO WS-JOB-CHOICE
-               END-EVALUATE
+               MOVE WS-LINE(1:1) TO WS-IDLE-FLAG
+
+               IF WS-IDLE-FLAG = "Y"
+                   MOVE "Session timed out due to inactivity. Logging out."
+                      TO WS-LINE
+                   MOVE "WRITE" TO WS-COMMAND
+                   CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                   MOVE 9 TO WS-JOB-CHOICE
+                   MOVE 9 TO WS-MENU-CHOICE
+               ELSE
+                   MOVE "READ" TO WS-COMMAND
+                   CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                   MOVE FUNCTION NUMVAL(WS-LINE(1:1)) TO WS-JOB-CHOICE
+
+                   EVALUATE WS-JOB-CHOICE
+                       WHEN 1
+                           MOVE "POST-JOB" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 2
+                           PERFORM BROWSE-JOBS
+                       WHEN 3
+                           MOVE "VIEW-APPS" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 4
+                           MOVE "UPDATE-STATUS" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 5
+                           MOVE "VIEW-APPLICANTS" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 6
+                           MOVE "EDIT-POSTING" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 7
+                           MOVE "WITHDRAW-APP" TO WS-COMMAND
+                           CALL "JOB-MGMT" USING WS-COMMAND WS-USERNAME
+                                                 WS-SELECTION WS-MESSAGE
+                       WHEN 8
+                           CALL "EMPLOYER-PROFILE" USING WS-USERNAME
+                       WHEN 9
+                           CONTINUE
+                       WHEN OTHER
+                           MOVE "Invalid choice. Please try again." TO WS-LINE
+                           MOVE "WRITE" TO WS-COMMAND
+                           CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                           MOVE 0 TO WS-JOB-CHOICE
+                   END-EVALUATE
+               END-IF
            END-PERFORM.
 
        BROWSE-JOBS.

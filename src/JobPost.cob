@@ -11,13 +11,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  JOBS-FILE.
-       01  JOBS-RECORD.
-           05 JOB-POSTER             PIC X(20).
-           05 JOB-TITLE              PIC X(50).
-           05 JOB-DESCRIPTION        PIC X(200).
-           05 JOB-EMPLOYER           PIC X(50).
-           05 JOB-LOCATION           PIC X(50).
-           05 JOB-SALARY             PIC X(20).
+           COPY "JOBREC.cpy".
 
        WORKING-STORAGE SECTION.
        77  WS-JOBS-STATUS           PIC XX.
@@ -31,6 +25,11 @@
        77  WS-LINE-LEN              PIC 9(3).
        77  WS-ROOM                  PIC 9(3).
 
+       77  WS-EOF                   PIC X VALUE 'N'.
+       77  WS-MAX-JOB-ID            PIC 9(05) VALUE 0.
+       77  WS-NEXT-JOB-ID           PIC 9(05) VALUE 0.
+       77  WS-SALARY-NUM            PIC 9(7)V99.
+
        LINKAGE SECTION.
        01  PJ-USERNAME              PIC X(20).
 
@@ -150,21 +149,70 @@
                END-IF
            END-PERFORM.
 
-      *> Get salary, optional
-           MOVE "Enter Salary (optional): "
-               TO WS-LINE.
-           PERFORM WRITE-LINE.
-           PERFORM READ-LINE.
-           MOVE WS-LINE TO JOB-SALARY.
+      *> Get salary, optional but validated: blank is accepted, but
+      *> anything entered must parse as a number in a sane range so
+      *> BROWSE-APPLY-JOBS can eventually sort or filter on it.
+           MOVE "N" TO WS-IS-VALID.
+           PERFORM UNTIL WS-IS-VALID = "Y"
+               MOVE "Enter Salary (optional, numeric, 0-500000): "
+                   TO WS-LINE
+               PERFORM WRITE-LINE
+               PERFORM READ-LINE
+               IF FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) = 0
+                   MOVE SPACES TO JOB-SALARY
+                   MOVE "Y" TO WS-IS-VALID
+               ELSE
+                   IF FUNCTION TRIM(WS-LINE) IS NUMERIC
+                       COMPUTE WS-SALARY-NUM = FUNCTION NUMVAL(WS-LINE)
+                       IF WS-SALARY-NUM >= 0 AND
+                          WS-SALARY-NUM <= 500000
+                           MOVE WS-LINE TO JOB-SALARY
+                           MOVE "Y" TO WS-IS-VALID
+                       ELSE
+                           MOVE "Salary must be between 0 and 500000."
+                               TO WS-LINE
+                           PERFORM WRITE-LINE
+                       END-IF
+                   ELSE
+                       MOVE "Salary must be a number." TO WS-LINE
+                       PERFORM WRITE-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        SAVE-JOB-DETAILS.
+           PERFORM GET-NEXT-JOB-ID.
            OPEN EXTEND JOBS-FILE.
+           MOVE WS-NEXT-JOB-ID TO JOB-ID.
            MOVE PJ-USERNAME TO JOB-POSTER.
+           SET JOB-OPEN TO TRUE.
            WRITE JOBS-RECORD.
            CLOSE JOBS-FILE.
            MOVE "Your job has been posted." TO WS-LINE.
            PERFORM WRITE-LINE.
 
+      *> Scan the existing postings for the highest JOB-ID on file and
+      *> hand back the next one, so every posting gets a unique ID no
+      *> matter which menu path wrote it.
+       GET-NEXT-JOB-ID.
+           MOVE 0 TO WS-MAX-JOB-ID.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT JOBS-FILE.
+           IF WS-JOBS-STATUS = "00"
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ JOBS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF JOB-ID > WS-MAX-JOB-ID
+                               MOVE JOB-ID TO WS-MAX-JOB-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF.
+           COMPUTE WS-NEXT-JOB-ID = WS-MAX-JOB-ID + 1.
+
        READ-LINE.
            MOVE "READ" TO WS-COMMAND.
            CALL "IO-MODULE" USING WS-COMMAND, WS-LINE.

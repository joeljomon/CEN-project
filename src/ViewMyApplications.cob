@@ -11,11 +11,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  APPLICATIONS-FILE.
-       01  APP-RECORD.
-           05 JOB-APPLIER          PIC X(20).
-           05 APP-JOB-TITLE        PIC X(50).
-           05 APP-EMPLOYER         PIC X(50).
-           05 APP-LOCATION         PIC X(50).
+           COPY "APPREC.cpy".
 
        WORKING-STORAGE SECTION.
        77  WS-APP-STATUS           PIC XX.
@@ -23,14 +19,15 @@
        77  WS-APP-COUNT            PIC 9(3) VALUE 0.
        77  WS-COMMAND              PIC X(20).
        77  WS-LINE                 PIC X(200).
-       77  WS-COUNT-STR            PIC Z9.
+       77  WS-COUNT-STR            PIC ZZ9.
        77  WS-LOOP-IDX             PIC 9(3) VALUE 0.
 
        01  WS-APP-TABLE.
-           05 WS-APP-ENTRY OCCURS 50 TIMES.
+           05 WS-APP-ENTRY OCCURS 500 TIMES.
               10 WS-APP-JOB-TITLE   PIC X(50).
               10 WS-APP-EMPLOYER    PIC X(50).
               10 WS-APP-LOCATION    PIC X(50).
+              10 WS-APP-STATE       PIC X(15).
 
        LINKAGE SECTION.
        01  LS-USERNAME             PIC X(20).
@@ -51,7 +48,7 @@
               READ APPLICATIONS-FILE
                   AT END MOVE 'Y' TO WS-EOF
               END-READ
-              PERFORM UNTIL WS-EOF = 'Y' OR WS-APP-COUNT >= 50
+              PERFORM UNTIL WS-EOF = 'Y' OR WS-APP-COUNT >= 500
                   IF FUNCTION TRIM(JOB-APPLIER) = 
                      FUNCTION TRIM(LS-USERNAME)
                      ADD 1 TO WS-APP-COUNT
@@ -59,8 +56,10 @@
                           WS-APP-JOB-TITLE(WS-APP-COUNT)
                      MOVE APP-EMPLOYER TO 
                           WS-APP-EMPLOYER(WS-APP-COUNT)
-                     MOVE APP-LOCATION TO 
+                     MOVE APP-LOCATION TO
                           WS-APP-LOCATION(WS-APP-COUNT)
+                     MOVE APP-STATUS TO
+                          WS-APP-STATE(WS-APP-COUNT)
                   END-IF
                   READ APPLICATIONS-FILE
                       AT END MOVE 'Y' TO WS-EOF
@@ -123,13 +122,21 @@
               PERFORM WRITE-LINE
 
               MOVE SPACES TO WS-LINE
-              STRING "Location: " 
+              STRING "Location: "
                      FUNCTION TRIM(WS-APP-LOCATION(WS-LOOP-IDX))
                      DELIMITED BY SIZE
                      INTO WS-LINE
               END-STRING
               PERFORM WRITE-LINE
-              
+
+              MOVE SPACES TO WS-LINE
+              STRING "Status: "
+                     FUNCTION TRIM(WS-APP-STATE(WS-LOOP-IDX))
+                     DELIMITED BY SIZE
+                     INTO WS-LINE
+              END-STRING
+              PERFORM WRITE-LINE
+
               MOVE "---" TO WS-LINE
               PERFORM WRITE-LINE
            END-PERFORM.

@@ -36,7 +36,7 @@
                WHEN 1
                    MOVE "================== Send New Message ==================" TO WS-OUTPUT-LINE
                    PERFORM WRITE-BOTH
-                   CALL "SEND-MESSAGE" USING MSG-USERNAME
+                   CALL "SEND-MESSAGE" USING MSG-USERNAME SPACES
                    CANCEL "SEND-MESSAGE"
 
                WHEN 2

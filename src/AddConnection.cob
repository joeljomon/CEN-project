@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD-CONNECTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECTIONS-FILE.
+       01  CONNECTION-REC.
+           05 USERNAME-ONE        PIC X(20).
+           05 USERNAME-TWO        PIC X(20).
+           05 CONN-DATE           PIC X(19).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONN-STATUS      PIC XX.
+       77 WS-CURR-DATE        PIC X(21).
+       77 WS-CONN-DATE        PIC X(19).
+
+       LINKAGE SECTION.
+       01 L-USER-ONE          PIC X(20).
+       01 L-USER-TWO          PIC X(20).
+
+       PROCEDURE DIVISION USING L-USER-ONE L-USER-TWO.
+       MAIN-PROGRAM.
+           PERFORM BUILD-CONN-DATE
+           OPEN EXTEND CONNECTIONS-FILE
+           MOVE FUNCTION TRIM(L-USER-ONE) TO USERNAME-ONE
+           MOVE FUNCTION TRIM(L-USER-TWO) TO USERNAME-TWO
+           MOVE WS-CONN-DATE              TO CONN-DATE
+           WRITE CONNECTION-REC
+           CLOSE CONNECTIONS-FILE
+           GOBACK.
+
+      *> Builds an ISO-8601 "YYYY-MM-DDTHH:MM:SS" acceptance date from
+      *> the system clock, the same way ConnectionRequest.cob stamps
+      *> a real send time on a pending request.
+       BUILD-CONN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           STRING WS-CURR-DATE(1:4)  "-"
+                  WS-CURR-DATE(5:2)  "-"
+                  WS-CURR-DATE(7:2)  "T"
+                  WS-CURR-DATE(9:2)  ":"
+                  WS-CURR-DATE(11:2) ":"
+                  WS-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-CONN-DATE
+           END-STRING.
+
+       END PROGRAM ADD-CONNECTION.

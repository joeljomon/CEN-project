@@ -8,6 +8,11 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TEMP-FILE ASSIGN TO "data/temp.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PROFILE-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT PROFILE-TEMP-FILE ASSIGN TO "data/proftemp.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +27,16 @@
             05 TEMP-PASSWORD PIC X(20).
             05 WS-TEMP-OTHER-INFO PIC X(5000).
 
+      *> profiles.dat is the structured record SEARCH-USER and
+      *> VIEW-PROFILE both read; PROCESS-CHOICE rebuilds this record
+      *> from the same answers collected into WS-OTHER-INFO above so
+      *> a profile created here is actually searchable.
+       FD PROFILE-FILE.
+           COPY PROFREC.
+
+       FD PROFILE-TEMP-FILE.
+       01 PROFILE-TEMP-REC PIC X(3374).
+
        WORKING-STORAGE SECTION.
        01 WS-COPY-OF-FILE.
           05 WS-USERNAME PIC X(20).
@@ -33,34 +48,16 @@
            10 WS-FD-MAJOR PIC X(20).
            10 WS-FD-GRADYEAR PIC X(4).
            10 WS-FD-ABOUT-ME PIC X(80).
-           10 WS-FD-EXPERIENCE-1.
-                 15 WS-FD-TITLE-1 PIC X(20).
-                 15 WS-FD-COMPANY-1 PIC X(20).
-                 15 WS-FD-DATES-1 PIC X(20).
-                 15 WS-FD-DESC-1 PIC X(80).
-           10 WS-FD-EXPERIENCE-2.
-               15 WS-FD-TITLE-2 PIC X(20).
-               15 WS-FD-COMPANY-2 PIC X(20).
-               15 WS-FD-DATES-2 PIC X(20).
-               15 WS-FD-DESC-2 PIC X(80).
-           10 WS-FD-EXPERIENCE-3.
-               15 WS-FD-TITLE-3 PIC X(20).
-               15 WS-FD-COMPANY-3 PIC X(20).
-               15 WS-FD-DATES-3 PIC X(20).
-               15 WS-FD-DESC-3 PIC X(80).       
-
-           10 WS-FD-EDUCATION-1.
-               15 WS-FD-DEGREE-1 PIC X(20).
-               15 WS-FD-UNIV-1 PIC X(20).
-               15 WS-FD-YEARS-1 PIC X(20).
-           10 WS-FD-EDUCATION-2.
-               15 WS-FD-DEGREE-2 PIC X(20).
-               15 WS-FD-UNIV-2 PIC X(20).
-               15 WS-FD-YEARS-2 PIC X(20).
-           10 WS-FD-EDUCATION-3.
-               15 WS-FD-DEGREE-3 PIC X(20).
-               15 WS-FD-UNIV-3 PIC X(20).
-               15 WS-FD-YEARS-3 PIC X(20).
+           10 WS-FD-EXPERIENCE OCCURS 10 TIMES.
+               15 WS-FD-TITLE PIC X(20).
+               15 WS-FD-COMPANY PIC X(20).
+               15 WS-FD-DATES PIC X(20).
+               15 WS-FD-DESC PIC X(80).
+           10 WS-FD-EDUCATION OCCURS 10 TIMES.
+               15 WS-FD-DEGREE PIC X(20).
+               15 WS-FD-UNIV PIC X(20).
+               15 WS-FD-YEARS PIC X(20).
+           10 WS-FD-RESUME-REF PIC X(50).
 
 
 
@@ -73,48 +70,52 @@
        77 WS-FIELD-VALID PIC X VALUE 'N'.
        77 WS-FIRSTNAME PIC X(20).
        77 WS-LASTNAME PIC X(20).
+       77 WS-HEADLINE PIC X(60).
        77 WS-UNIVERSITY PIC X(20).
        77 WS-MAJOR PIC X(20).
        77 WS-GRADYEAR PIC X(4).
        77 WS-ABOUT-ME PIC X(80).
-       77 WS-TOTAL-EXP PIC 9.
+       77 WS-RESUME-REF PIC X(50).
+       77 WS-TOTAL-EXP PIC 99.
        77 WS-TITLE PIC X(20).
        77 WS-COMPANY PIC X(20).
        77 WS-DATES PIC X(20).
        77 WS-DESC PIC X(80).
-       01 WS-EXPERIENCE-1.
-           10 WS-TITLE-1 PIC X(20).
-           10 WS-COMPANY-1 PIC X(20).
-           10 WS-DATES-1 PIC X(20).
-           10 WS-DESC-1 PIC X(80).
-       01 WS-EXPERIENCE-2.
-           10 WS-TITLE-2 PIC X(20).
-           10 WS-COMPANY-2 PIC X(20).
-           10 WS-DATES-2 PIC X(20).
-           10 WS-DESC-2 PIC X(80).
-       01 WS-EXPERIENCE-3.
-           10 WS-TITLE-3 PIC X(20).
-           10 WS-COMPANY-3 PIC X(20).
-           10 WS-DATES-3 PIC X(20).
-           10 WS-DESC-3 PIC X(80).       
-
-       01 WS-EDUCATION-1.
-           10 WS-DEGREE-1 PIC X(20).
-           10 WS-UNIV-1 PIC X(20).
-           10 WS-YEARS-1 PIC X(20).
-       01 WS-EDUCATION-2.
-           10 WS-DEGREE-2 PIC X(20).
-           10 WS-UNIV-2 PIC X(20).
-           10 WS-YEARS-2 PIC X(20).
-       01 WS-EDUCATION-3.
-           10 WS-DEGREE-3 PIC X(20).
-           10 WS-UNIV-3 PIC X(20).
-           10 WS-YEARS-3 PIC X(20).
-       77 WS-TOTAL-EDU PIC 9.
+       01 WS-EXPERIENCE-TABLE.
+           05 WS-EXPERIENCE-ENTRY OCCURS 10 TIMES.
+               10 WS-TITLE-TBL PIC X(20).
+               10 WS-COMPANY-TBL PIC X(20).
+               10 WS-DATES-TBL PIC X(20).
+               10 WS-DESC-TBL PIC X(80).
+
+       01 WS-EDUCATION-TABLE.
+           05 WS-EDUCATION-ENTRY OCCURS 10 TIMES.
+               10 WS-DEGREE-TBL PIC X(20).
+               10 WS-UNIV-TBL PIC X(20).
+               10 WS-YEARS-TBL PIC X(20).
+       77 WS-TOTAL-EDU PIC 99.
        77 WS-DEGREE PIC X(20).
        77 WS-UNIV PIC X(20).
-       77 WS-YEARS PIC X(20).  
-       
+       77 WS-YEARS PIC X(20).
+       77 WS-IDX PIC 99 VALUE 0.
+
+       77 WS-PROFILE-STATUS PIC XX.
+       77 WS-PROFILE-FOUND  PIC X VALUE 'N'.
+
+       77 WS-CURR-DATE PIC X(21).
+       77 WS-CURR-YEAR PIC 9(4).
+       77 WS-MIN-GRADYEAR PIC 9(4).
+       77 WS-MAX-GRADYEAR PIC 9(4).
+       77 WS-YEAR-NUM PIC 9(4).
+
+      *> Reference lists backing the University and Major prompts
+      *> below, so a profile records a recognized school/major instead
+      *> of arbitrary free text (an "Other" choice still falls back to
+      *> manual entry for schools/majors not on the list).
+       COPY "UNIVLIST.cpy".
+       COPY "MAJORLIST.cpy".
+       77 WS-LIST-CHOICE PIC 99.
+
 
        LINKAGE SECTION.
        01 LINKAGE-USERNAME PIC X(20).
@@ -220,48 +221,88 @@
                            END-IF
                        END-IF
                  END-PERFORM
-                  
+
+                   MOVE "Headline (Optional): " TO WS-LINE
+                   PERFORM WRITE-BOTH
+                       MOVE "READ" TO WS-COMMAND
+                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                       MOVE WS-LINE TO WS-HEADLINE
+
                MOVE 'N' TO WS-FIELD-VALID
                PERFORM UNTIL WS-FIELD-VALID = 'Y'
-                   MOVE "University/College Attended (Required): " 
+                   MOVE "Select your University/College (Required):"
                    TO WS-LINE
+                   PERFORM WRITE-BOTH
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-UNIV-LIST-COUNT
+                       STRING WS-IDX DELIMITED BY SIZE
+                              ". " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-VALID-UNIV-ENTRY(WS-IDX))
+                              DELIMITED BY SIZE
+                              INTO WS-LINE
+                       END-STRING
+                       PERFORM WRITE-BOTH
+                   END-PERFORM
+                   MOVE "0. Other (enter manually)" TO WS-LINE
                    PERFORM WRITE-BOTH
                        MOVE "READ" TO WS-COMMAND
                        CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                       IF WS-LINE = SPACES
-                           MOVE "This field is required." TO WS-LINE
+                       IF FUNCTION TRIM(WS-LINE) NOT NUMERIC
+                           MOVE "Invalid entry." TO WS-LINE
                            PERFORM WRITE-BOTH
-                       ELSE 
-                           IF WS-LINE IS ALPHABETIC
-                           MOVE WS-LINE(1:20) TO WS-UNIVERSITY
-                           WS-FD-UNIVERSITY
-                           MOVE 'Y' TO WS-FIELD-VALID
-                           EXIT PERFORM
-                           ELSE 
-                               MOVE "Invalid entry." TO WS-LINE
-                               PERFORM WRITE-BOTH
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-LIST-CHOICE
+                           IF WS-LIST-CHOICE = 0
+                               PERFORM ENTER-UNIVERSITY-MANUALLY
+                           ELSE
+                               IF WS-LIST-CHOICE >= 1 AND
+                                  WS-LIST-CHOICE <= WS-UNIV-LIST-COUNT
+                                   MOVE WS-VALID-UNIV-ENTRY(WS-LIST-CHOICE)
+                                       TO WS-UNIVERSITY WS-FD-UNIVERSITY
+                                   MOVE 'Y' TO WS-FIELD-VALID
+                               ELSE
+                                   MOVE "Invalid entry." TO WS-LINE
+                                   PERFORM WRITE-BOTH
+                               END-IF
                            END-IF
                        END-IF
                END-PERFORM
 
                MOVE 'N' TO WS-FIELD-VALID
-               PERFORM UNTIL WS-FIELD-VALID = 'Y'                
-                   MOVE "Major (Required): " TO WS-LINE
+               PERFORM UNTIL WS-FIELD-VALID = 'Y'
+                   MOVE "Select your Major (Required):" TO WS-LINE
+                   PERFORM WRITE-BOTH
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-MAJOR-LIST-COUNT
+                       STRING WS-IDX DELIMITED BY SIZE
+                              ". " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-VALID-MAJOR-ENTRY(WS-IDX))
+                              DELIMITED BY SIZE
+                              INTO WS-LINE
+                       END-STRING
+                       PERFORM WRITE-BOTH
+                   END-PERFORM
+                   MOVE "0. Other (enter manually)" TO WS-LINE
                    PERFORM WRITE-BOTH
                        MOVE "READ" TO WS-COMMAND
                        CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-                       IF WS-LINE = SPACES
-                           MOVE "This field is required." TO WS-LINE
+                       IF FUNCTION TRIM(WS-LINE) NOT NUMERIC
+                           MOVE "Invalid entry." TO WS-LINE
                            PERFORM WRITE-BOTH
-                       ELSE 
-                           IF WS-LINE IS ALPHABETIC
-                           MOVE WS-LINE(1:20) TO WS-MAJOR
-                           WS-FD-MAJOR
-                           MOVE 'Y' TO WS-FIELD-VALID
-                           EXIT PERFORM
-                           ELSE 
-                               MOVE "Invalid entry." TO WS-LINE
-                               PERFORM WRITE-BOTH
+                       ELSE
+                           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-LIST-CHOICE
+                           IF WS-LIST-CHOICE = 0
+                               PERFORM ENTER-MAJOR-MANUALLY
+                           ELSE
+                               IF WS-LIST-CHOICE >= 1 AND
+                                  WS-LIST-CHOICE <= WS-MAJOR-LIST-COUNT
+                                   MOVE WS-VALID-MAJOR-ENTRY(WS-LIST-CHOICE)
+                                       TO WS-MAJOR WS-FD-MAJOR
+                                   MOVE 'Y' TO WS-FIELD-VALID
+                               ELSE
+                                   MOVE "Invalid entry." TO WS-LINE
+                                   PERFORM WRITE-BOTH
+                               END-IF
                            END-IF
                        END-IF
                 END-PERFORM
@@ -282,14 +323,32 @@
                            PERFORM WRITE-BOTH
                            ELSE
                            IF WS-LINE(1:4) IS not NUMERIC
-                               MOVE "Invalid. Enter a numeric value." 
+                               MOVE "Invalid. Enter a numeric value."
                                TO WS-LINE
                                PERFORM WRITE-BOTH
                            ELSE
-                               MOVE WS-LINE TO WS-GRADYEAR 
-                               WS-FD-GRADYEAR
-                               MOVE 'Y' TO WS-FIELD-VALID
-                               EXIT PERFORM
+                               MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+                               MOVE WS-CURR-DATE(1:4) TO WS-CURR-YEAR
+                               COMPUTE WS-MIN-GRADYEAR =
+                                       WS-CURR-YEAR - 10
+                               COMPUTE WS-MAX-GRADYEAR =
+                                       WS-CURR-YEAR + 8
+                               MOVE WS-LINE(1:4) TO WS-YEAR-NUM
+                               IF WS-YEAR-NUM < WS-MIN-GRADYEAR OR
+                                  WS-YEAR-NUM > WS-MAX-GRADYEAR
+                                   STRING "Invalid. Enter a graduation "&
+                                          "year between "
+                                          WS-MIN-GRADYEAR " and "
+                                          WS-MAX-GRADYEAR "."
+                                          DELIMITED BY SIZE
+                                          INTO WS-LINE
+                                   PERFORM WRITE-BOTH
+                               ELSE
+                                   MOVE WS-LINE TO WS-GRADYEAR
+                                   WS-FD-GRADYEAR
+                                   MOVE 'Y' TO WS-FIELD-VALID
+                                   EXIT PERFORM
+                               END-IF
                            END-IF
                          END-IF
                        END-IF
@@ -299,36 +358,43 @@
                    MOVE "About Me (Optional): " TO WS-LINE
                    PERFORM WRITE-BOTH
                        MOVE "READ" TO WS-COMMAND
-                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE   
-           
-           
+                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+
+                   MOVE "Resume/Document filename to attach (Optional): "
+                       TO WS-LINE
+                   PERFORM WRITE-BOTH
+                       MOVE "READ" TO WS-COMMAND
+                       CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                       MOVE WS-LINE TO WS-RESUME-REF
+                                       WS-FD-RESUME-REF
+
            MOVE 'N' TO WS-FIELD-VALID
 
-               PERFORM UNTIL WS-FIELD-VALID = 'Y' 
-              MOVE "Enter the number of job experiences you would like"& 
-                    " to enter (0-3)" TO WS-LINE
+               PERFORM UNTIL WS-FIELD-VALID = 'Y'
+              MOVE "Enter the number of job experiences you would like"&
+                    " to enter (0-10)" TO WS-LINE
                     PERFORM WRITE-BOTH
                        MOVE "READ" TO WS-COMMAND
                        CALL "IO-MODULE" USING WS-COMMAND WS-LINE
                        IF WS-LINE = SPACES
                            MOVE "This field is required." TO WS-LINE
                            PERFORM WRITE-BOTH
-                           ELSE 
-                    if ws-line(1:1) not numeric  
+                           ELSE
+                    if FUNCTION TRIM(WS-LINE) not numeric
                      MOVE "Entry is not numeric" TO WS-LINE
                            PERFORM WRITE-BOTH
                     else
-                       move ws-line(1:1) to WS-TOTAL-EXP
-                       if WS-TOTAL-EXP > 3
-                         MOVE "Enter a value between 0 and 3" TO WS-LINE
+                       move FUNCTION NUMVAL(WS-LINE) to WS-TOTAL-EXP
+                       if WS-TOTAL-EXP > 10
+                         MOVE "Enter a value between 0 and 10" TO WS-LINE
                            PERFORM WRITE-BOTH
                        else
                            MOVE 'Y' TO WS-FIELD-VALID
-                           EXIT PERFORM                   
+                           EXIT PERFORM
                             END-IF
                          END-IF
                        END-IF
-               END-PERFORM   
+               END-PERFORM
                if WS-TOTAL-EXP > 0
            
            
@@ -409,54 +475,45 @@
                        CALL "IO-MODULE" USING WS-COMMAND WS-LINE
                        MOVE WS-LINE(1:20) TO WS-DESC
 
-           EVALUATE WS-COUNT
-               WHEN 1
-                   MOVE WS-TITLE TO WS-TITLE-1 WS-FD-TITLE-1
-                   MOVE WS-COMPANY TO WS-COMPANY-1 WS-FD-COMPANY-1
-                   MOVE WS-DATES TO WS-DATES-1 WS-FD-DATES-1
-                   MOVE WS-DESC TO WS-DESC-1 WS-FD-DESC-1
-               WHEN 2
-                   MOVE WS-TITLE TO WS-TITLE-2 WS-FD-TITLE-2
-                   MOVE WS-COMPANY TO WS-COMPANY-2 WS-FD-COMPANY-2
-                   MOVE WS-DATES TO WS-DATES-2 WS-FD-DATES-2
-                   MOVE WS-DESC TO WS-DESC-2 WS-FD-DESC-2
-               WHEN 3
-                   MOVE WS-TITLE TO WS-TITLE-3 WS-FD-TITLE-3
-                   MOVE WS-COMPANY TO WS-COMPANY-3 WS-FD-COMPANY-3
-                   MOVE WS-DATES TO WS-DATES-3 WS-FD-DATES-3
-                   MOVE WS-DESC TO WS-DESC-3 WS-FD-DESC-3
-               end-evaluate
-               
+                   MOVE WS-TITLE TO WS-TITLE-TBL(WS-COUNT)
+                                    WS-FD-TITLE(WS-COUNT)
+                   MOVE WS-COMPANY TO WS-COMPANY-TBL(WS-COUNT)
+                                      WS-FD-COMPANY(WS-COUNT)
+                   MOVE WS-DATES TO WS-DATES-TBL(WS-COUNT)
+                                    WS-FD-DATES(WS-COUNT)
+                   MOVE WS-DESC TO WS-DESC-TBL(WS-COUNT)
+                                   WS-FD-DESC(WS-COUNT)
+
                END-PERFORM
-               end-if   
+               end-if
 
            MOVE 'N' TO WS-FIELD-VALID
 
                PERFORM UNTIL WS-FIELD-VALID = 'Y'
               MOVE "Enter the number of educational background "&
-              "entries you would like to enter (0-3)" TO WS-LINE
+              "entries you would like to enter (0-10)" TO WS-LINE
                        PERFORM WRITE-BOTH
                        MOVE "READ" TO WS-COMMAND
                        CALL "IO-MODULE" USING WS-COMMAND WS-LINE
                        IF WS-LINE = SPACES
                            MOVE "This field is required." TO WS-LINE
                            PERFORM WRITE-BOTH
-                           ELSE 
-                    if ws-line(1:1) not numeric  
+                           ELSE
+                    if FUNCTION TRIM(WS-LINE) not numeric
                      MOVE "Entry is not numeric" TO WS-LINE
                            PERFORM WRITE-BOTH
                     else
-                       move ws-line(1:1) to WS-TOTAL-EDU
-                       if WS-TOTAL-EDU > 3
-                         MOVE "Enter a value between 0 and 3" TO WS-LINE
+                       move FUNCTION NUMVAL(WS-LINE) to WS-TOTAL-EDU
+                       if WS-TOTAL-EDU > 10
+                         MOVE "Enter a value between 0 and 10" TO WS-LINE
                            PERFORM WRITE-BOTH
                        else
                            MOVE 'Y' TO WS-FIELD-VALID
-                           EXIT PERFORM                   
+                           EXIT PERFORM
                             END-IF
                          END-IF
                        END-IF
-               END-PERFORM   
+               END-PERFORM
                if WS-TOTAL-EDU > 0
            
            
@@ -526,24 +583,18 @@
                        END-IF
                END-PERFORM  
 
-      
-           EVALUATE WS-COUNT
-               WHEN 1
-                   MOVE WS-DEGREE TO WS-DEGREE-1 WS-FD-DEGREE-1
-                   MOVE WS-UNIV TO WS-UNIV-1 WS-FD-UNIV-1
-                   MOVE WS-YEARS TO WS-YEARS-1 WS-FD-YEARS-1
-               WHEN 2
-                   MOVE WS-DEGREE TO WS-DEGREE-2 WS-FD-DEGREE-2
-                   MOVE WS-UNIV TO WS-UNIV-2 WS-FD-UNIV-2
-                   MOVE WS-YEARS TO WS-YEARS-2 WS-FD-YEARS-2
-               WHEN 3
-                   MOVE WS-DEGREE TO WS-DEGREE-3 WS-FD-DEGREE-3
-                   MOVE WS-UNIV TO WS-UNIV-3 WS-FD-UNIV-3
-                   MOVE WS-YEARS TO WS-YEARS-3 WS-FD-YEARS-3
-               end-evaluate
-               
+
+                   MOVE WS-DEGREE TO WS-DEGREE-TBL(WS-COUNT)
+                                     WS-FD-DEGREE(WS-COUNT)
+                   MOVE WS-UNIV TO WS-UNIV-TBL(WS-COUNT)
+                                   WS-FD-UNIV(WS-COUNT)
+                   MOVE WS-YEARS TO WS-YEARS-TBL(WS-COUNT)
+                                    WS-FD-YEARS(WS-COUNT)
+
                END-PERFORM
-               end-if                  
+               end-if
+
+               PERFORM SAVE-PROFILE
                WHEN 2
                    MOVE "Find someone you know is under construction."
                        TO WS-LINE
@@ -556,6 +607,124 @@
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE
            MOVE SPACES TO WS-LINE.
 
+      *> Fallback for a student whose university isn't on the
+      *> reference list; sets WS-FIELD-VALID so the calling PERFORM
+      *> UNTIL in PROCESS-CHOICE exits once a valid manual entry is
+      *> captured.
+       ENTER-UNIVERSITY-MANUALLY.
+           MOVE 'N' TO WS-FIELD-VALID
+           PERFORM UNTIL WS-FIELD-VALID = 'Y'
+               MOVE "Enter your University/College: " TO WS-LINE
+               PERFORM WRITE-BOTH
+               MOVE "READ" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               IF WS-LINE = SPACES
+                   MOVE "This field is required." TO WS-LINE
+                   PERFORM WRITE-BOTH
+               ELSE
+                   IF WS-LINE IS ALPHABETIC
+                       MOVE WS-LINE(1:20) TO WS-UNIVERSITY
+                                             WS-FD-UNIVERSITY
+                       MOVE 'Y' TO WS-FIELD-VALID
+                   ELSE
+                       MOVE "Invalid entry." TO WS-LINE
+                       PERFORM WRITE-BOTH
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Fallback for a student whose major isn't on the reference
+      *> list; same role as ENTER-UNIVERSITY-MANUALLY above.
+       ENTER-MAJOR-MANUALLY.
+           MOVE 'N' TO WS-FIELD-VALID
+           PERFORM UNTIL WS-FIELD-VALID = 'Y'
+               MOVE "Enter your Major: " TO WS-LINE
+               PERFORM WRITE-BOTH
+               MOVE "READ" TO WS-COMMAND
+               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+               IF WS-LINE = SPACES
+                   MOVE "This field is required." TO WS-LINE
+                   PERFORM WRITE-BOTH
+               ELSE
+                   IF WS-LINE IS ALPHABETIC
+                       MOVE WS-LINE(1:20) TO WS-MAJOR
+                                             WS-FD-MAJOR
+                       MOVE 'Y' TO WS-FIELD-VALID
+                   ELSE
+                       MOVE "Invalid entry." TO WS-LINE
+                       PERFORM WRITE-BOTH
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> WRITES (OR REWRITES) THE PROFILES.DAT RECORD FOR THIS
+      *> STUDENT, USING THE SAME TEMP-FILE REPLACE PATTERN AS
+      *> UPDATE-FILE BELOW, SO SEARCH-USER/VIEW-PROFILE SEE THE
+      *> PROFILE JUST CREATED.
+       SAVE-PROFILE.
+           MOVE 'N' TO WS-PROFILE-FOUND
+           MOVE 'N' TO WS-END-OF-FILE
+
+           OPEN OUTPUT PROFILE-TEMP-FILE
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              PERFORM UNTIL WS-END-OF-FILE = "Y"
+                 READ PROFILE-FILE
+                    AT END MOVE "Y" TO WS-END-OF-FILE
+                    NOT AT END
+                       IF FUNCTION TRIM(PROF-USERNAME) =
+                          FUNCTION TRIM(LINKAGE-USERNAME)
+                          MOVE "Y" TO WS-PROFILE-FOUND
+                          PERFORM BUILD-PROFILE-REC
+                       END-IF
+                       WRITE PROFILE-TEMP-REC FROM PROFILE-REC
+                 END-READ
+              END-PERFORM
+              CLOSE PROFILE-FILE
+           END-IF
+
+           IF WS-PROFILE-FOUND = "N"
+              PERFORM BUILD-PROFILE-REC
+              WRITE PROFILE-TEMP-REC FROM PROFILE-REC
+           END-IF
+           CLOSE PROFILE-TEMP-FILE
+
+           OPEN OUTPUT PROFILE-FILE
+           OPEN INPUT PROFILE-TEMP-FILE
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+              READ PROFILE-TEMP-FILE INTO PROFILE-REC
+                 AT END MOVE "Y" TO WS-END-OF-FILE
+                 NOT AT END WRITE PROFILE-REC
+              END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+           CLOSE PROFILE-TEMP-FILE.
+
+      *> MAPS THE ANSWERS COLLECTED ABOVE (ALREADY STORED IN
+      *> WS-FIRSTNAME/WS-LASTNAME/... AND THE EXPERIENCE/EDUCATION
+      *> WORKING FIELDS) ONTO THE SHARED PROFILE-REC LAYOUT.
+       BUILD-PROFILE-REC.
+           MOVE LINKAGE-USERNAME TO PROF-USERNAME
+           MOVE WS-FIRSTNAME     TO PROF-FIRST-NAME
+           MOVE WS-LASTNAME      TO PROF-LAST-NAME
+           MOVE WS-HEADLINE      TO PROF-HEADLINE
+           MOVE WS-UNIVERSITY    TO PROF-UNIVERSITY
+           MOVE WS-MAJOR         TO PROF-MAJOR
+           MOVE WS-GRADYEAR      TO PROF-GRAD-YEAR
+           MOVE WS-ABOUT-ME      TO PROF-ABOUT
+           MOVE WS-RESUME-REF    TO PROF-RESUME-REF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               MOVE WS-TITLE-TBL(WS-IDX)   TO PROF-EXP-TITLE(WS-IDX)
+               MOVE WS-COMPANY-TBL(WS-IDX) TO PROF-EXP-COMPANY(WS-IDX)
+               MOVE WS-DATES-TBL(WS-IDX)   TO PROF-EXP-DATES(WS-IDX)
+               MOVE WS-DESC-TBL(WS-IDX)    TO PROF-EXP-DESC(WS-IDX)
+               MOVE WS-DEGREE-TBL(WS-IDX)  TO PROF-EDU-DEGREE(WS-IDX)
+               MOVE WS-UNIV-TBL(WS-IDX)    TO PROF-EDU-SCHOOL(WS-IDX)
+               MOVE WS-YEARS-TBL(WS-IDX)   TO PROF-EDU-YEARS(WS-IDX)
+           END-PERFORM.
+
        UPDATE-FILE.
            MOVE 'N' TO WS-END-OF-FILE
            MOVE 0 TO WS-REC-COUNT

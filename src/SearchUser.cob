@@ -11,23 +11,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD PROFILE-FILE.
-       01 PROFILE-REC.
-          05 PROF-USERNAME        PIC X(20).
-          05 PROF-FIRST-NAME      PIC X(20).
-          05 PROF-LAST-NAME       PIC X(20).
-          05 PROF-UNIVERSITY      PIC X(50).
-          05 PROF-MAJOR           PIC X(50).
-          05 PROF-GRAD-YEAR       PIC 9(4).
-          05 PROF-ABOUT           PIC X(200).
-          05 PROF-EXPERIENCE      OCCURS 3 TIMES.
-             10 PROF-EXP-TITLE    PIC X(30).
-             10 PROF-EXP-COMPANY  PIC X(30).
-             10 PROF-EXP-DATES    PIC X(30).
-             10 PROF-EXP-DESC     PIC X(100).
-          05 PROF-EDUCATION       OCCURS 3 TIMES.
-             10 PROF-EDU-DEGREE   PIC X(30).
-             10 PROF-EDU-SCHOOL   PIC X(50).
-             10 PROF-EDU-YEARS    PIC X(20).
+           COPY PROFREC.
 
        WORKING-STORAGE SECTION.
        77 WS-COMMAND        PIC X(20).
@@ -40,6 +24,44 @@
        77 WS-TMP            PIC X(500) VALUE SPACES.
        77 WS-MATCH-USER     PIC X(20)  VALUE SPACES.
 
+       77 WS-MATCH-COUNT    PIC 99 VALUE 0.
+       77 WS-MATCH-IDX      PIC 99.
+       77 WS-PICK-NUM       PIC 99 VALUE 0.
+
+       *> Working fields for the fuzzy/substring fallback pass
+       77 WS-UP-PROF-FIRST  PIC X(500) VALUE SPACES.
+       77 WS-UP-PROF-LAST   PIC X(500) VALUE SPACES.
+       77 WS-UP-SRCH-FIRST  PIC X(500) VALUE SPACES.
+       77 WS-UP-SRCH-LAST   PIC X(500) VALUE SPACES.
+       77 WS-TALLY-FIRST    PIC 9(05) VALUE 0.
+       77 WS-TALLY-LAST     PIC 9(05) VALUE 0.
+       77 WS-FIRST-HIT      PIC X VALUE "N".
+       77 WS-LAST-HIT       PIC X VALUE "N".
+       77 WS-PROF-FIRST-LEN PIC 9(03) VALUE 0.
+       77 WS-PROF-LAST-LEN  PIC 9(03) VALUE 0.
+       77 WS-SRCH-FIRST-LEN PIC 9(03) VALUE 0.
+       77 WS-SRCH-LAST-LEN  PIC 9(03) VALUE 0.
+       01 WS-MATCH-TABLE.
+          05 WS-MATCH-ENTRY OCCURS 50 TIMES.
+             10 WS-MATCH-USERNAME       PIC X(20).
+             10 WS-MATCH-FIRST-NAME     PIC X(20).
+             10 WS-MATCH-LAST-NAME      PIC X(20).
+             10 WS-MATCH-HEADLINE       PIC X(60).
+             10 WS-MATCH-UNIVERSITY     PIC X(50).
+             10 WS-MATCH-MAJOR          PIC X(50).
+             10 WS-MATCH-GRAD-YEAR      PIC 9(4).
+             10 WS-MATCH-ABOUT          PIC X(200).
+             10 WS-MATCH-EXPERIENCE OCCURS 10 TIMES.
+                15 WS-MATCH-EXP-TITLE   PIC X(30).
+                15 WS-MATCH-EXP-COMPANY PIC X(30).
+                15 WS-MATCH-EXP-DATES   PIC X(30).
+                15 WS-MATCH-EXP-DESC    PIC X(100).
+             10 WS-MATCH-EDUCATION OCCURS 10 TIMES.
+                15 WS-MATCH-EDU-DEGREE  PIC X(30).
+                15 WS-MATCH-EDU-SCHOOL  PIC X(50).
+                15 WS-MATCH-EDU-YEARS   PIC X(20).
+             10 WS-MATCH-RESUME-REF     PIC X(50).
+
        LINKAGE SECTION.
        01 L-USERNAME        PIC X(20).
 
@@ -66,6 +88,7 @@
            CALL "IO-MODULE" USING WS-COMMAND WS-LAST-NAME
 
            *> --- Search profiles file ---
+           MOVE 0 TO WS-MATCH-COUNT
            OPEN INPUT PROFILE-FILE
            IF WS-PROFILE-STATUS = "00"
               MOVE "N" TO WS-END
@@ -82,18 +105,35 @@
                               FUNCTION TRIM(PROF-LAST-NAME))
                           = FUNCTION UPPER-CASE(
                               FUNCTION TRIM(WS-LAST-NAME))
+                          AND WS-MATCH-COUNT < 50
                           MOVE "Y" TO WS-FOUND
-                          MOVE PROF-USERNAME TO WS-MATCH-USER
-                          MOVE "Y" TO WS-END
+                          ADD 1 TO WS-MATCH-COUNT
+                          MOVE PROFILE-REC TO WS-MATCH-ENTRY(WS-MATCH-COUNT)
                        END-IF
                  END-READ
               END-PERFORM
            END-IF
            CLOSE PROFILE-FILE
 
+           IF WS-FOUND NOT = "Y"
+              PERFORM FUZZY-SEARCH
+           END-IF
+
            IF WS-FOUND = "Y"
-              PERFORM SHOW-PROFILE
-              PERFORM PROMPT-CONNECTION
+              IF WS-MATCH-COUNT = 1
+                 MOVE WS-MATCH-ENTRY(1) TO PROFILE-REC
+                 MOVE PROF-USERNAME TO WS-MATCH-USER
+                 PERFORM SHOW-PROFILE
+                 PERFORM PROMPT-CONNECTION
+              ELSE
+                 PERFORM PICK-FROM-MATCHES
+                 IF WS-PICK-NUM > 0
+                    MOVE WS-MATCH-ENTRY(WS-PICK-NUM) TO PROFILE-REC
+                    MOVE PROF-USERNAME TO WS-MATCH-USER
+                    PERFORM SHOW-PROFILE
+                    PERFORM PROMPT-CONNECTION
+                 END-IF
+              END-IF
            ELSE
               MOVE "! No profile found for this name." TO WS-LINE
               PERFORM OUT
@@ -101,6 +141,58 @@
 
            GOBACK.
 
+       PICK-FROM-MATCHES.
+           MOVE SPACES TO WS-LINE
+           STRING "Multiple people match that name - pick one:"
+                  DELIMITED BY SIZE
+                  INTO WS-LINE
+           END-STRING
+           PERFORM OUT
+
+           MOVE 1 TO WS-MATCH-IDX
+           PERFORM UNTIL WS-MATCH-IDX > WS-MATCH-COUNT
+              MOVE SPACES TO WS-LINE
+              STRING WS-MATCH-IDX ". "
+                     FUNCTION TRIM(WS-MATCH-FIRST-NAME(WS-MATCH-IDX)) " "
+                     FUNCTION TRIM(WS-MATCH-LAST-NAME(WS-MATCH-IDX))
+                     " (University: "
+                     FUNCTION TRIM(WS-MATCH-UNIVERSITY(WS-MATCH-IDX))
+                     ", Major: "
+                     FUNCTION TRIM(WS-MATCH-MAJOR(WS-MATCH-IDX))
+                     ")"
+                     DELIMITED BY SIZE
+                     INTO WS-LINE
+              END-STRING
+              PERFORM OUT
+
+              IF FUNCTION LENGTH(
+                    FUNCTION TRIM(WS-MATCH-HEADLINE(WS-MATCH-IDX))) > 0
+                 MOVE SPACES TO WS-LINE
+                 STRING "   "
+                        FUNCTION TRIM(WS-MATCH-HEADLINE(WS-MATCH-IDX))
+                        DELIMITED BY SIZE
+                        INTO WS-LINE
+                 END-STRING
+                 PERFORM OUT
+              END-IF
+              ADD 1 TO WS-MATCH-IDX
+           END-PERFORM
+
+           MOVE "Enter the number of the profile to view:" TO WS-LINE
+           PERFORM OUT
+           MOVE SPACES TO WS-TMP
+           MOVE "READ" TO WS-COMMAND
+           CALL "IO-MODULE" USING WS-COMMAND WS-TMP
+           MOVE 0 TO WS-PICK-NUM
+           IF FUNCTION TRIM(WS-TMP) IS NUMERIC
+              MOVE FUNCTION NUMVAL(WS-TMP) TO WS-PICK-NUM
+           END-IF
+           IF WS-PICK-NUM < 1 OR WS-PICK-NUM > WS-MATCH-COUNT
+              MOVE "! Invalid selection." TO WS-LINE
+              PERFORM OUT
+              MOVE 0 TO WS-PICK-NUM
+           END-IF.
+
        SHOW-PROFILE.
            MOVE SPACES TO WS-LINE
            STRING "========== Profile for: "
@@ -120,6 +212,15 @@
            END-STRING
            PERFORM OUT
 
+           IF FUNCTION LENGTH(FUNCTION TRIM(PROF-HEADLINE)) > 0
+              MOVE SPACES TO WS-LINE
+              STRING "> " FUNCTION TRIM(PROF-HEADLINE)
+                     DELIMITED BY SIZE
+                     INTO WS-LINE
+              END-STRING
+              PERFORM OUT
+           END-IF
+
            MOVE SPACES TO WS-LINE
            STRING "> University: "
                   FUNCTION TRIM(PROF-UNIVERSITY)
@@ -166,6 +267,88 @@
               CALL "CONNECTION-REQUEST" USING L-USERNAME WS-MATCH-USER
            END-IF.
 
+      *> Falls back to a substring/contains check when no profile's
+      *> first and last name matched the search terms exactly, so a
+      *> search for "Jon" still surfaces "Jonathan" and a minor typo
+      *> in either name does not dead-end the search.
+       FUZZY-SEARCH.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FIRST-NAME))
+                TO WS-UP-SRCH-FIRST
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LAST-NAME))
+                TO WS-UP-SRCH-LAST
+
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-STATUS = "00"
+              MOVE "N" TO WS-END
+              PERFORM UNTIL WS-END = "Y"
+                 READ PROFILE-FILE
+                    AT END
+                       MOVE "Y" TO WS-END
+                    NOT AT END
+                       PERFORM CHECK-FUZZY-NAME
+                       IF WS-FIRST-HIT = "Y" AND WS-LAST-HIT = "Y"
+                          AND WS-MATCH-COUNT < 50
+                          MOVE "Y" TO WS-FOUND
+                          ADD 1 TO WS-MATCH-COUNT
+                          MOVE PROFILE-REC TO WS-MATCH-ENTRY(WS-MATCH-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE PROFILE-FILE.
+
+       CHECK-FUZZY-NAME.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PROF-FIRST-NAME))
+                TO WS-UP-PROF-FIRST
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PROF-LAST-NAME))
+                TO WS-UP-PROF-LAST
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PROF-FIRST-NAME))
+                TO WS-PROF-FIRST-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PROF-LAST-NAME))
+                TO WS-PROF-LAST-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIRST-NAME))
+                TO WS-SRCH-FIRST-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-NAME))
+                TO WS-SRCH-LAST-LEN
+
+           MOVE "N" TO WS-FIRST-HIT
+           IF WS-PROF-FIRST-LEN > 0 AND WS-SRCH-FIRST-LEN > 0
+              MOVE 0 TO WS-TALLY-FIRST
+              INSPECT WS-UP-PROF-FIRST(1:WS-PROF-FIRST-LEN)
+                 TALLYING WS-TALLY-FIRST
+                 FOR ALL WS-UP-SRCH-FIRST(1:WS-SRCH-FIRST-LEN)
+              IF WS-TALLY-FIRST > 0
+                 MOVE "Y" TO WS-FIRST-HIT
+              ELSE
+                 MOVE 0 TO WS-TALLY-FIRST
+                 INSPECT WS-UP-SRCH-FIRST(1:WS-SRCH-FIRST-LEN)
+                    TALLYING WS-TALLY-FIRST
+                    FOR ALL WS-UP-PROF-FIRST(1:WS-PROF-FIRST-LEN)
+                 IF WS-TALLY-FIRST > 0
+                    MOVE "Y" TO WS-FIRST-HIT
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE "N" TO WS-LAST-HIT
+           IF WS-PROF-LAST-LEN > 0 AND WS-SRCH-LAST-LEN > 0
+              MOVE 0 TO WS-TALLY-LAST
+              INSPECT WS-UP-PROF-LAST(1:WS-PROF-LAST-LEN)
+                 TALLYING WS-TALLY-LAST
+                 FOR ALL WS-UP-SRCH-LAST(1:WS-SRCH-LAST-LEN)
+              IF WS-TALLY-LAST > 0
+                 MOVE "Y" TO WS-LAST-HIT
+              ELSE
+                 MOVE 0 TO WS-TALLY-LAST
+                 INSPECT WS-UP-SRCH-LAST(1:WS-SRCH-LAST-LEN)
+                    TALLYING WS-TALLY-LAST
+                    FOR ALL WS-UP-PROF-LAST(1:WS-PROF-LAST-LEN)
+                 IF WS-TALLY-LAST > 0
+                    MOVE "Y" TO WS-LAST-HIT
+                 END-IF
+              END-IF
+           END-IF.
+
        OUT.
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE.

@@ -8,6 +8,9 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MESSAGE-FILE ASSIGN TO "data/messages.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BLOCKED-FILE ASSIGN TO "data/blocked.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BLOCK-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,25 +20,39 @@
            05 CONN-USER2 PIC X(20).
 
        FD MESSAGE-FILE.
-       01 MESSAGE-RECORD.
-           05 MSG-SENDER    PIC X(20).
-           05 MSG-RECIPIENT PIC X(20).
-           05 MSG-TEXT      PIC X(200).
+           COPY MSGREC.
+
+      *> data/blocked.dat: one row per block, BLOCKED-BY is the
+      *> student who placed the block and cannot be messaged by
+      *> BLOCKED-USER even while still connected to them.
+       FD BLOCKED-FILE.
+       01 BLOCKED-RECORD.
+           05 BLOCKED-BY      PIC X(20).
+           05 FILLER          PIC X VALUE '|'.
+           05 BLOCKED-USER    PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 WS-RECIPIENT   PIC X(20) VALUE SPACES.
-       01 WS-MESSAGE     PIC X(500) VALUE SPACES.
+       01 WS-MESSAGE     PIC X(480) VALUE SPACES.
        01 WS-CONNECTED   PIC X VALUE 'N'.
        01 WS-END-FILE    PIC X VALUE 'N'.
        01 WS-LINE        PIC X(500).
        01 WS-OUTPUT-LINE PIC X(80).
        01 WS-COMMAND     PIC X(20).
        01 WS-MSG-LEN     PIC 9(3) VALUE 0.
+       01 WS-TMP-SPACE   PIC 9 VALUE 0.
+       01 WS-LINE-LEN    PIC 9(3).
+       01 WS-ROOM        PIC 9(3).
+       01 WS-CURR-DATE   PIC X(21).
+       01 WS-SENT-DATE   PIC X(19).
+       01 WS-BLOCK-STATUS PIC XX.
+       01 WS-IS-BLOCKED  PIC X VALUE 'N'.
 
        LINKAGE SECTION.
        01 MSG-USERNAME PIC X(20).
+       01 MSG-PREFILL-RECIPIENT PIC X(20).
 
-       PROCEDURE DIVISION USING MSG-USERNAME.
+       PROCEDURE DIVISION USING MSG-USERNAME MSG-PREFILL-RECIPIENT.
 
        MAIN-PROGRAM.
            *> --- Reset all fields before each run ---
@@ -43,74 +60,130 @@
            MOVE 'N' TO WS-CONNECTED WS-END-FILE
            MOVE 0 TO WS-MSG-LEN
 
-           *> --- Ask repeatedly for valid recipient ---
+           *> --- Ask repeatedly for valid recipient, unless the caller
+           *> (e.g. NETWORKDISPLAY's "message this connection" prompt)
+           *> already supplied one ---
            PERFORM UNTIL WS-CONNECTED = 'Y'
-               MOVE "Enter recipient's username (must be a connection):"
-                   TO WS-OUTPUT-LINE
-               PERFORM WRITE-BOTH
+               IF FUNCTION TRIM(MSG-PREFILL-RECIPIENT) NOT = SPACES
+                   MOVE MSG-PREFILL-RECIPIENT TO WS-RECIPIENT
+                   MOVE SPACES TO MSG-PREFILL-RECIPIENT
+               ELSE
+                   MOVE "Enter recipient's username (must be a connection):"
+                       TO WS-OUTPUT-LINE
+                   PERFORM WRITE-BOTH
 
-               MOVE "READ" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE FUNCTION TRIM(WS-LINE) TO WS-RECIPIENT
-
-               *> --- Check if recipient is a valid connection ---
-               OPEN INPUT CONNECTIONS-FILE
-               MOVE 'N' TO WS-END-FILE
-               MOVE 'N' TO WS-CONNECTED
-
-               PERFORM UNTIL WS-END-FILE = 'Y'
-                   READ CONNECTIONS-FILE INTO CONNECTION-RECORD
-                       AT END
-                           MOVE 'Y' TO WS-END-FILE
-                       NOT AT END
-                           IF (FUNCTION TRIM(CONN-USER1) = FUNCTION TRIM(MSG-USERNAME)
-                               AND FUNCTION TRIM(CONN-USER2) = FUNCTION TRIM(WS-RECIPIENT))
-                            OR (FUNCTION TRIM(CONN-USER2) = FUNCTION TRIM(MSG-USERNAME)
-                               AND FUNCTION TRIM(CONN-USER1) = FUNCTION TRIM(WS-RECIPIENT))
-                               MOVE 'Y' TO WS-CONNECTED
-                           END-IF
-                   END-READ
-               END-PERFORM
-               CLOSE CONNECTIONS-FILE
+                   MOVE "READ" TO WS-COMMAND
+                   CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                   MOVE FUNCTION TRIM(WS-LINE) TO WS-RECIPIENT
+               END-IF
 
-               IF WS-CONNECTED NOT = 'Y'
-                   MOVE "User not found in your network."
+               *> --- Check if the recipient has blocked this sender ---
+               PERFORM CHECK-NOT-BLOCKED
+               IF WS-IS-BLOCKED = 'Y'
+                   MOVE "You cannot message this user."
                        TO WS-OUTPUT-LINE
                    PERFORM WRITE-BOTH
+                   MOVE 'N' TO WS-CONNECTED
+               ELSE
+                   *> --- Check if recipient is a valid connection ---
+                   OPEN INPUT CONNECTIONS-FILE
+                   MOVE 'N' TO WS-END-FILE
+                   MOVE 'N' TO WS-CONNECTED
+
+                   PERFORM UNTIL WS-END-FILE = 'Y'
+                       READ CONNECTIONS-FILE INTO CONNECTION-RECORD
+                           AT END
+                               MOVE 'Y' TO WS-END-FILE
+                           NOT AT END
+                               IF (FUNCTION TRIM(CONN-USER1) = FUNCTION TRIM(MSG-USERNAME)
+                                   AND FUNCTION TRIM(CONN-USER2) = FUNCTION TRIM(WS-RECIPIENT))
+                                OR (FUNCTION TRIM(CONN-USER2) = FUNCTION TRIM(MSG-USERNAME)
+                                   AND FUNCTION TRIM(CONN-USER1) = FUNCTION TRIM(WS-RECIPIENT))
+                                   MOVE 'Y' TO WS-CONNECTED
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONNECTIONS-FILE
+
+                   IF WS-CONNECTED NOT = 'Y'
+                       MOVE "User not found in your network."
+                           TO WS-OUTPUT-LINE
+                       PERFORM WRITE-BOTH
+                   END-IF
                END-IF
            END-PERFORM
 
-           *> --- Ask for the message text ---
-           PERFORM UNTIL WS-MSG-LEN > 0 AND WS-MSG-LEN <= 200
-               MOVE "Enter your message (max 200 chars):" TO WS-OUTPUT-LINE
-               PERFORM WRITE-BOTH
-
-               MOVE SPACES TO WS-LINE
+           *> --- Ask for the message text, DONE-terminated so a
+           *> student can write several lines (the same multi-line
+           *> pattern JobPost.cob uses for the job description) ---
+           PERFORM UNTIL WS-MSG-LEN > 0
                MOVE SPACES TO WS-MESSAGE
+               MOVE 0 TO WS-MSG-LEN
+               MOVE "Enter your message. Type 'DONE' on a new line to finish (max 480 chars):"
+                   TO WS-OUTPUT-LINE
+               PERFORM WRITE-BOTH
 
-               MOVE "READ" TO WS-COMMAND
-               CALL "IO-MODULE" USING WS-COMMAND WS-LINE
-               MOVE WS-LINE TO WS-MESSAGE
-
-               *> Robust length check: determine trimmed length and also
-               *> check whether any non-space character exists beyond 200th
-               *> position. This prevents accepting inputs that may be
-               *> truncated or mis-measured by the environment.
-               COMPUTE WS-MSG-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-MESSAGE))
+               PERFORM UNTIL WS-MSG-LEN >= 480
+                   MOVE SPACES TO WS-LINE
+                   MOVE "READ" TO WS-COMMAND
+                   CALL "IO-MODULE" USING WS-COMMAND WS-LINE
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-LINE)) = "DONE"
+                       EXIT PERFORM
+                   END-IF
+                   IF FUNCTION LENGTH(FUNCTION TRIM(WS-LINE)) > 0
+                       IF WS-MSG-LEN > 0
+                           MOVE 1 TO WS-TMP-SPACE
+                       ELSE
+                           MOVE 0 TO WS-TMP-SPACE
+                       END-IF
+                       COMPUTE WS-LINE-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-LINE))
+                       IF WS-MSG-LEN + WS-TMP-SPACE + WS-LINE-LEN > 480
+                           COMPUTE WS-ROOM = 480 - WS-MSG-LEN - WS-TMP-SPACE
+                           IF WS-ROOM > 0
+                               IF WS-MSG-LEN > 0
+                                   STRING WS-MESSAGE DELIMITED BY "  "
+                                          " " DELIMITED BY SIZE
+                                          WS-LINE(1:WS-ROOM) DELIMITED BY SIZE
+                                          INTO WS-MESSAGE
+                                   END-STRING
+                               ELSE
+                                   MOVE WS-LINE(1:WS-ROOM) TO WS-MESSAGE
+                               END-IF
+                           END-IF
+                           MOVE "Message field reached maximum length."
+                               TO WS-OUTPUT-LINE
+                           PERFORM WRITE-BOTH
+                           EXIT PERFORM
+                       ELSE
+                           IF WS-MSG-LEN > 0
+                               STRING WS-MESSAGE DELIMITED BY "  "
+                                      " " DELIMITED BY SIZE
+                                      FUNCTION TRIM(WS-LINE) DELIMITED BY SIZE
+                                      INTO WS-MESSAGE
+                               END-STRING
+                           ELSE
+                               MOVE FUNCTION TRIM(WS-LINE) TO WS-MESSAGE
+                           END-IF
+                           COMPUTE WS-MSG-LEN =
+                               FUNCTION LENGTH(FUNCTION TRIM(WS-MESSAGE))
+                       END-IF
+                   END-IF
+               END-PERFORM
 
-               IF WS-MSG-LEN > 200 OR WS-MESSAGE(201:1) NOT = SPACE
-                   MOVE "Message length exceeded. Please re-enter under 200 characters."
-                       TO WS-OUTPUT-LINE
+               IF WS-MSG-LEN = 0
+                   MOVE "Message cannot be blank." TO WS-OUTPUT-LINE
                    PERFORM WRITE-BOTH
-                   MOVE 0 TO WS-MSG-LEN
                END-IF
            END-PERFORM
 
            *> --- Save message ---
+           PERFORM BUILD-SENT-DATE
            OPEN EXTEND MESSAGE-FILE
            MOVE MSG-USERNAME TO MSG-SENDER
            MOVE WS-RECIPIENT TO MSG-RECIPIENT
-           MOVE WS-MESSAGE(1:200) TO MSG-TEXT
+           MOVE WS-MESSAGE TO MSG-TEXT
+           MOVE WS-SENT-DATE TO MSG-SENT-DATE
+           SET MSG-UNREAD TO TRUE
            WRITE MESSAGE-RECORD
            CLOSE MESSAGE-FILE
 
@@ -125,9 +198,46 @@
 
            GOBACK.
 
+      *> Checks data/blocked.dat for a row where WS-RECIPIENT blocked
+      *> MSG-USERNAME, so a block holds even while the two are still
+      *> listed as connected in connections.dat.
+       CHECK-NOT-BLOCKED.
+           MOVE 'N' TO WS-IS-BLOCKED
+           OPEN INPUT BLOCKED-FILE
+           IF WS-BLOCK-STATUS = "00"
+              MOVE 'N' TO WS-END-FILE
+              PERFORM UNTIL WS-END-FILE = 'Y'
+                 READ BLOCKED-FILE
+                    AT END
+                       MOVE 'Y' TO WS-END-FILE
+                    NOT AT END
+                       IF FUNCTION TRIM(BLOCKED-BY) = FUNCTION TRIM(WS-RECIPIENT)
+                          AND FUNCTION TRIM(BLOCKED-USER) = FUNCTION TRIM(MSG-USERNAME)
+                          MOVE 'Y' TO WS-IS-BLOCKED
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE BLOCKED-FILE
+           END-IF.
+
        WRITE-BOTH.
            MOVE WS-OUTPUT-LINE TO WS-LINE
            MOVE "WRITE" TO WS-COMMAND
            CALL "IO-MODULE" USING WS-COMMAND WS-LINE.
 
+      *> Builds an ISO-8601 "YYYY-MM-DDTHH:MM:SS" send time from the
+      *> system clock, the same idiom ConnectionRequest.cob uses to
+      *> stamp a real send time on a pending connection request.
+       BUILD-SENT-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE
+           STRING WS-CURR-DATE(1:4)  "-"
+                  WS-CURR-DATE(5:2)  "-"
+                  WS-CURR-DATE(7:2)  "T"
+                  WS-CURR-DATE(9:2)  ":"
+                  WS-CURR-DATE(11:2) ":"
+                  WS-CURR-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-SENT-DATE
+           END-STRING.
+
        END PROGRAM SEND-MESSAGE.
